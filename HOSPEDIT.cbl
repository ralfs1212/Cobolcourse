@@ -116,8 +116,6 @@
              88 STATUS-OK                            VALUE "00".
 
 
-       77 INS-COVERAGE-PERC         PIC 9(3)         VALUE 10.
-
        01 WS-OUTPUT-REC.
           05 PATIENT-NBR-O          PIC 9(5).
           05 FILLER                 PIC X(2)         VALUE SPACES.
@@ -173,6 +171,9 @@
           05 FILLER                 PIC X(2)         VALUE SPACE.
           05 DEDUCT-H               PIC X(6)         VALUE "DEDUCT".
           05 FILLER                 PIC X(2)         VALUE SPACE.
+          05 FILLER                 PIC X(5)         VALUE "PAGE ".
+          05 PAGE-NUM-H             PIC ZZ9.
+          05 FILLER                 PIC X(1)         VALUE SPACES.
 
        01 WS-OUTPUT-HDR-2.
           05 FILLER                 PIC X(5)         VALUE ALL "=".
@@ -206,11 +207,11 @@
           05 FILLER                 PIC X(14)        VALUE "Rec in: ".
           05 READ-OUT               PIC Z(4).
        01 WS-TOTALS-REC-11.
-          05 FILLER                 PIC X(15)        VALUE
+          05 FILLER                 PIC X(15)        VALUE
                 "Rec written: ".
           05 WRITTEN-OUT            PIC Z(3).
        01 WS-TOTALS-REC-2.
-          05 FILLER                 PIC X(15)        VALUE
+          05 FILLER                 PIC X(15)        VALUE
                 "Rec Errors: ".
           05 ERRORS-OUT             PIC Z(3).
        01 WS-TOTALS-REC-3.
@@ -241,6 +242,52 @@
           05 FILLER                 PIC X(15)        VALUE "GROSS: ".
           05 TOTAL-GROSS-OUT        PIC $,$$$,$99.99.
 
+      * Insurance-type distribution chart - same six counters as
+      * above, rendered as a percentage of all valid records
+       01 WS-TOTALS-REC-80.
+          05 FILLER                 PIC X(45)        VALUE
+                "INSURANCE TYPE DISTRIBUTION (% OF TOTAL):".
+       01 WS-TOTALS-REC-81.
+          05 FILLER                 PIC X(14)        VALUE "HMO: ".
+          05 HMO-PCT-OUT            PIC ZZ9.
+          05 FILLER                 PIC X(1)         VALUE "%".
+       01 WS-TOTALS-REC-82.
+          05 FILLER                 PIC X(14)        VALUE "PPO: ".
+          05 PPO-PCT-OUT            PIC ZZ9.
+          05 FILLER                 PIC X(1)         VALUE "%".
+       01 WS-TOTALS-REC-83.
+          05 FILLER                 PIC X(14)        VALUE "MED: ".
+          05 MED-PCT-OUT            PIC ZZ9.
+          05 FILLER                 PIC X(1)         VALUE "%".
+       01 WS-TOTALS-REC-84.
+          05 FILLER                 PIC X(14)        VALUE "PRI: ".
+          05 PRI-PCT-OUT            PIC ZZ9.
+          05 FILLER                 PIC X(1)         VALUE "%".
+       01 WS-TOTALS-REC-85.
+          05 FILLER                 PIC X(14)        VALUE "AFF: ".
+          05 AFF-PCT-OUT            PIC ZZ9.
+          05 FILLER                 PIC X(1)         VALUE "%".
+       01 WS-TOTALS-REC-86.
+          05 FILLER                 PIC X(15)        VALUE "No Cov: ".
+          05 NO-COVERAGE-PCT-OUT    PIC ZZ9.
+          05 FILLER                 PIC X(1)         VALUE "%".
+
+      * Page footing, same PAGE NO./CONTINUED layout as MIDTERMF's
+      * FOOT-LINE
+       01 FOOT-LINE.
+          05 FILLER                 PIC X(50)        VALUE SPACES.
+          05 FILLER                 PIC X(9)         VALUE "END PAGE ".
+          05 FOOT-PAGE-NUM          PIC ZZ9          VALUE ZERO.
+          05 FILLER                 PIC X(3)         VALUE SPACES.
+          05 FOOT-CONTINUED         PIC X(9)         VALUE SPACES.
+
+      * Page/line counters for RPTFILE - same house pattern as
+      * PARTSUPX's CTR-LINES/CTR-PAGES/CTR-LINES-MAX
+       01 RPT-PAGE-CTRS.
+          05 CTR-LINES              PIC 99           VALUE 0.
+          05 CTR-PAGES              PIC 999          VALUE 0.
+          05 CTR-LINES-MAX          PIC 99           VALUE 20.
+
        77 WS-DATE                   PIC 9(6).
        77 MORE-RECORDS-SW           PIC X(1)         VALUE SPACE.
        88 NO-MORE-RECORDS                            VALUE 'N'.
@@ -262,6 +309,13 @@
           05 TOTAL-AMT-GROSS        PIC S9(7)V99 COMP-3.
           05 TOTAL-AMT-NET          PIC S9(7)V99 COMP-3.
           05 GROSS-TOTAL            PIC S9(7)V99 COMP-3.
+          05 TOTAL-INS-RECS         PIC S9(4) COMP.
+          05 PCT-HMO                PIC S9(3) COMP.
+          05 PCT-PPO                PIC S9(3) COMP.
+          05 PCT-MED                PIC S9(3) COMP.
+          05 PCT-PRI                PIC S9(3) COMP.
+          05 PCT-AFF                PIC S9(3) COMP.
+          05 PCT-NOCOV              PIC S9(3) COMP.
 
       * Input Record (COPYBOOK)
 
@@ -275,11 +329,18 @@
       **      You will see/code references to these in paragraph 100
       **   3. Do you need to do anything with COBUCLD / COBUCLG ??
       *****************************************************************
+      * Table entry now also carries the per-INS-TYPE coverage
+      * percentage (INS-TYPE-COV-PERC), loaded from the same INSTYPE
+      * file instead of the one flat company-wide rate. Table size
+      * raised from 50 to 500 entries so new plan codes added to
+      * INSTYPE don't silently stop loading.
        01 INS-TYPE-TABLE.
-          05 INS-TYPE-ITEM OCCURS 50 TIMES
-                DEPENDING ON T-IDX-MAX
-                INDEXED BY T-IDX    PIC X(3).
-                                                                        X
+          05 INS-TYPE-ENTRY OCCURS 500 TIMES
+                DEPENDING ON T-IDX-MAX
+                INDEXED BY T-IDX.
+             10 INS-TYPE-ITEM       PIC X(3).
+             10 INS-TYPE-COV-PERC   PIC 9(3).
+       01 T-IDX-MAX-LIMIT           PIC 999 COMP     VALUE 500.
 
       * R.S. added new WS-Variables
        01 PGM-VARS-DIVERS.
@@ -293,10 +354,17 @@
           05 WS-VALID-INS-TYPE-IND  PIC X(1).
              88 VALID-INS-TYPE                       VALUE "Y".
 
+      * Record layout read from the INSTYPE instream file: 3-char
+      * insurance-type code followed by its 3-digit coverage percent
+       01 WS-INSTYPE-REC-IN.
+          05 INS-TYPE-CODE-IN       PIC X(3).
+          05 INS-TYPE-PERC-IN       PIC 9(3).
+          05 FILLER                 PIC X(74).
+
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
-           PERFORM 100-MAINLINE THRU 100-EXIT
+           PERFORM 100-MAINLINE THRU 100-EXIT
               UNTIL NO-MORE-RECORDS.
            PERFORM 800-CLEANUP THRU 800-EXIT.
            MOVE +0 TO RETURN-CODE.
@@ -316,8 +384,8 @@
            ACCEPT WS-DATE FROM DATE.
 
 
-           INITIALIZE COUNTERS-AND-ACCUMULATORS,
-                      WS-OUTPUT-REC.
+           INITIALIZE COUNTERS-AND-ACCUMULATORS,
+                      WS-OUTPUT-REC.
 
 
       * Priming Read
@@ -329,13 +397,7 @@
 
            PERFORM 050-LOAD-INS-TYPE-TABLE THRU 050-EXIT.
 
-      * writing report header once (no page break logic provided)
-
-           WRITE RPT-REC FROM WS-OUTPUT-HDR-1
-
-
-           WRITE RPT-REC FROM WS-OUTPUT-HDR-2
-              AFTER ADVANCING 2 LINES.
+           MOVE 99 TO CTR-LINES. *> Force Pagebreak at Start
 
        000-EXIT.
            EXIT.
@@ -362,7 +424,7 @@
       * Process only valid records
 
 
-           IF VALID-TYPE AND VALID-INS-TYPE
+           IF VALID-TYPE AND VALID-INS-TYPE
               THEN
               PERFORM 300-WRITE-OUTFILE THRU 300-EXIT
               PERFORM 500-ACCUMULATE-COUNTERS THRU 500-EXIT
@@ -383,14 +445,23 @@
       ****************************************************************
            DISPLAY "050-LOAD-INS-TYPE-TABLE".
 
-           READ INSTYPE INTO WS-INS-TYPE.
-           PERFORM VARYING T-IDX FROM 1 BY 1 UNTIL
+           READ INSTYPE INTO WS-INSTYPE-REC-IN.
+           PERFORM VARYING T-IDX FROM 1 BY 1 UNTIL
               NO-MORE-DATA OF ITCODE
-                   MOVE WS-INS-TYPE TO INS-TYPE-ITEM(T-IDX)
+              OR T-IDX > T-IDX-MAX-LIMIT
+                   MOVE INS-TYPE-CODE-IN TO INS-TYPE-ITEM(T-IDX)
+                   MOVE INS-TYPE-PERC-IN TO INS-TYPE-COV-PERC(T-IDX)
                    ADD 1 TO T-IDX-MAX
-                   READ INSTYPE INTO WS-INS-TYPE
+                   READ INSTYPE INTO WS-INSTYPE-REC-IN
            END-PERFORM.
 
+           IF T-IDX > T-IDX-MAX-LIMIT AND NOT NO-MORE-DATA OF ITCODE
+              THEN
+              DISPLAY "WARNING: INS-TYPE-TABLE FULL AT "
+                      T-IDX-MAX-LIMIT
+                      " ENTRIES - REMAINING INSTYPE RECORDS IGNORED"
+           END-IF.
+
        050-EXIT.
            EXIT.
        070-OPEN-FILES.
@@ -402,26 +473,26 @@
 
 
            OPEN INPUT INFILE.
-           IF NOT STATUS-OK OF IFCODE
+           IF NOT STATUS-OK OF IFCODE
               THEN
               DISPLAY 'Input File Problem!'
               GOBACK
            END-IF.
 
            OPEN OUTPUT OUTFILE.
-           IF NOT STATUS-OK OF OFCODE
+           IF NOT STATUS-OK OF OFCODE
               THEN
               DISPLAY 'Output File Problem!'
               GOBACK
            END-IF.
            OPEN OUTPUT RPTFILE.
-           IF NOT STATUS-OK OF RFCODE
+           IF NOT STATUS-OK OF RFCODE
               THEN
               DISPLAY 'Report File Problem!'
               GOBACK
            END-IF.
            OPEN OUTPUT ERRFILE.
-           IF NOT STATUS-OK OF EFCODE
+           IF NOT STATUS-OK OF EFCODE
               THEN
               DISPLAY 'Error Record File Problem!'
               GOBACK
@@ -433,7 +504,7 @@
       *****
 
            OPEN INPUT INSTYPE.
-           IF NOT STATUS-OK OF ITCODE
+           IF NOT STATUS-OK OF ITCODE
               THEN
               DISPLAY 'Insurance Type File Problem!'
               GOBACK
@@ -450,7 +521,7 @@
            DISPLAY "220-DATA-VALIDATION".
 
            SET T-IDX TO 1
-           SEARCH INS-TYPE-ITEM
+           SEARCH INS-TYPE-ENTRY
            AT END
               MOVE "N" TO WS-VALID-INS-TYPE-IND
            WHEN INS-TYPE-ITEM(T-IDX) = INS-TYPE
@@ -528,13 +599,13 @@
            EVALUATE TRUE
            WHEN HMO
                 ADD +1 TO NBR-HMO
-           WHEN
+           WHEN
               MEDICARE
                 ADD +1 TO NBR-STATE-FED
-           WHEN
+           WHEN
               AFFORDABLE
                 ADD +1 TO NBR-AFFORDABLE
-           WHEN
+           WHEN
               PPO
                 ADD +1 TO NBR-PPO
            WHEN PRIVATE
@@ -549,36 +620,83 @@
               ADD +1 TO NBR-OUTPATIENTS
            END-IF
 
-           COMPUTE PAT-TOTAL-AMT-NET =
-              (PATIENT-TOT-AMT +
-              AMT-PER-DAY *((100 - INS-COVERAGE-PERC) / 100))
+      * INS-TYPE-COV-PERC(T-IDX) is the coverage percent of the
+      * INS-TYPE-ITEM table entry matched for this record's
+      * INS-TYPE by the SEARCH in 220-DATA-VALIDATION
+           COMPUTE PAT-TOTAL-AMT-NET =
+              (PATIENT-TOT-AMT +
+              AMT-PER-DAY *((100 - INS-TYPE-COV-PERC(T-IDX)) / 100))
            END-COMPUTE
 
            ADD PAT-TOTAL-AMT-NET TO TOTAL-AMT-NET.
            ADD PATIENT-TOT-AMT TO TOTAL-AMT-GROSS.
        500-EXIT.
            EXIT.
+       505-PAGE-CHANGE-RTN.
+      ****************************************************************
+      ***  Page Break Routine - writes the column heading and the
+      ***  dashed rule line at the top of every new page of RPTFILE
+      ****************************************************************
+           DISPLAY "505-PAGE-CHANGE-RTN".
+
+           IF CTR-PAGES GREATER ZERO *> not before 1st heading printed
+              THEN
+              MOVE 'CONTINUED' TO FOOT-CONTINUED
+              PERFORM 520-PAGE-FOOTING THRU 520-EXIT
+           END-IF.
+
+           ADD 1 TO CTR-PAGES.
+           MOVE CTR-PAGES TO PAGE-NUM-H.
+
+           WRITE RPT-REC FROM WS-OUTPUT-HDR-1
+              AFTER ADVANCING PAGE.
+           WRITE RPT-REC FROM WS-OUTPUT-HDR-2
+              AFTER ADVANCING 2 LINES.
+
+           MOVE ZERO TO CTR-LINES.
+
+       505-EXIT.
+           EXIT.
+       520-PAGE-FOOTING.
+      ****************************************************************
+      ***  Page Footing Routine - writes the page-number trailer at
+      ***  the bottom of each page of RPTFILE, same pattern as
+      ***  MIDTERMF's 520-PAGE-FOOTING
+      ****************************************************************
+           DISPLAY "520-PAGE-FOOTING".
+
+           MOVE CTR-PAGES TO FOOT-PAGE-NUM.
+           WRITE RPT-REC FROM FOOT-LINE
+              AFTER ADVANCING 3 LINES.
+
+       520-EXIT.
+           EXIT.
        510-WRITE-REPORT.
       ****************************************************************
-      ***  Data Validation Routine - only for one field:
-      ***  tests Insurance Type from Input Records against Table
-      ***  INS-TYPE-ITEM - No Page Break Processing
+      ***  Writes a detail line per patient record to RPTFILE,
+      ***  breaking to a new page with repeated headings once
+      ***  CTR-LINES-MAX detail lines have printed on the page
       ****************************************************************
            DISPLAY "510-WRITE-REPORT".
 
+           IF CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 505-PAGE-CHANGE-RTN THRU 505-EXIT
+           END-IF.
+
            MOVE PATIENT-NBR TO PATIENT-NBR-O.
 
-           STRING
-              PATIENT-NAME(1:10) ' ' PATIENT-NAME(11:10)
-              DELIMITED BY SIZE
+           STRING
+              PATIENT-NAME(1:10) ' ' PATIENT-NAME(11:10)
+              DELIMITED BY SIZE
               INTO PATIENT-NAME-O
            END-STRING.
 
 
-           STRING
-              '(' PATIENT-PHONE(1:3) ')' PATIENT-PHONE(4:3) '-'
-              PATIENT-PHONE(7:4)
-              DELIMITED BY SIZE
+           STRING
+              '(' PATIENT-PHONE(1:3) ')' PATIENT-PHONE(4:3) '-'
+              PATIENT-PHONE(7:4)
+              DELIMITED BY SIZE
               INTO PATIENT-PHONE-O
            END-STRING.
 
@@ -587,13 +705,13 @@
            MOVE PATIENT-TYPE TO PATIENT-TYPE-O.
            MOVE WS-DATE TO CURR-DATE-O.
            MOVE BED-IDENTITY TO BED-IDENTITY-O.
-           ADD PAT-TOTAL-AMT-NET TO PATIENT-TOT-AMT
+           ADD PAT-TOTAL-AMT-NET TO PATIENT-TOT-AMT
               GIVING PATIENT-AMT-PER-DAY-O.
            MOVE DIAGNOSTIC-CODE TO DIAG-CODE-O.
            MOVE INS-TYPE TO INS-TYPE-O.
 
 
-           ADD +1 TO HOSPITAL-STAY-LTH
+           ADD +1 TO HOSPITAL-STAY-LTH
               GIVING HOSPITAL-STAY-LTH-O.
 
            DISPLAY "IN/OUT NETWORK: " IN-OUT-NETWORK
@@ -610,6 +728,7 @@
 
 
            WRITE RPT-REC FROM WS-OUTPUT-REC.
+           ADD 1 TO CTR-LINES.
 
        510-EXIT.
            EXIT.
@@ -635,42 +754,95 @@
            MOVE NBR-NO-COVERAGE TO NO-COVERAGE-OUT.
            MOVE TOTAL-AMT-GROSS TO TOTAL-GROSS-OUT.
 
+      * Insurance-type distribution chart - same six counts above,
+      * expressed as a percentage of all valid records
+           COMPUTE TOTAL-INS-RECS = NBR-HMO + NBR-PPO + NBR-PRIVATE
+              + NBR-AFFORDABLE + NBR-STATE-FED + NBR-NO-COVERAGE.
+
+           IF TOTAL-INS-RECS > 0
+              THEN
+              COMPUTE PCT-HMO ROUNDED =
+                 (NBR-HMO * 100) / TOTAL-INS-RECS
+              COMPUTE PCT-PPO ROUNDED =
+                 (NBR-PPO * 100) / TOTAL-INS-RECS
+              COMPUTE PCT-MED ROUNDED =
+                 (NBR-STATE-FED * 100) / TOTAL-INS-RECS
+              COMPUTE PCT-PRI ROUNDED =
+                 (NBR-PRIVATE * 100) / TOTAL-INS-RECS
+              COMPUTE PCT-AFF ROUNDED =
+                 (NBR-AFFORDABLE * 100) / TOTAL-INS-RECS
+              COMPUTE PCT-NOCOV ROUNDED =
+                 (NBR-NO-COVERAGE * 100) / TOTAL-INS-RECS
+           ELSE
+              MOVE ZERO TO PCT-HMO, PCT-PPO, PCT-MED, PCT-PRI,
+                 PCT-AFF, PCT-NOCOV
+           END-IF.
+
+           MOVE PCT-HMO TO HMO-PCT-OUT.
+           MOVE PCT-PPO TO PPO-PCT-OUT.
+           MOVE PCT-MED TO MED-PCT-OUT.
+           MOVE PCT-PRI TO PRI-PCT-OUT.
+           MOVE PCT-AFF TO AFF-PCT-OUT.
+           MOVE PCT-NOCOV TO NO-COVERAGE-PCT-OUT.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-10
+           WRITE RPT-REC FROM WS-TOTALS-REC-10
               AFTER ADVANCING 4 LINES.
-           WRITE RPT-REC FROM WS-TOTALS-REC-11
+           WRITE RPT-REC FROM WS-TOTALS-REC-11
+              AFTER ADVANCING 2 LINES.
+
+           WRITE RPT-REC FROM WS-TOTALS-REC-2
+              AFTER ADVANCING 2 LINES.
+
+           WRITE RPT-REC FROM WS-TOTALS-REC-3
+              AFTER ADVANCING 2 LINES.
+
+           WRITE RPT-REC FROM WS-TOTALS-REC-4
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-2
+           WRITE RPT-REC FROM WS-TOTALS-REC-51
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-3
+           WRITE RPT-REC FROM WS-TOTALS-REC-52
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-4
+           WRITE RPT-REC FROM WS-TOTALS-REC-53
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-51
+           WRITE RPT-REC FROM WS-TOTALS-REC-54
+              AFTER ADVANCING 2 LINES.
+
+           WRITE RPT-REC FROM WS-TOTALS-REC-55
+              AFTER ADVANCING 2 LINES.
+
+           WRITE RPT-REC FROM WS-TOTALS-REC-6
+              AFTER ADVANCING 2 LINES.
+
+           WRITE RPT-REC FROM WS-TOTALS-REC-80
+              AFTER ADVANCING 4 LINES.
+
+           WRITE RPT-REC FROM WS-TOTALS-REC-81
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-52
+           WRITE RPT-REC FROM WS-TOTALS-REC-82
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-53
+           WRITE RPT-REC FROM WS-TOTALS-REC-83
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-54
+           WRITE RPT-REC FROM WS-TOTALS-REC-84
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-55
+           WRITE RPT-REC FROM WS-TOTALS-REC-85
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-6
+           WRITE RPT-REC FROM WS-TOTALS-REC-86
               AFTER ADVANCING 2 LINES.
 
-           WRITE RPT-REC FROM WS-TOTALS-REC-7
+           WRITE RPT-REC FROM WS-TOTALS-REC-7
               AFTER ADVANCING 4 LINES.
 
+           MOVE SPACES TO FOOT-CONTINUED.
+           PERFORM 520-PAGE-FOOTING THRU 520-EXIT.
 
            PERFORM 850-CLOSE-FILES THRU 850-EXIT.
 
@@ -689,35 +861,35 @@
       *     CLOSE OUTFILE, RPTFILE, ERRFILE, INFILE, INSTYPE.
 
            CLOSE INFILE.
-           IF NOT STATUS-OK OF IFCODE
+           IF NOT STATUS-OK OF IFCODE
               THEN
               DISPLAY 'Input File Problem!'
               GOBACK
            END-IF.
 
            CLOSE OUTFILE.
-           IF NOT STATUS-OK OF OFCODE
+           IF NOT STATUS-OK OF OFCODE
               THEN
               DISPLAY 'Output File Problem!'
               GOBACK
            END-IF.
 
            CLOSE RPTFILE.
-           IF NOT STATUS-OK OF RFCODE
+           IF NOT STATUS-OK OF RFCODE
               THEN
               DISPLAY 'Report File Problem!'
               GOBACK
            END-IF.
 
            CLOSE ERRFILE.
-           IF NOT STATUS-OK OF EFCODE
+           IF NOT STATUS-OK OF EFCODE
               THEN
               DISPLAY 'Error Record File Problem!'
               GOBACK
            END-IF.
 
            CLOSE INSTYPE.
-           IF NOT STATUS-OK OF ITCODE
+           IF NOT STATUS-OK OF ITCODE
               THEN
               DISPLAY 'Insurance Type File Problem!'
               GOBACK
