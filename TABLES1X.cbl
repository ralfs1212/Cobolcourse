@@ -21,6 +21,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO EMPROJ.
+      * R.S. small control record holding the project code to report
+      * on, so the lookups no longer need a recompile to change it.
+           SELECT PROJ-PARM-FILE ASSIGN TO PROJPARM.
+      * R.S. persisted on-call billing summary, one line per NC
+      * on-call-eligible employee plus a grand total line.
+           SELECT ONCALL-REPORT ASSIGN TO UT-S-ONCLRPT
+                  ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
@@ -37,12 +44,21 @@
           05 EMP-LANGUAGE-CERT-I        PIC X(20).
           05 EMP-ON-CALL-I              PIC X(01).
           05 FILLER                     PIC X(02).
+       FD  PROJ-PARM-FILE RECORDING MODE F.
+       01 PROJ-PARM-REC.
+          05 PARM-PROJECT-CODE          PIC X(4).
+          05 FILLER                     PIC X(76).
+       FD  ONCALL-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01 ONCALL-LINE-OUT               PIC X(80).
        WORKING-STORAGE SECTION.
        77 PROJECT-INDEX                 PIC S9(4) COMP.
        77 TABLE-MAX                     PIC S9(4) COMP
                                                        VALUE 20.
        77 SW-END-OF-FILE                PIC X(01)      VALUE SPACES.
        88 END-OF-FILE                                  VALUE 'Y'.
+      * R.S. project code being reported on, loaded from PROJPARM
+       77 WS-TARGET-PROJECT             PIC X(4)       VALUE SPACES.
        01 EMP-PROJECT-TABLE.
           05 EMP-PROJECT-ITEM OCCURS 20 TIMES
                 ASCENDING KEY IS EMP-PROJECT
@@ -75,6 +91,26 @@
                                                        VALUE ZEROES.
 
           05 NUM-EDIT-FLD-O             PIC 9(7).99    VALUE ZERO.
+      * R.S. on-call billing liability for the employee being
+      * reported in 300-FIND-NC-OT-SKILL and its running grand total
+          05 ONCALL-LIABILITY           PIC 9(7)V99    VALUE 0.
+          05 ONCALL-GRAND-TOT           PIC 9(9)V99    VALUE 0.
+
+      * R.S. on-call billing summary report lines
+       01 ONCALL-DETAIL-LINE.
+          05 FILLER                     PIC X(5)  VALUE SPACE.
+          05 ODL-NAME                   PIC X(15).
+          05 FILLER                     PIC X(3)  VALUE SPACE.
+          05 ODL-OT-HOURS               PIC ZZ9.
+          05 FILLER                     PIC X(3)  VALUE SPACE.
+          05 ODL-OT-RATE                PIC ZZ9.99.
+          05 FILLER                     PIC X(3)  VALUE SPACE.
+          05 ODL-LIABILITY              PIC ZZ,ZZ9.99.
+       01 ONCALL-TOTAL-LINE.
+          05 FILLER                     PIC X(5)  VALUE SPACE.
+          05 FILLER                     PIC X(35) VALUE
+                'TOTAL ON-CALL OT LIABILITY: '.
+          05 OTL-GRAND-TOTAL            PIC ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
@@ -87,6 +123,9 @@
       ****************************************************************
            DISPLAY "000-HOUSEKEEPING".
 
+           PERFORM 050-LOAD-PROJECT-PARM.
+           OPEN OUTPUT ONCALL-REPORT.
+
            INITIALIZE EMP-PROJECT-TABLE.
            OPEN INPUT INPUT-FILE.
            READ INPUT-FILE
@@ -131,17 +170,12 @@
       * as they are. This would not work
       * with a signed field, because this would demand standard zone
       * portions (x'F' instead of x'E')
-
-
-                   IF NOT EMP-PER-HOUR-OT-RATE(PROJECT-INDEX) NUMERIC
-                      THEN
-                      DISPLAY "HOUR-OT-RATE not numeric !!!! "
-                      DISPLAY EMP-NAME(PROJECT-INDEX)
-                      DISPLAY EMP-PER-HOUR-OT-RATE(PROJECT-INDEX)
-                      MOVE EMP-PER-HOUR-OT-RATE(PROJECT-INDEX) TO
-                         NUM-EDIT-FLD-O
-                      DISPLAY NUM-EDIT-FLD-O
-                   END-IF
+      *
+      * R.S. the same NUMERIC check is now applied to every zoned-
+      * decimal field loaded into EMP-PROJECT-ITEM, not just
+      * EMP-PER-HOUR-OT-RATE, since the overlay bug can corrupt any
+      * of them depending on where it lands.
+                   PERFORM 060-CHECK-NUMERIC-FIELDS
 
                    MOVE EMP-LANGUAGE-CERT-I TO
                       EMP-LANGUAGE-CERT(PROJECT-INDEX)
@@ -154,6 +188,53 @@
                    DISPLAY EMP-PROJECT-ITEM(PROJECT-INDEX)
                            PROJECT-INDEX
            END-PERFORM.
+       050-LOAD-PROJECT-PARM.
+      ****************************************************************
+      ***  Loading the project code to report on from PROJPARM       *
+      ****************************************************************
+           DISPLAY "050-LOAD-PROJECT-PARM".
+           OPEN INPUT PROJ-PARM-FILE.
+           READ PROJ-PARM-FILE
+           AT END
+              DISPLAY "Project Parameter File Empty - Problem!"
+              GOBACK
+           END-READ.
+           MOVE PARM-PROJECT-CODE TO WS-TARGET-PROJECT.
+           CLOSE PROJ-PARM-FILE.
+           DISPLAY "TARGET PROJECT: " WS-TARGET-PROJECT.
+       060-CHECK-NUMERIC-FIELDS.
+      ****************************************************************
+      ***  Flag any zoned-decimal field corrupted by the overlay     *
+      ***  bug described above, for the record just loaded into      *
+      ***  EMP-PROJECT-ITEM(PROJECT-INDEX)                            *
+      ****************************************************************
+           IF NOT EMP-NBR-DAYS-ON-PROJ(PROJECT-INDEX) NUMERIC
+              THEN
+              DISPLAY "NBR-DAYS-ON-PROJ not numeric !!!! "
+              DISPLAY EMP-NAME(PROJECT-INDEX)
+              DISPLAY EMP-NBR-DAYS-ON-PROJ(PROJECT-INDEX)
+           END-IF.
+           IF NOT EMP-NBR-OT-HOURS(PROJECT-INDEX) NUMERIC
+              THEN
+              DISPLAY "NBR-OT-HOURS not numeric !!!! "
+              DISPLAY EMP-NAME(PROJECT-INDEX)
+              DISPLAY EMP-NBR-OT-HOURS(PROJECT-INDEX)
+           END-IF.
+           IF NOT EMP-PER-DAY-BILLING-RATE(PROJECT-INDEX) NUMERIC
+              THEN
+              DISPLAY "PER-DAY-BILLING-RATE not numeric !!!! "
+              DISPLAY EMP-NAME(PROJECT-INDEX)
+              DISPLAY EMP-PER-DAY-BILLING-RATE(PROJECT-INDEX)
+           END-IF.
+           IF NOT EMP-PER-HOUR-OT-RATE(PROJECT-INDEX) NUMERIC
+              THEN
+              DISPLAY "HOUR-OT-RATE not numeric !!!! "
+              DISPLAY EMP-NAME(PROJECT-INDEX)
+              DISPLAY EMP-PER-HOUR-OT-RATE(PROJECT-INDEX)
+              MOVE EMP-PER-HOUR-OT-RATE(PROJECT-INDEX) TO
+                 NUM-EDIT-FLD-O
+              DISPLAY NUM-EDIT-FLD-O
+           END-IF.
        100-PROCESS-TABLE-DATA.
            PERFORM 200-FIND-PROJECT.
            PERFORM 300-FIND-NC-OT-SKILL.
@@ -172,8 +253,9 @@
            SEARCH EMP-PROJECT-ITEM
            AT END
               DISPLAY "End of Table EMP-PROJECT"
-           WHEN EMP-PROJECT(PROJ-IDX) = 'A111'
-                DISPLAY "Projekt A111 - Employee: " EMP-NAME(PROJ-IDX)
+           WHEN EMP-PROJECT(PROJ-IDX) = WS-TARGET-PROJECT
+                DISPLAY "Projekt " WS-TARGET-PROJECT
+                        " - Employee: " EMP-NAME(PROJ-IDX)
            END-SEARCH.
 
            DISPLAY "All Matches (BINARY SEARCH ALL)".
@@ -182,17 +264,19 @@
            SEARCH ALL EMP-PROJECT-ITEM
            AT END
               DISPLAY "End of Table EMP-PROJECT"
-           WHEN EMP-PROJECT(PROJ-IDX) = 'A111'
-                DISPLAY "Projekt A111 - Employee: " EMP-NAME(PROJ-IDX)
+           WHEN EMP-PROJECT(PROJ-IDX) = WS-TARGET-PROJECT
+                DISPLAY "Projekt " WS-TARGET-PROJECT
+                        " - Employee: " EMP-NAME(PROJ-IDX)
            END-SEARCH.
 
            DISPLAY "All Matches (PERFORM VARYING)"
 
            PERFORM VARYING PROJ-IDX FROM 1 BY 1
               UNTIL PROJ-IDX > TABLE-MAX
-                   IF EMP-PROJECT(PROJ-IDX) = 'A111'
+                   IF EMP-PROJECT(PROJ-IDX) = WS-TARGET-PROJECT
                       THEN
-                      DISPLAY "Projekt A111 - Employee: "
+                      DISPLAY "Projekt " WS-TARGET-PROJECT
+                              " - Employee: "
                               EMP-NAME
                          (PROJ-IDX)
                    END-IF
@@ -217,8 +301,26 @@
                       DISPLAY "Empl. from NC bills for On-Call work: "
                               EMP-NAME
                          (PROJ-IDX)
+                      PERFORM 310-WRITE-ONCALL-DETAIL
                    END-IF
            END-PERFORM.
+           PERFORM 320-WRITE-ONCALL-TOTAL.
+       310-WRITE-ONCALL-DETAIL.
+      * R.S. compute and print this employee's on-call OT liability
+           COMPUTE ONCALL-LIABILITY ROUNDED =
+              EMP-NBR-OT-HOURS(PROJ-IDX) *
+              EMP-PER-HOUR-OT-RATE(PROJ-IDX).
+           ADD ONCALL-LIABILITY TO ONCALL-GRAND-TOT.
+           MOVE EMP-NAME(PROJ-IDX)             TO ODL-NAME.
+           MOVE EMP-NBR-OT-HOURS(PROJ-IDX)     TO ODL-OT-HOURS.
+           MOVE EMP-PER-HOUR-OT-RATE(PROJ-IDX) TO ODL-OT-RATE.
+           MOVE ONCALL-LIABILITY               TO ODL-LIABILITY.
+           WRITE ONCALL-LINE-OUT FROM ONCALL-DETAIL-LINE
+              AFTER ADVANCING 1.
+       320-WRITE-ONCALL-TOTAL.
+           MOVE ONCALL-GRAND-TOT TO OTL-GRAND-TOTAL.
+           WRITE ONCALL-LINE-OUT FROM ONCALL-TOTAL-LINE
+              AFTER ADVANCING 2.
        400-TOTAL-PROJ-EXPENSE.
       ****************************************************************
       ***  Calculate and Display the total cost for the 'A111' project
@@ -227,7 +329,7 @@
 
            PERFORM VARYING PROJ-IDX FROM 1 BY 1
               UNTIL PROJ-IDX > TABLE-MAX
-                   IF EMP-PROJECT(PROJ-IDX) = 'A111'
+                   IF EMP-PROJECT(PROJ-IDX) = WS-TARGET-PROJECT
                       THEN
                       COMPUTE SUM-1 ROUNDED =
                          (EMP-NBR-DAYS-ON-PROJ(PROJ-IDX) *
@@ -239,7 +341,7 @@
                    END-IF
            END-PERFORM.
 
-           DISPLAY "Projekt A111 - Total Cost: "
+           DISPLAY "Projekt " WS-TARGET-PROJECT " - Total Cost: "
                    A-111-TOT.
 
        500-TOTAL-ALL-PROJECTS-EXPENSE.
@@ -281,4 +383,4 @@
 
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
\ No newline at end of file
+           CLOSE INPUT-FILE ONCALL-REPORT.
