@@ -1,83 +1,82 @@
-       IDENTIFICATION DIVISION.
-      * This programm reads 3 input records, computes a value and
-      * writes a report
-       PROGRAM-ID. FAVRPT.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FAVIN  ASSIGN TO FAVIN.
-           SELECT FAVOUT ASSIGN TO PRTLINE.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  FAVIN
-           RECORDING MODE IS F
-           DATA RECORD IS FAV-REC.
-       01 FAV-REC.
-          05 ARTIST-NAME                PIC X(30).
-          05 NUMBER-OF-MUSICIANS        PIC 9(2).
-          05 MUSICAL-GENRE              PIC X(12).
-          05 COST.
-             10 CD-COST                 PIC 9(3)V99.
-             10 SHIPPING-COST           PIC 9(2)V99.
-             10 TAX                     PIC 9(2)V99.
-          05 BAND-STATUS                PIC X(1).
-             88 BAND-IS-STILL-TOGETHER              VALUE "Y".
-             88 BAND-IS-DIVORCED                    VALUE "N".
-          05 FILLER                     PIC X(22).
-
-       FD  FAVOUT
-           RECORDING MODE IS F
-           DATA RECORD IS FAV-RPT.
-       01 FAV-RPT.
-          05 ARTIST-NAME-OUT            PIC X(30).
-          05 NUMBER-OF-MUSICIANS-OUT    PIC Z9.
-          05 MUSICAL-GENRE-OUT          PIC X(12).
-          05 COST.
-             10 CD-COST-OUT             PIC 9(3)V99.
-             10 SHIPPING-COST-OUT       PIC 9(2)V99.
-             10 TAX-OUT                 PIC 9(2)V99.
-          05 BAND-STATUS-OUT            PIC X(1).
-
-       PROCEDURE DIVISION.
-
-      * initial processing
-
-           OPEN INPUT FAVIN.
-           OPEN OUTPUT FAVOUT.
-
-      * iteration 1
-
-           READ FAVIN.
-
-           COMPUTE CD-COST =
-              CD-COST + CD-COST * TAX + SHIPPING-COST.
-
-
-           MOVE FAV-REC TO FAV-RPT.
-           WRITE FAV-RPT.
-
-      * iteration 2
-
-           READ FAVIN.
-
-           COMPUTE CD-COST =
-              CD-COST + CD-COST * TAX + SHIPPING-COST.
-
-           MOVE FAV-REC TO FAV-RPT.
-           WRITE FAV-RPT.
-
-      * iteration 3
-
-           READ FAVIN.
-
-           COMPUTE CD-COST =
-              CD-COST + CD-COST * TAX + SHIPPING-COST.
-
-           MOVE FAV-REC TO FAV-RPT.
-           WRITE FAV-RPT.
-
-      * end processing
-
-           CLOSE FAVIN FAVOUT.
-
-           GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+      * This programm reads input file until eof, computes
+      * a value and writes a report
+       PROGRAM-ID. FAVRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAVIN  ASSIGN TO FAVIN.
+           SELECT FAVOUT ASSIGN TO PRTLINE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAVIN
+           RECORDING MODE IS F
+           DATA RECORD IS FAV-REC.
+       01 FAV-REC.
+          05 ARTIST-NAME                PIC X(30).
+          05 NUMBER-OF-MUSICIANS        PIC 9(2).
+          05 MUSICAL-GENRE              PIC X(12).
+          05 COST.
+             10 CD-COST                 PIC 9(3)V99.
+             10 SHIPPING-COST           PIC 9(2)V99.
+             10 TAX                     PIC 9(2)V99.
+          05 BAND-STATUS                PIC X(1).
+             88 BAND-IS-STILL-TOGETHER              VALUE "Y".
+             88 BAND-IS-DIVORCED                    VALUE "N".
+          05 FILLER                     PIC X(22).
+
+       FD  FAVOUT
+           RECORDING MODE IS F
+           DATA RECORD IS FAV-RPT.
+       01 FAV-RPT.
+          05 ARTIST-NAME-OUT            PIC X(30).
+          05 NUMBER-OF-MUSICIANS-OUT    PIC Z9.
+          05 MUSICAL-GENRE-OUT          PIC X(12).
+          05 COST.
+             10 CD-COST-OUT             PIC 9(3)V99.
+             10 SHIPPING-COST-OUT       PIC 9(2)V99.
+             10 TAX-OUT                 PIC 9(2)V99.
+          05 BAND-STATUS-OUT            PIC X(1).
+
+       WORKING-STORAGE SECTION.
+      * EOF indicator
+       01 FAVIN-STATUS                  PIC X(01)     VALUE SPACE.
+          88 FAVIN-EOF                                VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-MAIN UNTIL FAVIN-EOF
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+       000-HOUSEKEEPING.
+           PERFORM 300-OPEN-FILES.
+      *
+      * Initialization of Data Records
+      * must take place after opening files to avoid S0C4
+      *
+           INITIALIZE FAV-REC, FAV-RPT.
+      * Priming Read
+           PERFORM 400-READ-FAVIN.
+       100-MAIN.
+           PERFORM 200-PROCESS-DATA.
+           PERFORM 500-WRITE-FAVOUT.
+           PERFORM 400-READ-FAVIN.
+       200-PROCESS-DATA.
+           COMPUTE CD-COST =
+              CD-COST + CD-COST * TAX + SHIPPING-COST.
+
+           MOVE FAV-REC TO FAV-RPT.
+       300-OPEN-FILES.
+           OPEN INPUT FAVIN.
+           OPEN OUTPUT FAVOUT.
+       400-READ-FAVIN.
+           READ FAVIN
+      * Set AT END Switch
+           AT END
+              MOVE "Y" TO FAVIN-STATUS
+           END-READ.
+       500-WRITE-FAVOUT.
+           WRITE FAV-RPT.
+       600-CLOSE-FILES.
+           CLOSE FAVIN, FAVOUT.
