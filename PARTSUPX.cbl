@@ -65,9 +65,18 @@
            SELECT ZIP-STATE-FILE ASSIGN TO ZIPSTAT
            FILE STATUS IS ZIP-STATE-FILE-ST.
 
+           SELECT MAKE-FILE ASSIGN TO VEHMAKE
+           FILE STATUS IS MAKE-FILE-ST.
+
            SELECT ERROR-FILE ASSIGN TO BADRECS
            FILE STATUS IS ERROR-FILE-ST.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+           FILE STATUS IS CHECKPOINT-FILE-ST.
+
+           SELECT PO-THRESH-FILE ASSIGN TO POTHRESH
+           FILE STATUS IS PO-THRESH-FILE-ST.
+
            SELECT PARTS-FILE ASSIGN TO PARTSFIL
            FILE STATUS IS PARTS-FILE-ST.
 
@@ -80,9 +89,36 @@
            SELECT PURCHORDS-FILE ASSIGN TO POFILE
            FILE STATUS IS PURCHORDS-FILE-ST.
 
+      * Persistent cross-run supplier master, built up from validated
+      * SUPPEDIT output so SUPPLIER-CODE/SUPPLIER-NAME pairs can be
+      * cross-referenced across runs instead of just within one run.
+           SELECT SUPPLIER-MASTER-FILE ASSIGN TO SUPPMSTR
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS SUPPLIER-MASTER-FILE-ST.
+
            SELECT REPORT-FILE  ASSIGN TO PRTLINE
            FILE STATUS IS REPORT-FILE-ST.
 
+      * Per-Vehicle-Make extract reports - same detail/total line
+      * formats as REPORT-FILE, split out one file per make so each
+      * parts desk only has to read its own make's extract.
+           SELECT CHRYSLER-RPT-FILE ASSIGN TO CHRYRPT
+           FILE STATUS IS CHRYSLER-RPT-FILE-ST.
+           SELECT FORD-RPT-FILE     ASSIGN TO FORDRPT
+           FILE STATUS IS FORD-RPT-FILE-ST.
+           SELECT GM-RPT-FILE       ASSIGN TO GMRPT
+           FILE STATUS IS GM-RPT-FILE-ST.
+           SELECT VW-RPT-FILE       ASSIGN TO VWRPT
+           FILE STATUS IS VW-RPT-FILE-ST.
+           SELECT TOYOTA-RPT-FILE   ASSIGN TO TOYRPT
+           FILE STATUS IS TOYOTA-RPT-FILE-ST.
+           SELECT PEUGEOT-RPT-FILE  ASSIGN TO PEURPT
+           FILE STATUS IS PEUGEOT-RPT-FILE-ST.
+           SELECT BMW-RPT-FILE      ASSIGN TO BMWRPT
+           FILE STATUS IS BMW-RPT-FILE-ST.
+           SELECT OTHER-RPT-FILE    ASSIGN TO OTHRPT
+           FILE STATUS IS OTHER-RPT-FILE-ST.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -97,10 +133,38 @@
        01 ZIP-STATE-REC.
            COPY ADDRZIP.
 
+      * Vehicle-Make configuration file - one valid make code
+      * (matching the PIC X(3) VEHICLE-MAKE codes) per record
+       FD  MAKE-FILE
+           RECORDING MODE IS F.
+       01 MAKE-FILE-REC                PIC X(3).
+
        FD  ERROR-FILE
            RECORDING MODE IS F.
        01 ERROR-FILE-REC               PIC X(473).
 
+      * Restart/checkpoint file - one record, rewritten at every
+      * part-level control break, recording how many input records
+      * have been fully processed (report + DB2 loads written). On
+      * the next run, 075-CHECK-RESTART reads this back and
+      * 080-SKIP-PROCESSED-RECORDS re-positions the sorted input
+      * file by reading past (not reprocessing) those records.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01 CHECKPOINT-REC.
+          05 CKPT-REC-COUNT            PIC 9(7).
+          05 CKPT-PART-NUMBER          PIC X(23).
+          05 FILLER                    PIC X(90).
+
+      * Purchase-order outlier thresholds - one record, so the
+      * quantity/price thresholds POEDIT flags as suspicious can be
+      * tuned without recompiling POEDIT.
+       FD  PO-THRESH-FILE
+           RECORDING MODE IS F.
+       01 PO-THRESH-REC.
+          05 PT-QTY-THRESHOLD          PIC 9(7).
+          05 PT-PRICE-THRESHOLD        PIC 9(7)V99.
+
        FD  PARTS-FILE
            RECORDING MODE IS F.
            COPY PARTS.
@@ -114,11 +178,46 @@
            RECORDING MODE IS F.
            COPY PURCHRDS.
 
+      * Persistent supplier master - one entry per distinct
+      * SUPPLIER-CODE ever seen with SUPPEDIT's checks passing
+       FD  SUPPLIER-MASTER-FILE
+           RECORDING MODE IS F.
+       01 SUPPLIER-MASTER-REC.
+          05 SM-SUPPLIER-CODE          PIC X(05).
+          05 SM-SUPPLIER-NAME          PIC X(15).
+          05 SM-SUPPLIER-TYPE          PIC X(01).
+
       * Report
        FD  REPORT-FILE
            RECORDING MODE IS F.
        01 OUTPUT-LINE                  PIC X(132).
 
+      * Per-Vehicle-Make extract reports
+       FD  CHRYSLER-RPT-FILE
+           RECORDING MODE IS F.
+       01 CHRY-OUTPUT-LINE             PIC X(132).
+       FD  FORD-RPT-FILE
+           RECORDING MODE IS F.
+       01 FORD-OUTPUT-LINE             PIC X(132).
+       FD  GM-RPT-FILE
+           RECORDING MODE IS F.
+       01 GM-OUTPUT-LINE               PIC X(132).
+       FD  VW-RPT-FILE
+           RECORDING MODE IS F.
+       01 VW-OUTPUT-LINE               PIC X(132).
+       FD  TOYOTA-RPT-FILE
+           RECORDING MODE IS F.
+       01 TOYOTA-OUTPUT-LINE           PIC X(132).
+       FD  PEUGEOT-RPT-FILE
+           RECORDING MODE IS F.
+       01 PEUGEOT-OUTPUT-LINE          PIC X(132).
+       FD  BMW-RPT-FILE
+           RECORDING MODE IS F.
+       01 BMW-OUTPUT-LINE              PIC X(132).
+       FD  OTHER-RPT-FILE
+           RECORDING MODE IS F.
+       01 OTHER-OUTPUT-LINE            PIC X(132).
+
 
        WORKING-STORAGE SECTION.
        01 WFLD                         PIC 9(01).
@@ -140,19 +239,37 @@
 
       * ZIP-STATE Table - loaded from input file, handed over
       * to ADDREDIT
-       01 ZIP-STATE-SUB                PIC S9(3) COMP.
-       01 ZIP-STATE-SUB-MAX            PIC S9(3) COMP
-                                                       VALUE +200.
-       01 ZIP-STATE-STRUCTURE          PIC X(6800).
-                                          *> 34 * 200 Records
+       01 ZIP-STATE-SUB                PIC S9(4) COMP.
+       01 ZIP-STATE-SUB-MAX            PIC S9(4) COMP
+                                                       VALUE +1000.
+       01 ZIP-STATE-STRUCTURE          PIC X(34000).
+                                          *> 34 * 1000 Records
        01 ZIP-STATE-ITEMS REDEFINES ZIP-STATE-STRUCTURE.
-          05 ZIP-STATE-TABLE OCCURS 200 TIMES INDEXED BY ZIP-STATE-IDX.
+          05 ZIP-STATE-TABLE OCCURS 1000 TIMES
+                INDEXED BY ZIP-STATE-IDX.
              10 STATE-NAME             PIC X(16).
              10 STATE-CODE             PIC X(2).
              10 ZIPCODE-RANGE-LO       PIC 9(8).
              10 ZIPCODE-RANGE-HI       PIC 9(8).
-       01 ZS-TABLE-SUB-MAX             PIC 9(03) COMP
-                                                       VALUE 200.
+       01 ZS-TABLE-SUB-MAX             PIC 9(04) COMP
+                                                       VALUE 1000.
+       01 ZS-FILE-REC-COUNT            PIC 9(04) COMP
+                                                       VALUE 0.
+
+      * Vehicle-Make Table - loaded from input file, handed over
+      * to PARTEDIT so the list of valid makes no longer has to be
+      * hardcoded (and recompiled) when a new make is added.
+       01 VEHICLE-MAKE-SUB             PIC S9(3) COMP.
+       01 VEHICLE-MAKE-SUB-MAX         PIC S9(3) COMP
+                                                       VALUE +20.
+       01 VEHICLE-MAKE-STRUCTURE       PIC X(60).
+                                          *> 3 * 20 Records
+       01 VEHICLE-MAKE-ITEMS REDEFINES VEHICLE-MAKE-STRUCTURE.
+          05 VEHICLE-MAKE-TABLE OCCURS 20 TIMES.
+             10 VEHICLE-MAKE-CODE      PIC X(3).
+       01 VM-TABLE-SUB-MAX             PIC 9(02) COMP
+                                                       VALUE 20.
+
       * Maximum Value of Subcripts for table processing in
       * subprograms
        01 ADDR-TABLE-SUB-MAX           PIC 9(01) COMP
@@ -164,6 +281,88 @@
           88 ZS-COMBI-VALID                            VALUE 'Y'.
           88 ZS-COMBI-INVALID                          VALUE 'N'.
 
+      * Restart/checkpoint controls
+       01 WS-RESTART-COUNT             PIC 9(7)        VALUE 0.
+       01 WS-RESTART-IND               PIC X(1)        VALUE 'N'.
+          88 RESTART-RUN                               VALUE 'Y'.
+
+      * Supplier performance trend / active-date aging tables -
+      * one entry per distinct SUPPLIER-CODE seen across the whole
+      * run, accumulated while valid records are processed in
+      * 250-GRP1-PROCESSING and printed as new report sections at
+      * the end of the run in 700-WRITE-SUMMARY-REPORT.
+       01 SUPP-TREND-SUB               PIC 9(5)        VALUE 0 COMP.
+       01 SUPP-TREND-MAX               PIC 9(5)        VALUE 0 COMP.
+       01 SUPP-TREND-MAX-LIMIT         PIC 9(5)        VALUE 2000 COMP.
+       01 SW-SUPP-TREND-FOUND          PIC X(1)        VALUE 'N'.
+          88 SUPP-TREND-FOUND                          VALUE 'Y'.
+       01 SUPPLIER-TREND-TABLE.
+          05 SUPP-TREND-ENTRY OCCURS 1 TO 2000 TIMES
+                DEPENDING ON SUPP-TREND-MAX.
+             10 ST-SUPPLIER-CODE       PIC X(5).
+             10 ST-OCCUR-COUNT         PIC 9(5)        COMP.
+             10 ST-FIRST-PERF          PIC 9(3)        COMP.
+             10 ST-LAST-PERF           PIC 9(3)        COMP.
+             10 ST-MIN-PERF            PIC 9(3)        COMP.
+             10 ST-MAX-PERF            PIC 9(3)        COMP.
+             10 ST-PERF-SUM            PIC 9(7)        COMP.
+             10 ST-ACT-DATE            PIC 9(8)        COMP.
+
+      * Supplier master lookup table - loaded once at startup from
+      * SUPPMSTR (the persistent cross-run supplier master) and
+      * searched by 221-CHECK-SUPPLIER-XREF; new codes first seen
+      * this run are added here too, then appended to SUPPMSTR so
+      * the next run sees them.
+       01 SM-TABLE-SUB                 PIC 9(5)        VALUE 0 COMP.
+       01 SM-TABLE-MAX                 PIC 9(5)        VALUE 0 COMP.
+       01 SM-TABLE-MAX-LIMIT           PIC 9(5)        VALUE 2000 COMP.
+       01 SW-SM-TABLE-FOUND            PIC X(1)        VALUE 'N'.
+          88 SM-TABLE-FOUND                            VALUE 'Y'.
+       01 WS-ERROR-SUB-BEFORE-SUPPEDIT PIC 9(1)        COMP.
+       01 SUPPLIER-MASTER-TABLE.
+          05 SM-ENTRY OCCURS 1 TO 2000 TIMES
+                DEPENDING ON SM-TABLE-MAX.
+             10 SM-TBL-SUPPLIER-CODE   PIC X(5).
+             10 SM-TBL-SUPPLIER-NAME   PIC X(15).
+
+      * Current date, used to age SUPPLIER-ACT-DATE for the
+      * supplier active-date aging report.
+       01 PS-DATE-VARS.
+          05 PS-CURRENT-YEAR           PIC 9(4).
+          05 PS-CURRENT-MON            PIC 9(2).
+          05 PS-CURRENT-DAY            PIC 9(2).
+       01 PS-AGE-YEARS                 PIC S9(4)       VALUE 0.
+
+      * Duplicate PART-NUMBER (out-of-sequence) detection table -
+      * holds every PART-NUMBER whose part-level group has already
+      * been closed out in 285-WRITE-PART-TOTALS. If a PART-NUMBER
+      * already in this table shows up again later, the sorted
+      * input is not really sorted by PART-NUMBER and the 2nd-level
+      * control break totals can no longer be trusted.
+       01 DUP-CHK-SUB                  PIC 9(5)        VALUE 0 COMP.
+       01 DUP-CHK-MAX                  PIC 9(5)        VALUE 0 COMP.
+       01 DUP-CHK-MAX-LIMIT            PIC 9(5)        VALUE 5000 COMP.
+       01 SW-DUP-FOUND                 PIC X(1)        VALUE 'N'.
+          88 DUP-FOUND                                 VALUE 'Y'.
+       01 DUP-CHECK-TABLE.
+          05 DUP-CHK-ENTRY OCCURS 1 TO 5000 TIMES
+                DEPENDING ON DUP-CHK-MAX.
+             10 DUP-CHK-PART-NUMBER    PIC X(23).
+
+      * Purchase-order outlier thresholds, loaded from POTHRESH and
+      * handed over to POEDIT; also the outlier table POEDIT fills
+      * back for PARTSUPX to log as soft warnings on BADRECS.
+       01 PO-QTY-THRESHOLD             PIC 9(7)        COMP.
+       01 PO-PRICE-THRESHOLD           PIC 9(7)V99     COMP.
+       01 OUTLIER-SUB                  PIC 9(01) COMP.
+       01 OUTLIER-SUB-MAX              PIC 9(01) COMP
+                                                       VALUE 4.
+       01 OUTLIER-STRUCTURE            PIC X(160).
+       01 OUTLIER-ITEMS REDEFINES OUTLIER-STRUCTURE.
+          05 OUTLIER-TABLE OCCURS 4 TIMES.
+             10 OUTLIER-FLD            PIC X(20).
+             10 OUTLIER-MSG            PIC X(20).
+
 
        01 PROGRAM-SWITCHES.
           05 INPUT-FILE-ST             PIC X(2).
@@ -172,8 +371,14 @@
              88 REPORT-FILE-OK                         VALUE '00'.
           05 ZIP-STATE-FILE-ST         PIC X(2).
              88 ZIP-STATE-FILE-OK                      VALUE '00'.
+          05 MAKE-FILE-ST              PIC X(2).
+             88 MAKE-FILE-OK                           VALUE '00'.
           05 ERROR-FILE-ST             PIC X(2).
              88 ERROR-FILE-OK                          VALUE '00'.
+          05 CHECKPOINT-FILE-ST        PIC X(2).
+             88 CHECKPOINT-FILE-OK                     VALUE '00'.
+          05 PO-THRESH-FILE-ST         PIC X(2).
+             88 PO-THRESH-FILE-OK                      VALUE '00'.
           05 PARTS-FILE-ST             PIC X(2).
              88 PARTS-FILE-OK                          VALUE '00'.
           05 SUPPLIERS-FILE-ST         PIC X(2).
@@ -182,11 +387,33 @@
              88 ADDRESSES-FILE-OK                      VALUE '00'.
           05 PURCHORDS-FILE-ST         PIC X(2).
              88 PURCHORDS-FILE-OK                      VALUE '00'.
+          05 SUPPLIER-MASTER-FILE-ST   PIC X(2).
+             88 SUPPLIER-MASTER-FILE-OK                VALUE '00'.
+          05 CHRYSLER-RPT-FILE-ST      PIC X(2).
+             88 CHRYSLER-RPT-FILE-OK                    VALUE '00'.
+          05 FORD-RPT-FILE-ST          PIC X(2).
+             88 FORD-RPT-FILE-OK                        VALUE '00'.
+          05 GM-RPT-FILE-ST            PIC X(2).
+             88 GM-RPT-FILE-OK                          VALUE '00'.
+          05 VW-RPT-FILE-ST            PIC X(2).
+             88 VW-RPT-FILE-OK                          VALUE '00'.
+          05 TOYOTA-RPT-FILE-ST        PIC X(2).
+             88 TOYOTA-RPT-FILE-OK                      VALUE '00'.
+          05 PEUGEOT-RPT-FILE-ST       PIC X(2).
+             88 PEUGEOT-RPT-FILE-OK                     VALUE '00'.
+          05 BMW-RPT-FILE-ST           PIC X(2).
+             88 BMW-RPT-FILE-OK                         VALUE '00'.
+          05 OTHER-RPT-FILE-ST         PIC X(2).
+             88 OTHER-RPT-FILE-OK                       VALUE '00'.
       * EOF indicators (Input files only)
           05 INPUT-FILE-STATUS         PIC X(01)       VALUE SPACE.
              88 INPUT-FILE-EOF                         VALUE 'Y'.
           05 ZIP-STATE-FILE-STATUS     PIC X(01)       VALUE SPACE.
              88 ZIP-STATE-FILE-EOF                     VALUE 'Y'.
+          05 MAKE-FILE-STATUS          PIC X(01)       VALUE SPACE.
+             88 MAKE-FILE-EOF                          VALUE 'Y'.
+          05 SUPPLIER-MASTER-FILE-STATUS PIC X(01)     VALUE SPACE.
+             88 SUPPLIER-MASTER-FILE-EOF               VALUE 'Y'.
       * Valid Data  indicator
           05 VALID-DATA-STATUS         PIC X(01)       VALUE SPACE.
              88 VALID-DATA-IND                         VALUE 'Y'.
@@ -197,6 +424,25 @@
           05 CTR-LINES                 PIC 99          VALUE 0.
           05 CTR-PAGES                 PIC 999         VALUE 0.
           05 CTR-LINES-MAX             PIC 99          VALUE 3.
+      * Per-Vehicle-Make extract report line/page counters - one
+      * pair per make file, paralleling CTR-LINES/CTR-PAGES above.
+       01 MAKE-RPT-COUNTERS.
+          05 CHRY-CTR-LINES            PIC 99          VALUE 0.
+          05 CHRY-CTR-PAGES            PIC 999         VALUE 0.
+          05 FORD-CTR-LINES            PIC 99          VALUE 0.
+          05 FORD-CTR-PAGES            PIC 999         VALUE 0.
+          05 GM-CTR-LINES              PIC 99          VALUE 0.
+          05 GM-CTR-PAGES              PIC 999         VALUE 0.
+          05 VW-CTR-LINES              PIC 99          VALUE 0.
+          05 VW-CTR-PAGES              PIC 999         VALUE 0.
+          05 TOY-CTR-LINES             PIC 99          VALUE 0.
+          05 TOY-CTR-PAGES             PIC 999         VALUE 0.
+          05 PEU-CTR-LINES             PIC 99          VALUE 0.
+          05 PEU-CTR-PAGES             PIC 999         VALUE 0.
+          05 BMW-CTR-LINES             PIC 99          VALUE 0.
+          05 BMW-CTR-PAGES             PIC 999         VALUE 0.
+          05 OTH-CTR-LINES             PIC 99          VALUE 0.
+          05 OTH-CTR-PAGES             PIC 999         VALUE 0.
        01 CONTROL-GROUP-FIELDS.
       * Control Break indicator
           05 CTRLBRK-STATUS            PIC X(01)       VALUE SPACE.
@@ -206,6 +452,17 @@
              10 PO-QUANT-ACCUM         PIC S9(11)      VALUE +0.
              10 PO-UNIT-PRICE-ACCUM    PIC S9(11)V99   VALUE +0.
              10 PO-COUNT               PIC 999         VALUE 0.
+      * Part-level (2nd control break level) grand-total accumulator.
+      * WS-GRP1-CTR-ACCUM above now subtotals at the compound key
+      * PART-NUMBER + SUPPLIER-CODE (260-CONTROL-BREAK-GRP1); this
+      * accumulator rolls those subtotals back up to PART-NUMBER alone
+      * so the original part-level totals keep getting printed as a
+      * second-level grand total.
+          05 WS-GRP-PART-CTR-ACCUM.
+             10 PART-PO-QUANT-ACCUM    PIC S9(11)      VALUE +0.
+             10 PART-PO-UNIT-PRICE-ACCUM
+                                       PIC S9(11)V99   VALUE +0.
+             10 PART-PO-COUNT          PIC 9(5)        VALUE 0.
        01 WS-SAVE-GRP.
           10 PART-NUMBER-S             PIC        X(23)
                                                        VALUE SPACES.
@@ -342,6 +599,18 @@
           05 O-ZIP-CODE-O              PIC Z9(09).
           05 FILLER                    PIC X(57).
 
+      *    continuation lines carrying ADDRESS-2 / ADDRESS-3 for
+      *    each of the three address-type blocks above
+       01 WS-TOTALS-REC1B.
+          05 FILLER                    PIC X(16)       VALUE SPACES.
+          05 ORDER-ADDR2-O             PIC X(15).
+          05 FILLER                    PIC X(101)      VALUE SPACES.
+
+       01 WS-TOTALS-REC1C.
+          05 FILLER                    PIC X(16)       VALUE SPACES.
+          05 ORDER-ADDR3-O             PIC X(15).
+          05 FILLER                    PIC X(101)      VALUE SPACES.
+
        01 WS-TOTALS-REC2.
           05 FILLER                    PIC X(16)       VALUE
                 'Sched Address : '.
@@ -353,6 +622,17 @@
           05 FILLER                    PIC X(01).
           05 S-ZIP-CODE-O              PIC Z9(09).
           05 FILLER                    PIC X(57).
+
+       01 WS-TOTALS-REC2B.
+          05 FILLER                    PIC X(16)       VALUE SPACES.
+          05 SCHED-ADDR2-O             PIC X(15).
+          05 FILLER                    PIC X(101)      VALUE SPACES.
+
+       01 WS-TOTALS-REC2C.
+          05 FILLER                    PIC X(16)       VALUE SPACES.
+          05 SCHED-ADDR3-O             PIC X(15).
+          05 FILLER                    PIC X(101)      VALUE SPACES.
+
       *    address lines
        01 WS-TOTALS-REC3.
           05 FILLER                    PIC X(16)       VALUE
@@ -366,6 +646,16 @@
           05 R-ZIP-CODE-O              PIC Z9(09).
           05 FILLER                    PIC X(57).
 
+       01 WS-TOTALS-REC3B.
+          05 FILLER                    PIC X(16)       VALUE SPACES.
+          05 REMIT-ADDR2-O             PIC X(15).
+          05 FILLER                    PIC X(101)      VALUE SPACES.
+
+       01 WS-TOTALS-REC3C.
+          05 FILLER                    PIC X(16)       VALUE SPACES.
+          05 REMIT-ADDR3-O             PIC X(15).
+          05 FILLER                    PIC X(101)      VALUE SPACES.
+
       *    statistic  lines
        01 WS-TOTALS-REC4.
           05 FILLER                    PIC X(35)       VALUE
@@ -388,6 +678,123 @@
 
           05 FILLER                    PIC X(83)       VALUE SPACES.
 
+      * Part-level (all suppliers) grand-total lines - 2nd control
+      * break level rolled up from the PART-NUMBER+SUPPLIER-CODE
+      * subtotals above.
+       01 WS-PART-TOTALS-REC0.
+          05 FILLER                    PIC X(20)       VALUE
+                'Part Number       : '.
+          05 PART-NUMBER-TOT-O         PIC X(23).
+          05 FILLER                    PIC X(89)       VALUE SPACES.
+
+       01 WS-PART-TOTALS-REC4.
+          05 FILLER                    PIC X(35)       VALUE
+                'Part Total # Purchase Orders     :'.
+          05 FILLER                    PIC X(9)        VALUE SPACES.
+          05 PART-TOTAL-PO-O           PIC ZZZZ9.
+          05 FILLER                    PIC X(81)       VALUE SPACES.
+
+       01 WS-PART-TOTALS-REC5.
+          05 FILLER                    PIC X(35)       VALUE
+                'Part Total Price Purchase Orders :'.
+          05 PART-TOTAL-PRICE-PO-O     PIC $$$,$$$,$$9.99.
+          05 FILLER                    PIC X(83)       VALUE SPACES.
+
+       01 WS-PART-TOTALS-REC6.
+          05 FILLER                    PIC X(34)       VALUE
+                'Part Total Quantity in Purch Ords:'.
+          05 FILLER                    PIC X(4)        VALUE SPACES.
+          05 PART-TOTAL-QUANTITY-PO-O  PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                    PIC X(83)       VALUE SPACES.
+
+      * Supplier Performance Trend Report
+       01 WS-SUPP-TREND-HDG1.
+          05 FILLER                    PIC X(60)       VALUE ALL "=".
+          05 FILLER                    PIC X(72)       VALUE SPACES.
+
+       01 WS-SUPP-TREND-HDG2.
+          05 FILLER                    PIC X(36)       VALUE
+                'Supplier Performance Trend Report'.
+          05 FILLER                    PIC X(96)       VALUE SPACES.
+
+       01 WS-SUPP-TREND-HDG3.
+          05 FILLER                    PIC X(10)       VALUE
+                'SUPPLIER'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(08)       VALUE
+                'OCCURS'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(08)       VALUE
+                'FIRST'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(08)       VALUE
+                'LAST'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(08)       VALUE
+                'MIN'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(08)       VALUE
+                'MAX'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(08)       VALUE
+                'AVERAGE'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(08)       VALUE
+                'TREND'.
+          05 FILLER                    PIC X(51)       VALUE SPACES.
+
+       01 WS-SUPP-TREND-LINE.
+          05 ST-SUPPLIER-CODE-O        PIC X(10).
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 ST-OCCUR-COUNT-O          PIC ZZZZ9.
+          05 FILLER                    PIC X(06)       VALUE SPACES.
+          05 ST-FIRST-PERF-O           PIC ZZ9.
+          05 FILLER                    PIC X(08)       VALUE SPACES.
+          05 ST-LAST-PERF-O            PIC ZZ9.
+          05 FILLER                    PIC X(08)       VALUE SPACES.
+          05 ST-MIN-PERF-O             PIC ZZ9.
+          05 FILLER                    PIC X(08)       VALUE SPACES.
+          05 ST-MAX-PERF-O             PIC ZZ9.
+          05 FILLER                    PIC X(08)       VALUE SPACES.
+          05 ST-AVG-PERF-O             PIC ZZ9.
+          05 FILLER                    PIC X(05)       VALUE SPACES.
+          05 ST-TREND-O                PIC X(08).
+          05 FILLER                    PIC X(43)       VALUE SPACES.
+
+      * Supplier Active-Date Aging Report
+       01 WS-SUPP-AGING-HDG1.
+          05 FILLER                    PIC X(60)       VALUE ALL "=".
+          05 FILLER                    PIC X(72)       VALUE SPACES.
+
+       01 WS-SUPP-AGING-HDG2.
+          05 FILLER                    PIC X(33)       VALUE
+                'Supplier Active-Date Aging Report'.
+          05 FILLER                    PIC X(99)       VALUE SPACES.
+
+       01 WS-SUPP-AGING-HDG3.
+          05 FILLER                    PIC X(10)       VALUE
+                'SUPPLIER'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(12)       VALUE
+                'ACTIVE SINCE'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(12)       VALUE
+                'YEARS ACTIVE'.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 FILLER                    PIC X(15)       VALUE
+                'AGING CATEGORY'.
+          05 FILLER                    PIC X(74)       VALUE SPACES.
+
+       01 WS-SUPP-AGING-LINE.
+          05 SA-SUPPLIER-CODE-O        PIC X(10).
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 SA-ACT-DATE-O             PIC 9999/99/99.
+          05 FILLER                    PIC X(03)       VALUE SPACES.
+          05 SA-AGE-YEARS-O            PIC ZZ9.
+          05 FILLER                    PIC X(10)       VALUE SPACES.
+          05 SA-AGING-CATEGORY-O       PIC X(20).
+          05 FILLER                    PIC X(62)       VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN.
       ************************************************************
@@ -395,19 +802,52 @@
       ************************************************************
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-MAIN UNTIL INPUT-FILE-EOF.
+      * Flush the part-level grand total of the very last part
+      * processed - there is no following 210-PREPROC-GRP1 call to
+      * trigger it.
+           IF PART-PO-COUNT > 0
+              PERFORM 285-WRITE-PART-TOTALS
+           END-IF.
            PERFORM 700-WRITE-SUMMARY-REPORT.
            PERFORM 800-CLOSE-FILES.
+      * Successful completion - clear the checkpoint so the next
+      * run starts from the beginning instead of restarting.
+           PERFORM 290-CLEAR-CHECKPOINT.
            GOBACK.
        000-HOUSEKEEPING.
       ************************************************************
       * Inititialization Routine                                 *
       ************************************************************
       D    DISPLAY '000-HOUSEKEEPING'.
+      * Restart must be known before 300-OPEN-FILES decides whether
+      * the report/extract files are opened OUTPUT (truncate) or
+      * EXTEND (append) - a restart run must never destroy the
+      * output a prior, aborted run already wrote.
+           PERFORM 075-CHECK-RESTART.
+
            PERFORM 300-OPEN-FILES.
 
            PERFORM 070-LOAD-ZS-TABLE.
 
+           PERFORM 071-LOAD-MAKE-TABLE.
+
+           PERFORM 072-LOAD-PO-THRESHOLDS.
+
+           PERFORM 073-LOAD-SUPPLIER-MASTER.
+
            MOVE 31 TO CTR-LINES. *> Force Pagebreak at Start
+           MOVE 31 TO CHRY-CTR-LINES.
+           MOVE 31 TO FORD-CTR-LINES.
+           MOVE 31 TO GM-CTR-LINES.
+           MOVE 31 TO VW-CTR-LINES.
+           MOVE 31 TO TOY-CTR-LINES.
+           MOVE 31 TO PEU-CTR-LINES.
+           MOVE 31 TO BMW-CTR-LINES.
+           MOVE 31 TO OTH-CTR-LINES.
+
+           IF RESTART-RUN
+              PERFORM 080-SKIP-PROCESSED-RECORDS
+           END-IF.
       * Priming Read:
            PERFORM 400-READ-INPUT-FILE.
        070-LOAD-ZS-TABLE.
@@ -422,6 +862,7 @@
               ALPHANUMERIC DATA BY " ".
       *    Load Table with ZIP Ranges and US States from File
            MOVE +1 TO ZIP-STATE-SUB.
+           MOVE 0 TO ZS-FILE-REC-COUNT.
            PERFORM UNTIL ZIP-STATE-FILE-EOF OR
               ZIP-STATE-SUB > ZIP-STATE-SUB-MAX
                    READ ZIP-STATE-FILE
@@ -429,45 +870,181 @@
                       MOVE "Y" TO ZIP-STATE-FILE-STATUS
                    END-READ
 
-                   MOVE STATE-NAME IN ZIP-STATE-REC TO
-                      STATE-NAME IN ZIP-STATE-TABLE(ZIP-STATE-SUB)
+                   IF NOT ZIP-STATE-FILE-EOF
+                      THEN
+                      ADD +1 TO ZS-FILE-REC-COUNT
+
+                      MOVE STATE-NAME IN ZIP-STATE-REC TO
+                         STATE-NAME IN ZIP-STATE-TABLE(ZIP-STATE-SUB)
 
-                   MOVE STATE-CODE IN ZIP-STATE-REC TO
-                      STATE-CODE IN ZIP-STATE-TABLE(ZIP-STATE-SUB)
+                      MOVE STATE-CODE IN ZIP-STATE-REC TO
+                         STATE-CODE IN ZIP-STATE-TABLE(ZIP-STATE-SUB)
 
       *    Convert left-bounded pic x to pic 9
 
-                   COMPUTE ZIPCODE-RANGE-LO IN ZIP-STATE-TABLE
-                      (ZIP-STATE-SUB) = FUNCTION NUMVAL
-                      (ZIPCODE-RANGE-LO IN ZIP-STATE-REC)
-
-                   COMPUTE ZIPCODE-RANGE-HI IN ZIP-STATE-TABLE
-                      (ZIP-STATE-SUB) = FUNCTION NUMVAL
-                      (ZIPCODE-RANGE-HI IN ZIP-STATE-REC)
-
-      *            DISPLAY ZIP-STATE-SUB
-      *                    " /Rec: "
-      *                    STATE-NAME IN ZIP-STATE-REC
-      *                     "/"
-      *                    STATE-CODE IN ZIP-STATE-REC
-      *                    "/"
-      *                    ZIPCODE-RANGE-LO IN ZIP-STATE-REC
-      *                    "/"
-      *                    ZIPCODE-RANGE-HI IN ZIP-STATE-REC
-      *
-      *                    "Table: "
-      *                     STATE-NAME IN ZIP-STATE-TABLE(ZIP-STATE-SUB)
-      *                     "/"
-      *                    STATE-CODE IN ZIP-STATE-TABLE(ZIP-STATE-SUB)
-      *                    "/"
-      *                    ZIPCODE-RANGE-LO IN ZIP-STATE-TABLE
-      *               (ZIP-STATE-SUB)
-      *                    "/"
-      *                    ZIPCODE-RANGE-HI IN ZIP-STATE-TABLE
-      *               (ZIP-STATE-SUB)
-
-                   ADD +1 TO ZIP-STATE-SUB
+                      COMPUTE ZIPCODE-RANGE-LO IN ZIP-STATE-TABLE
+                         (ZIP-STATE-SUB) = FUNCTION NUMVAL
+                         (ZIPCODE-RANGE-LO IN ZIP-STATE-REC)
+
+                      COMPUTE ZIPCODE-RANGE-HI IN ZIP-STATE-TABLE
+                         (ZIP-STATE-SUB) = FUNCTION NUMVAL
+                         (ZIPCODE-RANGE-HI IN ZIP-STATE-REC)
+
+                      ADD +1 TO ZIP-STATE-SUB
+                   END-IF
            END-PERFORM.
+
+      *    If the table filled up before the file ran out, keep
+      *    reading (without storing) just to report the file's
+      *    true record count against what actually got loaded.
+           PERFORM UNTIL ZIP-STATE-FILE-EOF
+                   READ ZIP-STATE-FILE
+                   AT END
+                      MOVE "Y" TO ZIP-STATE-FILE-STATUS
+                   END-READ
+                   IF NOT ZIP-STATE-FILE-EOF
+                      THEN
+                      ADD +1 TO ZS-FILE-REC-COUNT
+                   END-IF
+           END-PERFORM.
+
+           COMPUTE ZIP-STATE-SUB = ZIP-STATE-SUB - 1.
+           DISPLAY 'ZIP-STATE TABLE: ' ZIP-STATE-SUB
+                   ' ENTRIES LOADED OF ' ZS-FILE-REC-COUNT
+                   ' RECORDS IN ZIPSTAT FILE'.
+           IF ZIP-STATE-SUB < ZS-FILE-REC-COUNT
+              THEN
+              DISPLAY 'WARNING: ZIPSTAT FILE HAS MORE RECORDS THAN '
+                      'THE ZIP-STATE TABLE CAN HOLD - '
+                      ZS-FILE-REC-COUNT
+                      ' RECORDS FOUND, ONLY '
+                      ZIP-STATE-SUB
+                      ' LOADED'
+           END-IF.
+       071-LOAD-MAKE-TABLE.
+      ************************************************************
+      * Load Table with valid Vehicle-Make codes from input file *
+      ************************************************************
+      D    DISPLAY '071-LOAD-MAKE-TABLE'.
+
+      *    Init Vehicle-Make-Table before loading
+           INITIALIZE VEHICLE-MAKE-ITEMS
+              REPLACING ALPHANUMERIC DATA BY " ".
+
+      *    Load Table with Vehicle-Make codes from file
+           MOVE +1 TO VEHICLE-MAKE-SUB.
+           PERFORM UNTIL MAKE-FILE-EOF OR
+              VEHICLE-MAKE-SUB > VEHICLE-MAKE-SUB-MAX
+                   READ MAKE-FILE
+                   AT END
+                      MOVE "Y" TO MAKE-FILE-STATUS
+                   END-READ
+
+                   IF NOT MAKE-FILE-EOF
+                      THEN
+                      MOVE MAKE-FILE-REC TO
+                         VEHICLE-MAKE-CODE(VEHICLE-MAKE-SUB)
+                      ADD +1 TO VEHICLE-MAKE-SUB
+                   END-IF
+           END-PERFORM.
+
+       072-LOAD-PO-THRESHOLDS.
+      ************************************************************
+      * Load purchase-order outlier thresholds from POTHRESH -    *
+      * one record with the QUANTITY and UNIT-PRICE ceilings      *
+      * POEDIT flags as suspicious rather than recompiling them.  *
+      ************************************************************
+      D    DISPLAY '072-LOAD-PO-THRESHOLDS'.
+           READ PO-THRESH-FILE
+           AT END
+              DISPLAY 'PO-THRESH-FILE Problem: EMPTY FILE'
+              GOBACK
+           END-READ.
+
+           MOVE PT-QTY-THRESHOLD   TO PO-QTY-THRESHOLD.
+           MOVE PT-PRICE-THRESHOLD TO PO-PRICE-THRESHOLD.
+
+      D    DISPLAY 'PO-QTY-THRESHOLD   : ' PO-QTY-THRESHOLD.
+      D    DISPLAY 'PO-PRICE-THRESHOLD : ' PO-PRICE-THRESHOLD.
+
+       073-LOAD-SUPPLIER-MASTER.
+      ************************************************************
+      * Load the persistent supplier master (SUPPMSTR) built up   *
+      * across prior runs into SUPPLIER-MASTER-TABLE, then reopen *
+      * the file for EXTEND so new codes can be appended as this  *
+      * run validates them. An empty/missing SUPPMSTR just means  *
+      * this is the first run - not an error.                     *
+      ************************************************************
+      D    DISPLAY '073-LOAD-SUPPLIER-MASTER'.
+           MOVE 0 TO SM-TABLE-MAX.
+           OPEN INPUT SUPPLIER-MASTER-FILE.
+           IF SUPPLIER-MASTER-FILE-OK
+              THEN
+              PERFORM UNTIL SUPPLIER-MASTER-FILE-EOF OR
+                 SM-TABLE-MAX = SM-TABLE-MAX-LIMIT
+                      READ SUPPLIER-MASTER-FILE
+                      AT END
+                         MOVE "Y" TO SUPPLIER-MASTER-FILE-STATUS
+                      END-READ
+
+                      IF NOT SUPPLIER-MASTER-FILE-EOF
+                         THEN
+                         ADD 1 TO SM-TABLE-MAX
+                         MOVE SM-SUPPLIER-CODE TO
+                            SM-TBL-SUPPLIER-CODE(SM-TABLE-MAX)
+                         MOVE SM-SUPPLIER-NAME TO
+                            SM-TBL-SUPPLIER-NAME(SM-TABLE-MAX)
+                      END-IF
+              END-PERFORM
+              CLOSE SUPPLIER-MASTER-FILE
+           END-IF.
+      D    DISPLAY 'SUPPLIER-MASTER TABLE: ' SM-TABLE-MAX ' ENTRIES'.
+
+           OPEN EXTEND SUPPLIER-MASTER-FILE.
+           IF NOT SUPPLIER-MASTER-FILE-OK
+              THEN
+              DISPLAY 'SUPPLIER-MASTER-FILE Problem: '
+                      SUPPLIER-MASTER-FILE-ST
+              GOBACK
+           END-IF.
+
+       075-CHECK-RESTART.
+      ************************************************************
+      * Check for a checkpoint left behind by a prior, aborted    *
+      * run. The checkpoint file only exists/has a record when a  *
+      * previous run ended before completing - a normal run       *
+      * clears it in 290-CLEAR-CHECKPOINT.                        *
+      ************************************************************
+      D    DISPLAY '075-CHECK-RESTART'.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+              THEN
+              READ CHECKPOINT-FILE
+              AT END
+                 MOVE ZERO TO CKPT-REC-COUNT
+              END-READ
+              IF CKPT-REC-COUNT > 0
+                 THEN
+                 MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+                 MOVE 'Y' TO WS-RESTART-IND
+                 DISPLAY 'RESTART DETECTED - SKIPPING '
+                         WS-RESTART-COUNT
+                         ' RECORDS ALREADY PROCESSED'
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       080-SKIP-PROCESSED-RECORDS.
+      ************************************************************
+      * Re-position the sorted input file on a restart by reading *
+      * past (not processing) the records a prior run already     *
+      * completed and wrote output for.                           *
+      ************************************************************
+      D    DISPLAY '080-SKIP-PROCESSED-RECORDS'.
+           PERFORM 400-READ-INPUT-FILE
+              VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-RESTART-COUNT
+              OR INPUT-FILE-EOF.
+           MOVE WS-RESTART-COUNT TO WS-REC-KTR.
        100-MAIN.
       ************************************************************
       * Main Routine                                             *
@@ -487,6 +1064,11 @@
       * Initialize error table filled by data edit subprograms
            MOVE ZERO TO ERROR-SUB.
            MOVE SPACES TO ERROR-STRUCTURE.
+      * Initialize outlier table filled by data edit subprograms -
+      * shared across PARTEDIT and POEDIT the same call, so it is
+      * reset once here rather than by each subprogram
+           MOVE ZERO TO OUTLIER-SUB.
+           MOVE SPACES TO OUTLIER-STRUCTURE.
       * Default: No Errrors
            MOVE "Y" TO VALID-DATA-STATUS.
 
@@ -503,9 +1085,14 @@
               VEHICLE-MAKE IN PART-SUPP-ADDR-PO,
               VEHICLE-MODEL IN PART-SUPP-ADDR-PO,
               VEHICLE-YEAR IN PART-SUPP-ADDR-PO,
+              VEHICLE-MAKE-STRUCTURE,
+              VM-TABLE-SUB-MAX,
               ERROR-SUB,
               ERROR-SUB-MAX,
-              ERROR-STRUCTURE.
+              ERROR-STRUCTURE,
+              OUTLIER-SUB,
+              OUTLIER-SUB-MAX,
+              OUTLIER-STRUCTURE.
 
 
       D    DISPLAY "PARTEDIT called : " WS-REC-KTR '/' ERROR-SUB.
@@ -520,6 +1107,7 @@
       * count not reached
 
            IF ERROR-SUB < ERROR-SUB-MAX THEN
+              MOVE ERROR-SUB TO WS-ERROR-SUB-BEFORE-SUPPEDIT
               MOVE 'SUPPEDIT' TO WS-CALLPGM
               CALL WS-CALLPGM USING
                  SUPPLIER-CODE IN PART-SUPP-ADDR-PO
@@ -532,6 +1120,14 @@
                  ERROR-SUB,
                  ERROR-SUB-MAX,
                  ERROR-STRUCTURE
+      * SUPPEDIT's own checks passed for this record's supplier
+      * fields - cross-check SUPPLIER-CODE/SUPPLIER-NAME against the
+      * persistent supplier master before trusting the data further
+              IF ERROR-SUB = WS-ERROR-SUB-BEFORE-SUPPEDIT
+                 AND ERROR-SUB < ERROR-SUB-MAX
+                 THEN
+                 PERFORM 221-CHECK-SUPPLIER-XREF
+              END-IF
            END-IF.
 
       D    DISPLAY "SUPPEDIT called  : " WS-REC-KTR '/' ERROR-SUB.
@@ -577,7 +1173,12 @@
                  PO-SUB-MAX,
                  ERROR-SUB,
                  ERROR-SUB-MAX,
-                 ERROR-STRUCTURE
+                 ERROR-STRUCTURE,
+                 PO-QTY-THRESHOLD,
+                 PO-PRICE-THRESHOLD,
+                 OUTLIER-SUB,
+                 OUTLIER-SUB-MAX,
+                 OUTLIER-STRUCTURE
            END-IF.
 
       D    DISPLAY "POEDIT called : " WS-REC-KTR '/' ERROR-SUB.
@@ -587,18 +1188,124 @@
               MOVE "N" TO VALID-DATA-STATUS
            END-IF.
 
+      * Quantity/unit-price outliers are soft warnings only - they
+      * are logged straight to BADRECS and do not affect
+      * VALID-DATA-STATUS or the record's report/DB2-load output.
+           IF OUTLIER-SUB > 0
+              THEN
+              PERFORM 225-WRITE-OUTLIER-WARNINGS
+           END-IF.
+
       D    DISPLAY '220-VALIDATE-DATA-END'
       D             '/'
       D             WS-REC-KTR
       D             '/'
       D             ERROR-SUB.
       D    DISPLAY '/' ERROR-STRUCTURE.
+
+       225-WRITE-OUTLIER-WARNINGS.
+      ************************************************************
+      * Log POEDIT's outlier warnings (QUANTITY/UNIT-PRICE over    *
+      * threshold) to BADRECS. These are informational only - the *
+      * record is still processed normally.                       *
+      ************************************************************
+      D    DISPLAY '225-WRITE-OUTLIER-WARNINGS'.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL
+              WS-SUB > OUTLIER-SUB
+                   MOVE SPACES TO ERROR-REC
+                   MOVE PART-NUMBER IN PART-SUPP-ADDR-PO TO
+                      PART-NUMBER IN ERROR-REC
+                   MOVE OUTLIER-FLD IN OUTLIER-TABLE(WS-SUB)
+                      TO ERROR-FLD IN ERROR-REC
+                   MOVE OUTLIER-MSG IN OUTLIER-TABLE(WS-SUB)
+                      TO ERROR-MSG IN ERROR-REC
+
+                   WRITE ERROR-FILE-REC FROM ERROR-REC
+
+                   IF NOT ERROR-FILE-OK
+                      THEN
+                      DISPLAY ' Error-FILE Problem: '
+                              ERROR-FILE-ST
+                      GOBACK
+                   END-IF
+           END-PERFORM.
+
+       221-CHECK-SUPPLIER-XREF.
+      ************************************************************
+      * Cross-reference this record's SUPPLIER-CODE/SUPPLIER-NAME *
+      * against the persistent supplier master. A code already on *
+      * file with a different name is flagged as a mis-keyed      *
+      * supplier identity; a code not yet on file is a new        *
+      * supplier and gets added, both to the in-memory table (so  *
+      * later records in this run see it) and to SUPPMSTR.        *
+      ************************************************************
+      D    DISPLAY '221-CHECK-SUPPLIER-XREF'.
+           MOVE 'N' TO SW-SM-TABLE-FOUND.
+           PERFORM VARYING SM-TABLE-SUB FROM 1 BY 1
+              UNTIL SM-TABLE-SUB > SM-TABLE-MAX
+                   IF SM-TBL-SUPPLIER-CODE(SM-TABLE-SUB) EQUAL TO
+                      SUPPLIER-CODE IN PART-SUPP-ADDR-PO(1:5)
+                      THEN
+                      MOVE 'Y' TO SW-SM-TABLE-FOUND
+                      EXIT PERFORM
+                   END-IF
+           END-PERFORM.
+
+           IF SM-TABLE-FOUND
+              THEN
+              IF SM-TBL-SUPPLIER-NAME(SM-TABLE-SUB) NOT EQUAL TO
+                 SUPPLIER-NAME IN PART-SUPP-ADDR-PO
+                 THEN
+                 COMPUTE ERROR-SUB = ERROR-SUB + 1
+                 MOVE 'SUPPLIER-NAME '
+                    TO ERROR-FLD IN ERROR-TABLE(ERROR-SUB)
+                 MOVE 'mismatch w/ supplier master'
+                    TO ERROR-MSG IN ERROR-TABLE(ERROR-SUB)
+                 MOVE "N" TO VALID-DATA-STATUS
+              END-IF
+           ELSE
+              IF SM-TABLE-MAX < SM-TABLE-MAX-LIMIT
+                 THEN
+                 ADD 1 TO SM-TABLE-MAX
+                 MOVE SUPPLIER-CODE IN PART-SUPP-ADDR-PO(1:5)
+                    TO SM-TBL-SUPPLIER-CODE(SM-TABLE-MAX)
+                 MOVE SUPPLIER-NAME IN PART-SUPP-ADDR-PO
+                    TO SM-TBL-SUPPLIER-NAME(SM-TABLE-MAX)
+
+                 MOVE SUPPLIER-CODE IN PART-SUPP-ADDR-PO(1:5)
+                    TO SM-SUPPLIER-CODE
+                 MOVE SUPPLIER-NAME IN PART-SUPP-ADDR-PO
+                    TO SM-SUPPLIER-NAME
+                 MOVE SUPPLIER-TYPE IN PART-SUPP-ADDR-PO
+                    TO SM-SUPPLIER-TYPE
+                 WRITE SUPPLIER-MASTER-REC
+              ELSE
+                 DISPLAY 'WARNING: SUPPLIER-MASTER TABLE FULL AT '
+                         SM-TABLE-MAX-LIMIT
+                         ' ENTRIES - FURTHER SUPPLIERS NOT TRACKED'
+              END-IF
+           END-IF.
+
        210-PREPROC-GRP1.
       ************************************************************
       * Pre Process Control Group 1
       ************************************************************
       D    DISPLAY '210-PREPROC-GRP1'.
 
+      * When the incoming record starts a new PART-NUMBER (the
+      * 2nd control break level), flush the part-level grand total
+      * accumulated across that part's supplier subgroups before
+      * the save fields below get overlaid with the new part.
+           IF PART-NUMBER-S NOT EQUAL TO SPACES
+              AND PART-NUMBER IN PART-SUPP-ADDR-PO
+                  NOT EQUAL TO PART-NUMBER-S
+              THEN
+              PERFORM 285-WRITE-PART-TOTALS
+              PERFORM 216-ADD-DUP-CHECK-ENTRY
+              PERFORM 215-CHECK-DUP-PART-NUMBER
+           END-IF.
+
            INITIALIZE WS-GRP1-CTR-ACCUM.
 
       * Set up Group Control - saving fields for use
@@ -609,10 +1316,9 @@
 
            MOVE PART-NUMBER IN PART-SUPP-ADDR-PO TO PART-NUMBER-S
 
-      *  Candidates for group control are PART-NUMBER + SUPPLIER-CODE
-      *  At the moment, only PART-NUMBER is used, according to
-      *  specificatioh. This can be easily expanded by additional
-      *  comparisons in 250-GRP1-PROCESSING
+      *  Group control is on the compound key PART-NUMBER +
+      *  SUPPLIER-CODE - see the control break test at the bottom
+      *  of 250-GRP1-PROCESSING
 
            MOVE SUPPLIER-CODE IN PART-SUPP-ADDR-PO TO SUPPLIER-CODE-S.
 
@@ -627,6 +1333,62 @@
            MOVE ADDRESS-STRUCTURE TO ADDRESS-STRUCTURE-S.
            MOVE PURCHORD-STRUCTURE TO PURCHORD-STRUCTURE-S.
 
+       215-CHECK-DUP-PART-NUMBER.
+      ************************************************************
+      * Warn when the PART-NUMBER starting this group has already *
+      * been closed out earlier in the run - the input is         *
+      * supposed to be sorted by PART-NUMBER, so this means the   *
+      * same part number is split across non-contiguous groups    *
+      * and the part-level grand totals can no longer be trusted. *
+      ************************************************************
+      D    DISPLAY '215-CHECK-DUP-PART-NUMBER'.
+           MOVE 'N' TO SW-DUP-FOUND.
+           PERFORM VARYING DUP-CHK-SUB FROM 1 BY 1
+              UNTIL DUP-CHK-SUB > DUP-CHK-MAX
+                   IF DUP-CHK-PART-NUMBER(DUP-CHK-SUB) EQUAL TO
+                      PART-NUMBER IN PART-SUPP-ADDR-PO
+                      THEN
+                      MOVE 'Y' TO SW-DUP-FOUND
+                      EXIT PERFORM
+                   END-IF
+           END-PERFORM.
+
+           IF DUP-FOUND
+              THEN
+              DISPLAY 'WARNING: PART-NUMBER '
+                      PART-NUMBER IN PART-SUPP-ADDR-PO
+                      ' REAPPEARS OUT OF SEQUENCE - INPUT NOT '
+                      'SORTED BY PART-NUMBER'
+              MOVE SPACES TO ERROR-REC
+              MOVE PART-NUMBER IN PART-SUPP-ADDR-PO
+                 TO PART-NUMBER IN ERROR-REC
+              MOVE 'PART-NUMBER' TO ERROR-FLD IN ERROR-REC
+              MOVE 'DUPLICATE - OUT OF SEQUENCE' TO
+                 ERROR-MSG IN ERROR-REC
+              WRITE ERROR-FILE-REC FROM ERROR-REC
+              IF NOT ERROR-FILE-OK
+                 THEN
+                 DISPLAY ' Error-FILE Problem: ' ERROR-FILE-ST
+                 GOBACK
+              END-IF
+           END-IF.
+
+       216-ADD-DUP-CHECK-ENTRY.
+      ************************************************************
+      * Remember the PART-NUMBER that just closed out so a later  *
+      * reappearance can be detected by 215-CHECK-DUP-PART-NUMBER.*
+      ************************************************************
+      D    DISPLAY '216-ADD-DUP-CHECK-ENTRY'.
+           IF DUP-CHK-MAX < DUP-CHK-MAX-LIMIT
+              THEN
+              ADD 1 TO DUP-CHK-MAX
+              MOVE PART-NUMBER-S TO DUP-CHK-PART-NUMBER(DUP-CHK-MAX)
+           ELSE
+              DISPLAY 'WARNING: DUPLICATE-CHECK TABLE FULL AT '
+                      DUP-CHK-MAX-LIMIT
+                      ' ENTRIES - FURTHER PART NUMBERS NOT TRACKED'
+           END-IF.
+
        250-GRP1-PROCESSING.
       ************************************************************
       * Main Process Control Group 1
@@ -649,11 +1411,18 @@
       D       DISPLAY 'Valid Record##: ' WS-REC-KTR-VALID
               PERFORM 600-FILL-DB2LOAD-FILES
               PERFORM 270-ACCUMULATE-ORDERS
+              PERFORM 272-ACCUMULATE-SUPPLIER-TREND
       * Read next record
               PERFORM 400-READ-INPUT-FILE
       * Test for Control Break (last step in group processing)
+      * Compound key: PART-NUMBER + SUPPLIER-CODE, so the same part
+      * number appearing under different suppliers subtotals
+      * separately (Part-level totals are still rolled up as a
+      * second-level grand total in 280-POSTPROC-GRP1).
               IF PART-NUMBER IN PART-SUPP-ADDR-PO
                  NOT EQUAL TO PART-NUMBER-S
+                 OR SUPPLIER-CODE IN PART-SUPP-ADDR-PO
+                 NOT EQUAL TO SUPPLIER-CODE-S
                  THEN
                  PERFORM 260-CONTROL-BREAK-GRP1
               END-IF
@@ -690,6 +1459,69 @@
                    ADD +1 TO PO-COUNT
            END-PERFORM.
 
+       272-ACCUMULATE-SUPPLIER-TREND.
+      ************************************************************
+      * Accumulate one sighting of this record's SUPPLIER-CODE    *
+      * into SUPPLIER-TREND-TABLE for the performance trend and   *
+      * active-date aging reports written at end of run.          *
+      ************************************************************
+      D    DISPLAY '272-ACCUMULATE-SUPPLIER-TREND'.
+           MOVE 'N' TO SW-SUPP-TREND-FOUND.
+           PERFORM VARYING SUPP-TREND-SUB FROM 1 BY 1
+              UNTIL SUPP-TREND-SUB > SUPP-TREND-MAX
+                   IF ST-SUPPLIER-CODE(SUPP-TREND-SUB) EQUAL TO
+                      SUPPLIER-CODE IN PART-SUPP-ADDR-PO(1:5)
+                      THEN
+                      MOVE 'Y' TO SW-SUPP-TREND-FOUND
+                      EXIT PERFORM
+                   END-IF
+           END-PERFORM.
+
+           IF SUPP-TREND-FOUND
+              THEN
+              ADD 1 TO ST-OCCUR-COUNT(SUPP-TREND-SUB)
+              ADD SUPPLIER-PERF IN PART-SUPP-ADDR-PO
+                 TO ST-PERF-SUM(SUPP-TREND-SUB)
+              MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO
+                 TO ST-LAST-PERF(SUPP-TREND-SUB)
+              IF SUPPLIER-PERF IN PART-SUPP-ADDR-PO <
+                 ST-MIN-PERF(SUPP-TREND-SUB)
+                 THEN
+                 MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO
+                    TO ST-MIN-PERF(SUPP-TREND-SUB)
+              END-IF
+              IF SUPPLIER-PERF IN PART-SUPP-ADDR-PO >
+                 ST-MAX-PERF(SUPP-TREND-SUB)
+                 THEN
+                 MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO
+                    TO ST-MAX-PERF(SUPP-TREND-SUB)
+              END-IF
+           ELSE
+              IF SUPP-TREND-MAX < SUPP-TREND-MAX-LIMIT
+                 THEN
+                 ADD 1 TO SUPP-TREND-MAX
+                 MOVE SUPPLIER-CODE IN PART-SUPP-ADDR-PO(1:5)
+                    TO ST-SUPPLIER-CODE(SUPP-TREND-MAX)
+                 MOVE 1 TO ST-OCCUR-COUNT(SUPP-TREND-MAX)
+                 MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO
+                    TO ST-FIRST-PERF(SUPP-TREND-MAX)
+                 MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO
+                    TO ST-LAST-PERF(SUPP-TREND-MAX)
+                 MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO
+                    TO ST-MIN-PERF(SUPP-TREND-MAX)
+                 MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO
+                    TO ST-MAX-PERF(SUPP-TREND-MAX)
+                 MOVE SUPPLIER-PERF IN PART-SUPP-ADDR-PO
+                    TO ST-PERF-SUM(SUPP-TREND-MAX)
+                 MOVE SUPPLIER-ACT-DATE IN PART-SUPP-ADDR-PO
+                    TO ST-ACT-DATE(SUPP-TREND-MAX)
+              ELSE
+                 DISPLAY 'WARNING: SUPPLIER-TREND TABLE FULL AT '
+                         SUPP-TREND-MAX-LIMIT
+                         ' ENTRIES - FURTHER SUPPLIERS NOT TRACKED'
+              END-IF
+           END-IF.
+
        280-POSTPROC-GRP1.
       ************************************************************
       * Post Processing Control Group1
@@ -723,9 +1555,78 @@
 
            ADD +6 TO CTR-LINES.
 
+      * Roll this part/supplier subtotal up into the part-level
+      * (all suppliers) grand total.
+           ADD PO-COUNT TO PART-PO-COUNT.
+           ADD PO-UNIT-PRICE-ACCUM TO PART-PO-UNIT-PRICE-ACCUM.
+           ADD PO-QUANT-ACCUM TO PART-PO-QUANT-ACCUM.
+
            MOVE "N" TO CTRLBRK-STATUS.
            INITIALIZE WS-GRP1-CTR-ACCUM.
 
+       285-WRITE-PART-TOTALS.
+      ************************************************************
+      * Write Part-Level (all suppliers) grand total - 2nd level  *
+      * control break on PART-NUMBER alone                        *
+      ************************************************************
+      D    DISPLAY '285-WRITE-PART-TOTALS'.
+
+           MOVE PART-NUMBER-S TO PART-NUMBER-TOT-O.
+           MOVE PART-PO-COUNT TO PART-TOTAL-PO-O.
+           MOVE PART-PO-UNIT-PRICE-ACCUM TO PART-TOTAL-PRICE-PO-O.
+           MOVE PART-PO-QUANT-ACCUM TO PART-TOTAL-QUANTITY-PO-O.
+
+           WRITE OUTPUT-LINE FROM WS-PART-TOTALS-REC0
+              AFTER ADVANCING 3.
+           WRITE OUTPUT-LINE FROM WS-PART-TOTALS-REC4
+              AFTER ADVANCING 2.
+           WRITE OUTPUT-LINE FROM WS-PART-TOTALS-REC5
+              AFTER ADVANCING 2.
+           WRITE OUTPUT-LINE FROM WS-PART-TOTALS-REC6
+              AFTER ADVANCING 2.
+
+           ADD +9 TO CTR-LINES.
+
+           INITIALIZE WS-GRP-PART-CTR-ACCUM.
+
+           PERFORM 290-WRITE-CHECKPOINT.
+
+       290-WRITE-CHECKPOINT.
+      ************************************************************
+      * Record a restart point now that this part's report and    *
+      * DB2-load output has been fully written. The checkpoint    *
+      * file is opened, (re)written and closed each time so it    *
+      * always holds exactly one, current record.                 *
+      ************************************************************
+      D    DISPLAY '290-WRITE-CHECKPOINT'.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT CHECKPOINT-FILE-OK
+              THEN
+              DISPLAY 'CHECKPOINT-FILE Problem: ' CHECKPOINT-FILE-ST
+              GOBACK
+           END-IF.
+           MOVE WS-REC-KTR TO CKPT-REC-COUNT.
+           MOVE PART-NUMBER-S TO CKPT-PART-NUMBER.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       290-CLEAR-CHECKPOINT.
+      ************************************************************
+      * Run finished normally - clear the checkpoint so the next  *
+      * run starts from the beginning instead of restarting.      *
+      ************************************************************
+      D    DISPLAY '290-CLEAR-CHECKPOINT'.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT CHECKPOINT-FILE-OK
+              THEN
+              DISPLAY 'CHECKPOINT-FILE Problem: ' CHECKPOINT-FILE-ST
+              GOBACK
+           END-IF.
+           MOVE ZERO TO CKPT-REC-COUNT.
+           MOVE SPACES TO CKPT-PART-NUMBER.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
        300-OPEN-FILES.
       *************************************************************
       * Open files                                                *
@@ -745,43 +1646,189 @@
               GOBACK
            END-IF.
 
+           OPEN INPUT MAKE-FILE.
+           IF NOT MAKE-FILE-OK
+              THEN
+              DISPLAY 'MAKE-FILE Problem: ' MAKE-FILE-ST
+              GOBACK
+           END-IF.
+
+           OPEN INPUT PO-THRESH-FILE.
+           IF NOT PO-THRESH-FILE-OK
+              THEN
+              DISPLAY 'PO-THRESH-FILE Problem: ' PO-THRESH-FILE-ST
+              GOBACK
+           END-IF.
 
-           OPEN OUTPUT REPORT-FILE.
+
+      * On a restart run, these report/extract files already hold
+      * output written by the prior, aborted run - OPEN EXTEND so
+      * that output is kept and the restarted records are appended
+      * instead of being OPEN OUTPUT and silently destroyed.
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND REPORT-FILE
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+           END-IF.
            IF NOT REPORT-FILE-OK
               THEN
               DISPLAY ' Report-FILE Problem: ' REPORT-FILE-ST
               GOBACK
            END-IF.
 
-           OPEN OUTPUT ERROR-FILE.
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND CHRYSLER-RPT-FILE
+           ELSE
+              OPEN OUTPUT CHRYSLER-RPT-FILE
+           END-IF.
+           IF NOT CHRYSLER-RPT-FILE-OK
+              THEN
+              DISPLAY 'CHRYSLER-RPT-FILE Problem: '
+                      CHRYSLER-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND FORD-RPT-FILE
+           ELSE
+              OPEN OUTPUT FORD-RPT-FILE
+           END-IF.
+           IF NOT FORD-RPT-FILE-OK
+              THEN
+              DISPLAY 'FORD-RPT-FILE Problem: ' FORD-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND GM-RPT-FILE
+           ELSE
+              OPEN OUTPUT GM-RPT-FILE
+           END-IF.
+           IF NOT GM-RPT-FILE-OK
+              THEN
+              DISPLAY 'GM-RPT-FILE Problem: ' GM-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND VW-RPT-FILE
+           ELSE
+              OPEN OUTPUT VW-RPT-FILE
+           END-IF.
+           IF NOT VW-RPT-FILE-OK
+              THEN
+              DISPLAY 'VW-RPT-FILE Problem: ' VW-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND TOYOTA-RPT-FILE
+           ELSE
+              OPEN OUTPUT TOYOTA-RPT-FILE
+           END-IF.
+           IF NOT TOYOTA-RPT-FILE-OK
+              THEN
+              DISPLAY 'TOYOTA-RPT-FILE Problem: ' TOYOTA-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND PEUGEOT-RPT-FILE
+           ELSE
+              OPEN OUTPUT PEUGEOT-RPT-FILE
+           END-IF.
+           IF NOT PEUGEOT-RPT-FILE-OK
+              THEN
+              DISPLAY 'PEUGEOT-RPT-FILE Problem: '
+                      PEUGEOT-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND BMW-RPT-FILE
+           ELSE
+              OPEN OUTPUT BMW-RPT-FILE
+           END-IF.
+           IF NOT BMW-RPT-FILE-OK
+              THEN
+              DISPLAY 'BMW-RPT-FILE Problem: ' BMW-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND OTHER-RPT-FILE
+           ELSE
+              OPEN OUTPUT OTHER-RPT-FILE
+           END-IF.
+           IF NOT OTHER-RPT-FILE-OK
+              THEN
+              DISPLAY 'OTHER-RPT-FILE Problem: ' OTHER-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND ERROR-FILE
+           ELSE
+              OPEN OUTPUT ERROR-FILE
+           END-IF.
            IF NOT ERROR-FILE-OK
               THEN
               DISPLAY 'ERROR-FILE Problem: ' ERROR-FILE-ST
               GOBACK
            END-IF.
 
-           OPEN OUTPUT PARTS-FILE.
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND PARTS-FILE
+           ELSE
+              OPEN OUTPUT PARTS-FILE
+           END-IF.
            IF NOT PARTS-FILE-OK
               THEN
               DISPLAY ' PARTS-FILE Problem: ' PARTS-FILE-ST
               GOBACK
            END-IF.
 
-           OPEN OUTPUT SUPPLIERS-FILE.
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND SUPPLIERS-FILE
+           ELSE
+              OPEN OUTPUT SUPPLIERS-FILE
+           END-IF.
            IF NOT ZIP-STATE-FILE-OK
               THEN
               DISPLAY ' SUPPLIERS-FILE Problem: ' SUPPLIERS-FILE-ST
               GOBACK
            END-IF.
 
-           OPEN OUTPUT ADDRESSES-FILE.
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND ADDRESSES-FILE
+           ELSE
+              OPEN OUTPUT ADDRESSES-FILE
+           END-IF.
            IF NOT ADDRESSES-FILE-OK
               THEN
               DISPLAY 'ADDRESSES-FILE Problem: ' ADDRESSES-FILE-ST
               GOBACK
            END-IF.
 
-           OPEN OUTPUT PURCHORDS-FILE.
+           IF RESTART-RUN
+              THEN
+              OPEN EXTEND PURCHORDS-FILE
+           ELSE
+              OPEN OUTPUT PURCHORDS-FILE
+           END-IF.
            IF NOT PURCHORDS-FILE-OK
               THEN
               DISPLAY 'ZIP-STATE-File Problem: ' PURCHORDS-FILE-ST
@@ -855,20 +1902,26 @@
            ADD 4 TO CTR-LINES.
 
       * Filling Address Block by sequential table search
-      * Only Address Line 1 (ADDRESS-1) is printed
+      * ADDRESS-1, ADDRESS-2 and ADDRESS-3 are all printed
       *
       * init outputfields with spaces                  SC01
            MOVE SPACES TO ORDER-ADDR-O.
+           MOVE SPACES TO ORDER-ADDR2-O.
+           MOVE SPACES TO ORDER-ADDR3-O.
            MOVE SPACES TO O-CITY-O.
            MOVE SPACES TO O-STATE-NAME-O.
            MOVE ZERO TO O-ZIP-CODE-O.
 
            MOVE SPACES TO SCHED-ADDR-O.
+           MOVE SPACES TO SCHED-ADDR2-O.
+           MOVE SPACES TO SCHED-ADDR3-O.
            MOVE SPACES TO S-CITY-O.
            MOVE SPACES TO S-STATE-NAME-O.
            MOVE ZERO TO S-ZIP-CODE-O.
 
            MOVE SPACES TO REMIT-ADDR-O.
+           MOVE SPACES TO REMIT-ADDR2-O.
+           MOVE SPACES TO REMIT-ADDR3-O.
            MOVE SPACES TO R-CITY-O.
            MOVE SPACES TO R-STATE-NAME-O.
            MOVE ZERO TO R-ZIP-CODE-O.
@@ -880,18 +1933,24 @@
                    SEARCH SUPP-ADDRESS-S
                    WHEN ORDER-ADDRESS-S(ADDRS-IDX)
                         MOVE ADDRESS-1-S(ADDRS-IDX) TO ORDER-ADDR-O
+                        MOVE ADDRESS-2-S(ADDRS-IDX) TO ORDER-ADDR2-O
+                        MOVE ADDRESS-3-S(ADDRS-IDX) TO ORDER-ADDR3-O
                         MOVE CITY-S(ADDRS-IDX) TO O-CITY-O
                         MOVE ADDR-STATE-S(ADDRS-IDX) TO O-STATE-NAME-O
                         MOVE ZIP-CODE-S(ADDRS-IDX) TO O-ZIP-CODE-O
 
                    WHEN SCHED-ADDRESS-S(ADDRS-IDX)         *>SC01
                         MOVE ADDRESS-1-S(ADDRS-IDX) TO SCHED-ADDR-O
+                        MOVE ADDRESS-2-S(ADDRS-IDX) TO SCHED-ADDR2-O
+                        MOVE ADDRESS-3-S(ADDRS-IDX) TO SCHED-ADDR3-O
                         MOVE CITY-S(ADDRS-IDX) TO S-CITY-O
                         MOVE ADDR-STATE-S(ADDRS-IDX) TO S-STATE-NAME-O
                         MOVE ZIP-CODE-S(ADDRS-IDX) TO S-ZIP-CODE-O
 
                    WHEN REMIT-ADDRESS-S(ADDRS-IDX)         *> SC01
                         MOVE ADDRESS-1-S(ADDRS-IDX) TO REMIT-ADDR-O
+                        MOVE ADDRESS-2-S(ADDRS-IDX) TO REMIT-ADDR2-O
+                        MOVE ADDRESS-3-S(ADDRS-IDX) TO REMIT-ADDR3-O
                         MOVE CITY-S(ADDRS-IDX) TO R-CITY-O
                         MOVE ADDR-STATE-S(ADDRS-IDX) TO R-STATE-NAME-O
                         MOVE ZIP-CODE-S(ADDRS-IDX) TO R-ZIP-CODE-O
@@ -900,12 +1959,26 @@
 
            WRITE OUTPUT-LINE FROM WS-TOTALS-REC1
               AFTER ADVANCING 6.
+           WRITE OUTPUT-LINE FROM WS-TOTALS-REC1B
+              AFTER ADVANCING 1.
+           WRITE OUTPUT-LINE FROM WS-TOTALS-REC1C
+              AFTER ADVANCING 1.
            WRITE OUTPUT-LINE FROM WS-TOTALS-REC2
               AFTER ADVANCING 2.
+           WRITE OUTPUT-LINE FROM WS-TOTALS-REC2B
+              AFTER ADVANCING 1.
+           WRITE OUTPUT-LINE FROM WS-TOTALS-REC2C
+              AFTER ADVANCING 1.
            WRITE OUTPUT-LINE FROM WS-TOTALS-REC3
               AFTER ADVANCING 2.
+           WRITE OUTPUT-LINE FROM WS-TOTALS-REC3B
+              AFTER ADVANCING 1.
+           WRITE OUTPUT-LINE FROM WS-TOTALS-REC3C
+              AFTER ADVANCING 1.
+
+           ADD 14 TO CTR-LINES.
 
-           ADD 8 TO CTR-LINES.
+           PERFORM 520-WRITE-MAKE-REPORT.
 
        510-PAGE-CHANGE-RTN.
       ************************************************************
@@ -925,6 +1998,345 @@
 
            MOVE ZERO TO CTR-LINES.
 
+       520-WRITE-MAKE-REPORT.
+      ************************************************************
+      * Re-write the same detail/address-block lines just put on  *
+      * the combined REPORT-FILE to the one per-make extract file *
+      * matching this record's VEHICLE-MAKE, so parts buyers can  *
+      * read only their own make's extract.                       *
+      ************************************************************
+      D    DISPLAY '520-WRITE-MAKE-REPORT'.
+           EVALUATE TRUE
+           WHEN CHRYSLER-S
+                PERFORM 521-WRITE-CHRY-REPORT
+           WHEN FORD-S
+                PERFORM 522-WRITE-FORD-REPORT
+           WHEN GM-S
+                PERFORM 523-WRITE-GM-REPORT
+           WHEN VOLKSWAGON-S
+                PERFORM 524-WRITE-VW-REPORT
+           WHEN TOYOTA-S
+                PERFORM 525-WRITE-TOYOTA-REPORT
+           WHEN PEUGEOT-S
+                PERFORM 526-WRITE-PEUGEOT-REPORT
+           WHEN BMW-S
+                PERFORM 527-WRITE-BMW-REPORT
+           WHEN OTHER
+                PERFORM 528-WRITE-OTHER-REPORT
+           END-EVALUATE.
+
+       521-WRITE-CHRY-REPORT.
+           IF CHRY-CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 531-CHRY-PAGE-CHANGE-RTN
+           END-IF.
+           WRITE CHRY-OUTPUT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 3.
+           ADD 4 TO CHRY-CTR-LINES.
+           WRITE CHRY-OUTPUT-LINE FROM WS-TOTALS-REC1
+              AFTER ADVANCING 6.
+           WRITE CHRY-OUTPUT-LINE FROM WS-TOTALS-REC1B
+              AFTER ADVANCING 1.
+           WRITE CHRY-OUTPUT-LINE FROM WS-TOTALS-REC1C
+              AFTER ADVANCING 1.
+           WRITE CHRY-OUTPUT-LINE FROM WS-TOTALS-REC2
+              AFTER ADVANCING 2.
+           WRITE CHRY-OUTPUT-LINE FROM WS-TOTALS-REC2B
+              AFTER ADVANCING 1.
+           WRITE CHRY-OUTPUT-LINE FROM WS-TOTALS-REC2C
+              AFTER ADVANCING 1.
+           WRITE CHRY-OUTPUT-LINE FROM WS-TOTALS-REC3
+              AFTER ADVANCING 2.
+           WRITE CHRY-OUTPUT-LINE FROM WS-TOTALS-REC3B
+              AFTER ADVANCING 1.
+           WRITE CHRY-OUTPUT-LINE FROM WS-TOTALS-REC3C
+              AFTER ADVANCING 1.
+           ADD 14 TO CHRY-CTR-LINES.
+
+       522-WRITE-FORD-REPORT.
+           IF FORD-CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 532-FORD-PAGE-CHANGE-RTN
+           END-IF.
+           WRITE FORD-OUTPUT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 3.
+           ADD 4 TO FORD-CTR-LINES.
+           WRITE FORD-OUTPUT-LINE FROM WS-TOTALS-REC1
+              AFTER ADVANCING 6.
+           WRITE FORD-OUTPUT-LINE FROM WS-TOTALS-REC1B
+              AFTER ADVANCING 1.
+           WRITE FORD-OUTPUT-LINE FROM WS-TOTALS-REC1C
+              AFTER ADVANCING 1.
+           WRITE FORD-OUTPUT-LINE FROM WS-TOTALS-REC2
+              AFTER ADVANCING 2.
+           WRITE FORD-OUTPUT-LINE FROM WS-TOTALS-REC2B
+              AFTER ADVANCING 1.
+           WRITE FORD-OUTPUT-LINE FROM WS-TOTALS-REC2C
+              AFTER ADVANCING 1.
+           WRITE FORD-OUTPUT-LINE FROM WS-TOTALS-REC3
+              AFTER ADVANCING 2.
+           WRITE FORD-OUTPUT-LINE FROM WS-TOTALS-REC3B
+              AFTER ADVANCING 1.
+           WRITE FORD-OUTPUT-LINE FROM WS-TOTALS-REC3C
+              AFTER ADVANCING 1.
+           ADD 14 TO FORD-CTR-LINES.
+
+       523-WRITE-GM-REPORT.
+           IF GM-CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 533-GM-PAGE-CHANGE-RTN
+           END-IF.
+           WRITE GM-OUTPUT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 3.
+           ADD 4 TO GM-CTR-LINES.
+           WRITE GM-OUTPUT-LINE FROM WS-TOTALS-REC1
+              AFTER ADVANCING 6.
+           WRITE GM-OUTPUT-LINE FROM WS-TOTALS-REC1B
+              AFTER ADVANCING 1.
+           WRITE GM-OUTPUT-LINE FROM WS-TOTALS-REC1C
+              AFTER ADVANCING 1.
+           WRITE GM-OUTPUT-LINE FROM WS-TOTALS-REC2
+              AFTER ADVANCING 2.
+           WRITE GM-OUTPUT-LINE FROM WS-TOTALS-REC2B
+              AFTER ADVANCING 1.
+           WRITE GM-OUTPUT-LINE FROM WS-TOTALS-REC2C
+              AFTER ADVANCING 1.
+           WRITE GM-OUTPUT-LINE FROM WS-TOTALS-REC3
+              AFTER ADVANCING 2.
+           WRITE GM-OUTPUT-LINE FROM WS-TOTALS-REC3B
+              AFTER ADVANCING 1.
+           WRITE GM-OUTPUT-LINE FROM WS-TOTALS-REC3C
+              AFTER ADVANCING 1.
+           ADD 14 TO GM-CTR-LINES.
+
+       524-WRITE-VW-REPORT.
+           IF VW-CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 534-VW-PAGE-CHANGE-RTN
+           END-IF.
+           WRITE VW-OUTPUT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 3.
+           ADD 4 TO VW-CTR-LINES.
+           WRITE VW-OUTPUT-LINE FROM WS-TOTALS-REC1
+              AFTER ADVANCING 6.
+           WRITE VW-OUTPUT-LINE FROM WS-TOTALS-REC1B
+              AFTER ADVANCING 1.
+           WRITE VW-OUTPUT-LINE FROM WS-TOTALS-REC1C
+              AFTER ADVANCING 1.
+           WRITE VW-OUTPUT-LINE FROM WS-TOTALS-REC2
+              AFTER ADVANCING 2.
+           WRITE VW-OUTPUT-LINE FROM WS-TOTALS-REC2B
+              AFTER ADVANCING 1.
+           WRITE VW-OUTPUT-LINE FROM WS-TOTALS-REC2C
+              AFTER ADVANCING 1.
+           WRITE VW-OUTPUT-LINE FROM WS-TOTALS-REC3
+              AFTER ADVANCING 2.
+           WRITE VW-OUTPUT-LINE FROM WS-TOTALS-REC3B
+              AFTER ADVANCING 1.
+           WRITE VW-OUTPUT-LINE FROM WS-TOTALS-REC3C
+              AFTER ADVANCING 1.
+           ADD 14 TO VW-CTR-LINES.
+
+       525-WRITE-TOYOTA-REPORT.
+           IF TOY-CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 535-TOYOTA-PAGE-CHANGE-RTN
+           END-IF.
+           WRITE TOYOTA-OUTPUT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 3.
+           ADD 4 TO TOY-CTR-LINES.
+           WRITE TOYOTA-OUTPUT-LINE FROM WS-TOTALS-REC1
+              AFTER ADVANCING 6.
+           WRITE TOYOTA-OUTPUT-LINE FROM WS-TOTALS-REC1B
+              AFTER ADVANCING 1.
+           WRITE TOYOTA-OUTPUT-LINE FROM WS-TOTALS-REC1C
+              AFTER ADVANCING 1.
+           WRITE TOYOTA-OUTPUT-LINE FROM WS-TOTALS-REC2
+              AFTER ADVANCING 2.
+           WRITE TOYOTA-OUTPUT-LINE FROM WS-TOTALS-REC2B
+              AFTER ADVANCING 1.
+           WRITE TOYOTA-OUTPUT-LINE FROM WS-TOTALS-REC2C
+              AFTER ADVANCING 1.
+           WRITE TOYOTA-OUTPUT-LINE FROM WS-TOTALS-REC3
+              AFTER ADVANCING 2.
+           WRITE TOYOTA-OUTPUT-LINE FROM WS-TOTALS-REC3B
+              AFTER ADVANCING 1.
+           WRITE TOYOTA-OUTPUT-LINE FROM WS-TOTALS-REC3C
+              AFTER ADVANCING 1.
+           ADD 14 TO TOY-CTR-LINES.
+
+       526-WRITE-PEUGEOT-REPORT.
+           IF PEU-CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 536-PEUGEOT-PAGE-CHANGE-RTN
+           END-IF.
+           WRITE PEUGEOT-OUTPUT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 3.
+           ADD 4 TO PEU-CTR-LINES.
+           WRITE PEUGEOT-OUTPUT-LINE FROM WS-TOTALS-REC1
+              AFTER ADVANCING 6.
+           WRITE PEUGEOT-OUTPUT-LINE FROM WS-TOTALS-REC1B
+              AFTER ADVANCING 1.
+           WRITE PEUGEOT-OUTPUT-LINE FROM WS-TOTALS-REC1C
+              AFTER ADVANCING 1.
+           WRITE PEUGEOT-OUTPUT-LINE FROM WS-TOTALS-REC2
+              AFTER ADVANCING 2.
+           WRITE PEUGEOT-OUTPUT-LINE FROM WS-TOTALS-REC2B
+              AFTER ADVANCING 1.
+           WRITE PEUGEOT-OUTPUT-LINE FROM WS-TOTALS-REC2C
+              AFTER ADVANCING 1.
+           WRITE PEUGEOT-OUTPUT-LINE FROM WS-TOTALS-REC3
+              AFTER ADVANCING 2.
+           WRITE PEUGEOT-OUTPUT-LINE FROM WS-TOTALS-REC3B
+              AFTER ADVANCING 1.
+           WRITE PEUGEOT-OUTPUT-LINE FROM WS-TOTALS-REC3C
+              AFTER ADVANCING 1.
+           ADD 14 TO PEU-CTR-LINES.
+
+       527-WRITE-BMW-REPORT.
+           IF BMW-CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 537-BMW-PAGE-CHANGE-RTN
+           END-IF.
+           WRITE BMW-OUTPUT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 3.
+           ADD 4 TO BMW-CTR-LINES.
+           WRITE BMW-OUTPUT-LINE FROM WS-TOTALS-REC1
+              AFTER ADVANCING 6.
+           WRITE BMW-OUTPUT-LINE FROM WS-TOTALS-REC1B
+              AFTER ADVANCING 1.
+           WRITE BMW-OUTPUT-LINE FROM WS-TOTALS-REC1C
+              AFTER ADVANCING 1.
+           WRITE BMW-OUTPUT-LINE FROM WS-TOTALS-REC2
+              AFTER ADVANCING 2.
+           WRITE BMW-OUTPUT-LINE FROM WS-TOTALS-REC2B
+              AFTER ADVANCING 1.
+           WRITE BMW-OUTPUT-LINE FROM WS-TOTALS-REC2C
+              AFTER ADVANCING 1.
+           WRITE BMW-OUTPUT-LINE FROM WS-TOTALS-REC3
+              AFTER ADVANCING 2.
+           WRITE BMW-OUTPUT-LINE FROM WS-TOTALS-REC3B
+              AFTER ADVANCING 1.
+           WRITE BMW-OUTPUT-LINE FROM WS-TOTALS-REC3C
+              AFTER ADVANCING 1.
+           ADD 14 TO BMW-CTR-LINES.
+
+       528-WRITE-OTHER-REPORT.
+           IF OTH-CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 538-OTHER-PAGE-CHANGE-RTN
+           END-IF.
+           WRITE OTHER-OUTPUT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 3.
+           ADD 4 TO OTH-CTR-LINES.
+           WRITE OTHER-OUTPUT-LINE FROM WS-TOTALS-REC1
+              AFTER ADVANCING 6.
+           WRITE OTHER-OUTPUT-LINE FROM WS-TOTALS-REC1B
+              AFTER ADVANCING 1.
+           WRITE OTHER-OUTPUT-LINE FROM WS-TOTALS-REC1C
+              AFTER ADVANCING 1.
+           WRITE OTHER-OUTPUT-LINE FROM WS-TOTALS-REC2
+              AFTER ADVANCING 2.
+           WRITE OTHER-OUTPUT-LINE FROM WS-TOTALS-REC2B
+              AFTER ADVANCING 1.
+           WRITE OTHER-OUTPUT-LINE FROM WS-TOTALS-REC2C
+              AFTER ADVANCING 1.
+           WRITE OTHER-OUTPUT-LINE FROM WS-TOTALS-REC3
+              AFTER ADVANCING 2.
+           WRITE OTHER-OUTPUT-LINE FROM WS-TOTALS-REC3B
+              AFTER ADVANCING 1.
+           WRITE OTHER-OUTPUT-LINE FROM WS-TOTALS-REC3C
+              AFTER ADVANCING 1.
+           ADD 14 TO OTH-CTR-LINES.
+
+       531-CHRY-PAGE-CHANGE-RTN.
+           ADD 1 TO CHRY-CTR-PAGES.
+           MOVE CHRY-CTR-PAGES TO PAGE-NUM.
+           WRITE CHRY-OUTPUT-LINE FROM HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE CHRY-OUTPUT-LINE FROM HEADING-2
+              AFTER ADVANCING 4.
+           WRITE CHRY-OUTPUT-LINE FROM HEADING-3
+              AFTER ADVANCING 2.
+           MOVE ZERO TO CHRY-CTR-LINES.
+
+       532-FORD-PAGE-CHANGE-RTN.
+           ADD 1 TO FORD-CTR-PAGES.
+           MOVE FORD-CTR-PAGES TO PAGE-NUM.
+           WRITE FORD-OUTPUT-LINE FROM HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE FORD-OUTPUT-LINE FROM HEADING-2
+              AFTER ADVANCING 4.
+           WRITE FORD-OUTPUT-LINE FROM HEADING-3
+              AFTER ADVANCING 2.
+           MOVE ZERO TO FORD-CTR-LINES.
+
+       533-GM-PAGE-CHANGE-RTN.
+           ADD 1 TO GM-CTR-PAGES.
+           MOVE GM-CTR-PAGES TO PAGE-NUM.
+           WRITE GM-OUTPUT-LINE FROM HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE GM-OUTPUT-LINE FROM HEADING-2
+              AFTER ADVANCING 4.
+           WRITE GM-OUTPUT-LINE FROM HEADING-3
+              AFTER ADVANCING 2.
+           MOVE ZERO TO GM-CTR-LINES.
+
+       534-VW-PAGE-CHANGE-RTN.
+           ADD 1 TO VW-CTR-PAGES.
+           MOVE VW-CTR-PAGES TO PAGE-NUM.
+           WRITE VW-OUTPUT-LINE FROM HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE VW-OUTPUT-LINE FROM HEADING-2
+              AFTER ADVANCING 4.
+           WRITE VW-OUTPUT-LINE FROM HEADING-3
+              AFTER ADVANCING 2.
+           MOVE ZERO TO VW-CTR-LINES.
+
+       535-TOYOTA-PAGE-CHANGE-RTN.
+           ADD 1 TO TOY-CTR-PAGES.
+           MOVE TOY-CTR-PAGES TO PAGE-NUM.
+           WRITE TOYOTA-OUTPUT-LINE FROM HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE TOYOTA-OUTPUT-LINE FROM HEADING-2
+              AFTER ADVANCING 4.
+           WRITE TOYOTA-OUTPUT-LINE FROM HEADING-3
+              AFTER ADVANCING 2.
+           MOVE ZERO TO TOY-CTR-LINES.
+
+       536-PEUGEOT-PAGE-CHANGE-RTN.
+           ADD 1 TO PEU-CTR-PAGES.
+           MOVE PEU-CTR-PAGES TO PAGE-NUM.
+           WRITE PEUGEOT-OUTPUT-LINE FROM HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE PEUGEOT-OUTPUT-LINE FROM HEADING-2
+              AFTER ADVANCING 4.
+           WRITE PEUGEOT-OUTPUT-LINE FROM HEADING-3
+              AFTER ADVANCING 2.
+           MOVE ZERO TO PEU-CTR-LINES.
+
+       537-BMW-PAGE-CHANGE-RTN.
+           ADD 1 TO BMW-CTR-PAGES.
+           MOVE BMW-CTR-PAGES TO PAGE-NUM.
+           WRITE BMW-OUTPUT-LINE FROM HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE BMW-OUTPUT-LINE FROM HEADING-2
+              AFTER ADVANCING 4.
+           WRITE BMW-OUTPUT-LINE FROM HEADING-3
+              AFTER ADVANCING 2.
+           MOVE ZERO TO BMW-CTR-LINES.
+
+       538-OTHER-PAGE-CHANGE-RTN.
+           ADD 1 TO OTH-CTR-PAGES.
+           MOVE OTH-CTR-PAGES TO PAGE-NUM.
+           WRITE OTHER-OUTPUT-LINE FROM HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE OTHER-OUTPUT-LINE FROM HEADING-2
+              AFTER ADVANCING 4.
+           WRITE OTHER-OUTPUT-LINE FROM HEADING-3
+              AFTER ADVANCING 2.
+           MOVE ZERO TO OTH-CTR-LINES.
+
        600-FILL-DB2LOAD-FILES.
       ***********************************************************
       * Fill I/O Areas for files as assigned in 600-FILL-DB2... *
@@ -1051,7 +2463,7 @@
                    MOVE ZIP-CODE-S(WS-SUB)
                       TO WS-ZIPCODE-NUM-EDIT
                    MOVE WS-ZIPCODE-NUM-EDIT(6:5) TO
-                      ZIP-CODE IN SUPP-ADRESS-DETAILS                   ar) .
+                      ZIP-CODE IN SUPP-ADRESS-DETAILS
 
 
       D            DISPLAY "Loop :" WS-SUB
@@ -1189,6 +2601,123 @@
 
       D    DISPLAY WS-REC-KTR " / " WS-REC-KTR-VALID.
 
+           PERFORM 710-WRITE-SUPPLIER-TREND-REPORT.
+           PERFORM 720-WRITE-SUPPLIER-AGING-REPORT.
+
+       710-WRITE-SUPPLIER-TREND-REPORT.
+      ************************************************************
+      * Print one line per distinct supplier code seen during the *
+      * run, with min/max/average SUPPLIER-PERF and a simple      *
+      * trend indicator comparing the first and last sighting.    *
+      ************************************************************
+      D    DISPLAY '710-WRITE-SUPPLIER-TREND-REPORT'.
+           IF SUPP-TREND-MAX = 0
+              THEN
+              EXIT PARAGRAPH
+           END-IF.
+
+           WRITE OUTPUT-LINE FROM WS-SUPP-TREND-HDG1
+              AFTER ADVANCING PAGE.
+           WRITE OUTPUT-LINE FROM WS-SUPP-TREND-HDG2
+              AFTER ADVANCING 1.
+           WRITE OUTPUT-LINE FROM WS-SUPP-TREND-HDG3
+              AFTER ADVANCING 2.
+
+           PERFORM VARYING SUPP-TREND-SUB FROM 1 BY 1
+              UNTIL SUPP-TREND-SUB > SUPP-TREND-MAX
+                   MOVE SPACES TO WS-SUPP-TREND-LINE
+                   MOVE ST-SUPPLIER-CODE(SUPP-TREND-SUB)
+                      TO ST-SUPPLIER-CODE-O
+                   MOVE ST-OCCUR-COUNT(SUPP-TREND-SUB)
+                      TO ST-OCCUR-COUNT-O
+                   MOVE ST-FIRST-PERF(SUPP-TREND-SUB)
+                      TO ST-FIRST-PERF-O
+                   MOVE ST-LAST-PERF(SUPP-TREND-SUB)
+                      TO ST-LAST-PERF-O
+                   MOVE ST-MIN-PERF(SUPP-TREND-SUB)
+                      TO ST-MIN-PERF-O
+                   MOVE ST-MAX-PERF(SUPP-TREND-SUB)
+                      TO ST-MAX-PERF-O
+                   COMPUTE ST-AVG-PERF-O =
+                      ST-PERF-SUM(SUPP-TREND-SUB) /
+                      ST-OCCUR-COUNT(SUPP-TREND-SUB)
+                   EVALUATE TRUE
+                   WHEN ST-LAST-PERF(SUPP-TREND-SUB) >
+                        ST-FIRST-PERF(SUPP-TREND-SUB)
+                        MOVE 'UP' TO ST-TREND-O
+                   WHEN ST-LAST-PERF(SUPP-TREND-SUB) <
+                        ST-FIRST-PERF(SUPP-TREND-SUB)
+                        MOVE 'DOWN' TO ST-TREND-O
+                   WHEN OTHER
+                        MOVE 'STEADY' TO ST-TREND-O
+                   END-EVALUATE
+                   WRITE OUTPUT-LINE FROM WS-SUPP-TREND-LINE
+                      AFTER ADVANCING 1
+           END-PERFORM.
+
+       720-WRITE-SUPPLIER-AGING-REPORT.
+      ************************************************************
+      * Print one line per distinct supplier code seen during the *
+      * run, showing how long (in whole years) the supplier's     *
+      * SUPPLIER-ACT-DATE has been on file, grouped into a simple *
+      * aging category.                                           *
+      ************************************************************
+      D    DISPLAY '720-WRITE-SUPPLIER-AGING-REPORT'.
+           IF SUPP-TREND-MAX = 0
+              THEN
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO PS-DATE-VARS.
+
+           WRITE OUTPUT-LINE FROM WS-SUPP-AGING-HDG1
+              AFTER ADVANCING PAGE.
+           WRITE OUTPUT-LINE FROM WS-SUPP-AGING-HDG2
+              AFTER ADVANCING 1.
+           WRITE OUTPUT-LINE FROM WS-SUPP-AGING-HDG3
+              AFTER ADVANCING 2.
+
+           PERFORM VARYING SUPP-TREND-SUB FROM 1 BY 1
+              UNTIL SUPP-TREND-SUB > SUPP-TREND-MAX
+                   PERFORM 725-COMPUTE-SUPPLIER-AGE
+                   MOVE SPACES TO WS-SUPP-AGING-LINE
+                   MOVE ST-SUPPLIER-CODE(SUPP-TREND-SUB)
+                      TO SA-SUPPLIER-CODE-O
+                   MOVE ST-ACT-DATE(SUPP-TREND-SUB)
+                      TO SA-ACT-DATE-O
+                   MOVE PS-AGE-YEARS TO SA-AGE-YEARS-O
+                   EVALUATE TRUE
+                   WHEN PS-AGE-YEARS < 1
+                        MOVE 'NEW' TO SA-AGING-CATEGORY-O
+                   WHEN PS-AGE-YEARS < 5
+                        MOVE 'ESTABLISHED' TO SA-AGING-CATEGORY-O
+                   WHEN OTHER
+                        MOVE 'LONG-TERM' TO SA-AGING-CATEGORY-O
+                   END-EVALUATE
+                   WRITE OUTPUT-LINE FROM WS-SUPP-AGING-LINE
+                      AFTER ADVANCING 1
+           END-PERFORM.
+
+       725-COMPUTE-SUPPLIER-AGE.
+      ************************************************************
+      * Whole years between ST-ACT-DATE and today, adjusted back  *
+      * one year when this year's anniversary has not yet passed. *
+      ************************************************************
+      D    DISPLAY '725-COMPUTE-SUPPLIER-AGE'.
+           COMPUTE PS-AGE-YEARS = PS-CURRENT-YEAR -
+              (ST-ACT-DATE(SUPP-TREND-SUB) / 10000).
+
+           IF (PS-CURRENT-MON * 100 + PS-CURRENT-DAY) <
+              (FUNCTION MOD(ST-ACT-DATE(SUPP-TREND-SUB), 10000))
+              THEN
+              SUBTRACT 1 FROM PS-AGE-YEARS
+           END-IF.
+
+           IF PS-AGE-YEARS < 0
+              THEN
+              MOVE 0 TO PS-AGE-YEARS
+           END-IF.
+
        800-CLOSE-FILES.
       ***********************************************************
       * Close all Files                                         *
@@ -1208,6 +2737,20 @@
               GOBACK
            END-IF.
 
+           CLOSE MAKE-FILE.
+           IF NOT MAKE-FILE-OK
+              THEN
+              DISPLAY 'MAKE-FILE Problem: ' MAKE-FILE-ST
+              GOBACK
+           END-IF.
+
+           CLOSE PO-THRESH-FILE.
+           IF NOT PO-THRESH-FILE-OK
+              THEN
+              DISPLAY 'PO-THRESH-FILE Problem: ' PO-THRESH-FILE-ST
+              GOBACK
+           END-IF.
+
            CLOSE REPORT-FILE.
            IF NOT REPORT-FILE-OK
               THEN
@@ -1215,6 +2758,64 @@
               GOBACK
            END-IF.
 
+           CLOSE CHRYSLER-RPT-FILE.
+           IF NOT CHRYSLER-RPT-FILE-OK
+              THEN
+              DISPLAY 'CHRYSLER-RPT-FILE Problem: '
+                      CHRYSLER-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           CLOSE FORD-RPT-FILE.
+           IF NOT FORD-RPT-FILE-OK
+              THEN
+              DISPLAY 'FORD-RPT-FILE Problem: ' FORD-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           CLOSE GM-RPT-FILE.
+           IF NOT GM-RPT-FILE-OK
+              THEN
+              DISPLAY 'GM-RPT-FILE Problem: ' GM-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           CLOSE VW-RPT-FILE.
+           IF NOT VW-RPT-FILE-OK
+              THEN
+              DISPLAY 'VW-RPT-FILE Problem: ' VW-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           CLOSE TOYOTA-RPT-FILE.
+           IF NOT TOYOTA-RPT-FILE-OK
+              THEN
+              DISPLAY 'TOYOTA-RPT-FILE Problem: ' TOYOTA-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           CLOSE PEUGEOT-RPT-FILE.
+           IF NOT PEUGEOT-RPT-FILE-OK
+              THEN
+              DISPLAY 'PEUGEOT-RPT-FILE Problem: '
+                      PEUGEOT-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           CLOSE BMW-RPT-FILE.
+           IF NOT BMW-RPT-FILE-OK
+              THEN
+              DISPLAY 'BMW-RPT-FILE Problem: ' BMW-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
+           CLOSE OTHER-RPT-FILE.
+           IF NOT OTHER-RPT-FILE-OK
+              THEN
+              DISPLAY 'OTHER-RPT-FILE Problem: ' OTHER-RPT-FILE-ST
+              GOBACK
+           END-IF.
+
 
            CLOSE ERROR-FILE.
            IF NOT ERROR-FILE-OK
@@ -1250,3 +2851,11 @@
               DISPLAY 'ZIP-STATE-File Problem: ' PURCHORDS-FILE-ST
               GOBACK
            END-IF.
+
+           CLOSE SUPPLIER-MASTER-FILE.
+           IF NOT SUPPLIER-MASTER-FILE-OK
+              THEN
+              DISPLAY 'SUPPLIER-MASTER-FILE Problem: '
+                      SUPPLIER-MASTER-FILE-ST
+              GOBACK
+           END-IF.
