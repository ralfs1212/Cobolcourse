@@ -1,17 +1,76 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FAHR2CEL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  TEMPS-VARS.
-           05 WS-FAHRENHEIT     PIC 999.
-           05 WS-CELSIUS        PIC 999V99.
-           05 WS-CELSIUS-OUT    PIC 999.99.
-       PROCEDURE DIVISION.
-           MOVE 300 TO WS-FAHRENHEIT.
-           COMPUTE WS-CELSIUS ROUNDED =
-                  ( (WS-FAHRENHEIT - 32) * 5 ) / 9.
-           DISPLAY "Fahrenheit: " WS-FAHRENHEIT.
-           MOVE WS-CELSIUS TO WS-CELSIUS-OUT.
-           DISPLAY "Celsius: " WS-CELSIUS-OUT.
-           GOBACK.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAHR2CEL.
+      * This programm reads a file of Fahrenheit readings and
+      * writes the corresponding Celsius readings until eof
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMPIN  ASSIGN TO TEMPIN.
+           SELECT TEMPOUT ASSIGN TO TEMPOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEMPIN
+           RECORDING MODE IS F
+           DATA RECORD IS TEMP-REC-IN.
+       01 TEMP-REC-IN.
+          05 WS-FAHRENHEIT              PIC 999.
+          05 FILLER                     PIC X(77).
+
+       FD  TEMPOUT
+           RECORDING MODE IS F
+           DATA RECORD IS TEMP-REC-OUT.
+       01 TEMP-REC-OUT.
+          05 FILLER                     PIC X(12)     VALUE
+                "Fahrenheit: ".
+          05 WS-FAHRENHEIT-OUT          PIC 999.
+          05 FILLER                     PIC X(4)      VALUE SPACES.
+          05 FILLER                     PIC X(9)      VALUE
+                "Celsius: ".
+          05 WS-CELSIUS-OUT             PIC 999.99.
+          05 FILLER                     PIC X(51)     VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * EOF indicator
+       01 TEMPIN-STATUS                 PIC X(01)     VALUE SPACE.
+          88 TEMPIN-EOF                               VALUE 'Y'.
+       01  TEMPS-VARS.
+           05 WS-CELSIUS        PIC 999V99.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-MAIN UNTIL TEMPIN-EOF
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+       000-HOUSEKEEPING.
+           PERFORM 300-OPEN-FILES.
+      *
+      * Initialization of Data Records
+      * must take place after opening files to avoid S0C4
+      *
+           INITIALIZE TEMP-REC-IN, TEMP-REC-OUT.
+      * Priming Read
+           PERFORM 400-READ-TEMPIN.
+       100-MAIN.
+           PERFORM 200-PROCESS-DATA.
+           PERFORM 500-WRITE-TEMPOUT.
+           PERFORM 400-READ-TEMPIN.
+       200-PROCESS-DATA.
+           COMPUTE WS-CELSIUS ROUNDED =
+                  ( (WS-FAHRENHEIT - 32) * 5 ) / 9.
+
+           MOVE WS-FAHRENHEIT TO WS-FAHRENHEIT-OUT.
+           MOVE WS-CELSIUS TO WS-CELSIUS-OUT.
+       300-OPEN-FILES.
+           OPEN INPUT TEMPIN.
+           OPEN OUTPUT TEMPOUT.
+       400-READ-TEMPIN.
+           READ TEMPIN
+      * Set AT END Switch
+           AT END
+              MOVE "Y" TO TEMPIN-STATUS
+           END-READ.
+       500-WRITE-TEMPOUT.
+           WRITE TEMP-REC-OUT.
+       600-CLOSE-FILES.
+           CLOSE TEMPIN, TEMPOUT.
