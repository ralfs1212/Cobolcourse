@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BADXTRCT.
+      * ------------------------------------------------------------
+      * BADXTRCT:
+      * Companion extract program for PARTSUPX. Reads the BADRECS
+      * error file produced by PARTSUPX's 650-WRITE-ERROR-RECORDS
+      * and reformats each rejected group back into a valid
+      * PARTSUPP-layout record, with the field(s) that were flagged
+      * in error blanked/defaulted, so a corrected supplemental
+      * input file can be built without re-keying whole records by
+      * hand.
+      *
+      * BADRECS mixes two record shapes with no explicit type
+      * marker:
+      *   - 1 to 4 "header" records (PART-NUMBER/ERROR-FLD/
+      *     ERROR-MSG, the rest of the record left blank by
+      *     650-WRITE-ERROR-RECORDS's initial MOVE SPACES)
+      *   - exactly 1 "data" record immediately after, which is
+      *     the complete, non-blank rejected PARTSUPP record.
+      * A header record is told apart from a data record by
+      * whether the trailing ~406 bytes of the record are spaces -
+      * 650-WRITE-ERROR-RECORDS never leaves that region blank on a
+      * genuine data record.
+      *
+      * PARTSUPX also logs outlier warnings to BADRECS as standalone
+      * header-shaped records (225-WRITE-OUTLIER-WARNINGS) that are
+      * NOT followed by a data record, since the record they refer
+      * to was valid and was processed normally - POEDIT's QUANTITY/
+      * UNIT-PRICE threshold warning ("exceeds threshold") and
+      * PARTEDIT's VEHICLE-MODEL truncation warning ("truncated").
+      * Both are recognized by their fixed ERROR-MSG text and are
+      * skipped here - they carry nothing to resubmit.
+      *
+      * Inital Version   2026/08/09
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BADREC-FILE ASSIGN TO BADRECS
+           FILE STATUS IS BADREC-FILE-ST.
+
+           SELECT RESUBMIT-FILE ASSIGN TO RESUBMIT
+           FILE STATUS IS RESUBMIT-FILE-ST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BADREC-FILE
+           RECORDING MODE IS F.
+       01 BADREC-FILE-REC              PIC X(473).
+
+      * Corrected records are written out in the same PARTSUPP
+      * layout PARTSUPX reads, so they can be fed straight back in
+      * as a supplemental input file.
+       FD  RESUBMIT-FILE
+           RECORDING MODE IS F.
+       01 RESUBMIT-REC.
+           COPY PARTSUPP.
+
+       WORKING-STORAGE SECTION.
+      * One BADRECS record, viewed as a header line - REDEFINES of
+      * the same bytes, the way ADDRESS-ITEMS REDEFINES
+      * ADDRESS-STRUCTURE does above. A data record's bytes are
+      * already in PARTSUPP layout (650-WRITE-ERROR-RECORDS moves
+      * PART-SUPP-ADDR-PO to the error file unchanged), so they are
+      * copied straight across to RESUBMIT-REC with no second
+      * PARTSUPP-layout redefinition needed here.
+       01 BADREC-WS                    PIC X(473).
+       01 BADREC-AS-HEADER REDEFINES BADREC-WS.
+          05 BR-PART-NUMBER            PIC X(23).
+          05 FILLER                    PIC X(2).
+          05 BR-ERROR-FLD              PIC X(20).
+          05 FILLER                    PIC X(2).
+          05 BR-ERROR-MSG              PIC X(20).
+          05 BR-TRAILER                PIC X(406).
+
+      * Fields named by the header record(s) preceding the data
+      * record currently being built, to be blanked/defaulted on
+      * the way out.
+       01 PEND-FLD-CTR                 PIC 9(1)        VALUE 0.
+       01 PEND-FLD-TABLE.
+          05 PEND-FLD OCCURS 4 TIMES   PIC X(20).
+
+       01 WS-SUB                       PIC 9(1)        VALUE 0.
+       01 WS-OCC-SUB                   PIC 9(7)        VALUE 0.
+       01 WS-HDR-KTR                   PIC 9(7)        VALUE 0.
+       01 WS-OUTLIER-KTR                PIC 9(7)        VALUE 0.
+       01 WS-RESUBMIT-KTR              PIC 9(7)        VALUE 0.
+
+       01 PROGRAM-SWITCHES.
+          05 BADREC-FILE-ST            PIC X(2).
+             88 BADREC-FILE-OK                         VALUE '00'.
+          05 BADREC-FILE-STATUS        PIC X(1)        VALUE 'N'.
+             88 BADREC-FILE-EOF                        VALUE 'Y'.
+          05 RESUBMIT-FILE-ST          PIC X(2).
+             88 RESUBMIT-FILE-OK                       VALUE '00'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-MAIN UNTIL BADREC-FILE-EOF.
+           PERFORM 700-WRITE-SUMMARY-REPORT.
+           PERFORM 800-CLOSE-FILES.
+           GOBACK.
+       000-HOUSEKEEPING.
+           DISPLAY '000-HOUSEKEEPING'.
+           PERFORM 300-OPEN-FILES.
+      * Priming Read:
+           PERFORM 400-READ-BADREC-FILE.
+       100-MAIN.
+      ************************************************************
+      * Classify each BADRECS record as a reject header, an       *
+      * outlier-warning header, or a data record, and act on it.  *
+      ************************************************************
+           DISPLAY '100-MAIN'.
+
+           IF BR-TRAILER = SPACES
+              THEN
+              IF BR-ERROR-MSG = 'exceeds threshold' OR
+                 BR-ERROR-MSG = 'truncated'
+                 THEN
+                 ADD 1 TO WS-OUTLIER-KTR
+              ELSE
+                 PERFORM 200-ACCUMULATE-HEADER
+              END-IF
+           ELSE
+              PERFORM 500-WRITE-RESUBMIT-RECORD
+           END-IF.
+
+           PERFORM 400-READ-BADREC-FILE.
+       200-ACCUMULATE-HEADER.
+      ************************************************************
+      * Remember the field named by a reject's header record so   *
+      * it can be blanked on the data record that follows.        *
+      ************************************************************
+           DISPLAY '200-ACCUMULATE-HEADER'.
+
+           ADD 1 TO WS-HDR-KTR.
+           IF PEND-FLD-CTR < 4
+              THEN
+              ADD 1 TO PEND-FLD-CTR
+              MOVE BR-ERROR-FLD TO PEND-FLD(PEND-FLD-CTR)
+           END-IF.
+       500-WRITE-RESUBMIT-RECORD.
+      ************************************************************
+      * Copy the rejected record through unchanged except for the *
+      * field(s) flagged by the header(s) just read, then write   *
+      * it to the supplemental resubmission file and reset the    *
+      * pending field list for the next reject group.             *
+      ************************************************************
+           DISPLAY '500-WRITE-RESUBMIT-RECORD'.
+
+           MOVE BADREC-WS TO RESUBMIT-REC.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > PEND-FLD-CTR
+                   PERFORM 520-BLANK-FLAGGED-FIELD
+           END-PERFORM.
+
+           WRITE RESUBMIT-REC.
+           IF NOT RESUBMIT-FILE-OK
+              THEN
+              DISPLAY 'RESUBMIT-FILE Problem: ' RESUBMIT-FILE-ST
+              GOBACK
+           END-IF.
+
+           ADD 1 TO WS-RESUBMIT-KTR.
+           MOVE 0 TO PEND-FLD-CTR.
+       520-BLANK-FLAGGED-FIELD.
+      ************************************************************
+      * Blank/default the one field named by PEND-FLD(WS-SUB) on  *
+      * RESUBMIT-REC. Field names match the literal ERROR-FLD     *
+      * text written by PARTEDIT, SUPPEDIT, ADDREDIT and POEDIT.  *
+      * ADDR-STATE/ZIP-CODE and the address/purchase-order fields *
+      * carry no occurrence number on BADRECS, so all three       *
+      * address/PO occurrences are cleared to be safe.            *
+      ************************************************************
+           EVALUATE PEND-FLD(WS-SUB)
+              WHEN 'PART-NUMBER'
+                 MOVE SPACES TO PART-NUMBER IN RESUBMIT-REC
+              WHEN 'BLUEPRINT-NUMBER'
+                 MOVE SPACES TO BLUEPRINT-NUMBER IN RESUBMIT-REC
+              WHEN 'UNIT-OF-MEASURE'
+                 MOVE SPACES TO UNIT-OF-MEASURE IN RESUBMIT-REC
+              WHEN 'WEEKS-LEAD-TIME'
+                 MOVE 0 TO WEEKS-LEAD-TIME IN RESUBMIT-REC
+              WHEN 'VEHICLE-MAKE'
+                 MOVE SPACES TO VEHICLE-MAKE IN RESUBMIT-REC
+              WHEN 'VEHICLE-MODEL'
+                 MOVE SPACES TO VEHICLE-MODEL IN RESUBMIT-REC
+              WHEN 'VEHICLE-YEAR'
+                 MOVE '0000' TO VEHICLE-YEAR IN RESUBMIT-REC
+              WHEN 'SUPPLIER-CODE'
+                 MOVE SPACES TO SUPPLIER-CODE IN RESUBMIT-REC
+              WHEN 'SUPPLIER-TYPE'
+                 MOVE SPACES TO SUPPLIER-TYPE IN RESUBMIT-REC
+              WHEN 'SUPPLIER-NAME'
+                 MOVE SPACES TO SUPPLIER-NAME IN RESUBMIT-REC
+              WHEN 'SUPPLIER-PERF'
+                 MOVE 0 TO SUPPLIER-PERF IN RESUBMIT-REC
+              WHEN 'SUPPLIER-RATING'
+                 MOVE SPACES TO SUPPLIER-RATING IN RESUBMIT-REC
+              WHEN 'SUPPLIER-STATUS'
+                 MOVE SPACES TO SUPPLIER-STATUS IN RESUBMIT-REC
+              WHEN 'SUPPLIER-ACT-DATE'
+                 MOVE 0 TO SUPPLIER-ACT-DATE IN RESUBMIT-REC
+              WHEN 'ADDRESS-TYPE'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE SPACES TO
+                            ADDRESS-TYPE IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'ADDRESS-1'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE SPACES TO
+                            ADDRESS-1 IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'ADDRESS-2'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE SPACES TO
+                            ADDRESS-2 IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'ADDRESS-3'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE SPACES TO
+                            ADDRESS-3 IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'CITY'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE SPACES TO
+                            CITY IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'ADDR-STATE/ZIP-CODE'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE SPACES TO
+                            ADDR-STATE IN RESUBMIT-REC(WS-OCC-SUB)
+                         MOVE 0 TO
+                            ZIP-CODE IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'ZIP-CODE'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE SPACES TO
+                            ADDR-STATE IN RESUBMIT-REC(WS-OCC-SUB)
+                         MOVE 0 TO
+                            ZIP-CODE IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'PO-NUMBER'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE SPACES TO
+                            PO-NUMBER IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'BUYER-CODE'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE SPACES TO
+                            BUYER-CODE IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'QUANTITY'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE 0 TO
+                            QUANTITY IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'UNIT-PRICE'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE 0 TO
+                            UNIT-PRICE IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN 'ORDER-DATE'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE 0 TO
+                            ORDER-DATE IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+      * "DEILVERY-DATE" matches the literal (mis-spelled) text
+      * POEDIT has always written to ERROR-FLD for this field.
+              WHEN 'DEILVERY-DATE'
+                 PERFORM VARYING WS-OCC-SUB FROM 1 BY 1
+                    UNTIL WS-OCC-SUB > 3
+                         MOVE 0 TO
+                            DELIVERY-DATE IN RESUBMIT-REC(WS-OCC-SUB)
+                 END-PERFORM
+              WHEN OTHER
+                 DISPLAY 'WARNING: UNRECOGNIZED ERROR-FLD "'
+                         PEND-FLD(WS-SUB)
+                         '" - FIELD LEFT AS-IS'
+           END-EVALUATE.
+       300-OPEN-FILES.
+      ************************************************************
+      * Open files                                               *
+      ************************************************************
+           DISPLAY '300-OPEN-FILES'.
+           OPEN INPUT BADREC-FILE.
+           IF NOT BADREC-FILE-OK
+              THEN
+              DISPLAY 'BADREC-FILE Problem: ' BADREC-FILE-ST
+              GOBACK
+           END-IF.
+           OPEN OUTPUT RESUBMIT-FILE.
+           IF NOT RESUBMIT-FILE-OK
+              THEN
+              DISPLAY 'RESUBMIT-FILE Problem: ' RESUBMIT-FILE-ST
+              GOBACK
+           END-IF.
+       400-READ-BADREC-FILE.
+      ************************************************************
+      * Read next BADRECS record                                 *
+      ************************************************************
+           DISPLAY '400-READ-BADREC-FILE'.
+           READ BADREC-FILE INTO BADREC-WS
+           AT END
+              MOVE 'Y' TO BADREC-FILE-STATUS
+           END-READ.
+       700-WRITE-SUMMARY-REPORT.
+      ************************************************************
+      * End-of-run counts to SYSOUT - there is no print file for  *
+      * this extract utility.                                    *
+      ************************************************************
+           DISPLAY '700-WRITE-SUMMARY-REPORT'.
+           DISPLAY 'BADXTRCT: ' WS-HDR-KTR ' REJECT HEADER RECORDS, '
+                   WS-OUTLIER-KTR ' OUTLIER-WARNING RECORDS, '
+                   WS-RESUBMIT-KTR ' RESUBMIT RECORDS WRITTEN'.
+       800-CLOSE-FILES.
+      ************************************************************
+      * Close files                                              *
+      ************************************************************
+           DISPLAY '800-CLOSE-FILES'.
+           CLOSE BADREC-FILE.
+           IF NOT BADREC-FILE-OK
+              THEN
+              DISPLAY 'BADREC-FILE Problem: ' BADREC-FILE-ST
+              GOBACK
+           END-IF.
+           CLOSE RESUBMIT-FILE.
+           IF NOT RESUBMIT-FILE-OK
+              THEN
+              DISPLAY 'RESUBMIT-FILE Problem: ' RESUBMIT-FILE-ST
+              GOBACK
+           END-IF.
