@@ -16,6 +16,19 @@
            SELECT RFPIN  ASSIGN TO FAVRFP.
            SELECT PROPOSAL ASSIGN TO PRTLINE.
            SELECT ERROR-REPORT ASSIGN TO FAVERR.
+      * R.S. persistent running ledger of proposal amounts by artist,
+      * appended to on every run so cumulative instrument spend can
+      * be tracked across multiple RFP submissions.
+           SELECT ARTIST-LEDGER ASSIGN TO FAVLEDGR
+                  ORGANIZATION IS SEQUENTIAL.
+      * R.S. small control record holding the instrument prices and
+      * quality/shipping rates, so a new supplier contract doesn't
+      * need a recompile.
+           SELECT RATE-PARM-FILE ASSIGN TO RATETABL.
+      * R.S. valid musical genres, loaded at runtime so new catalog
+      * genres (Hip-Hop, Electronic, World, etc.) don't need a
+      * recompile and an 88-level change.
+           SELECT GENRE-PARM-FILE ASSIGN TO GENRTABL.
        DATA DIVISION.
        FILE SECTION.
        FD  RFPIN
@@ -31,7 +44,6 @@
              88 FOLK                                   VALUE 'FOLK'.
              88 CLASSICAL                              VALUE 'CLASSICAL'
            .
-             88 FUSION                                 VALUE 'FUSION'.
           05 MUSICIAN.
              10 MUSICIAN-LNAME          PIC X(15).
              10 MUSICIAN-FNAME          PIC X(15).
@@ -65,39 +77,93 @@
            RECORDING MODE IS F.
        01 ERROR-LINE                    PIC X(132)     VALUE SPACES.
 
+       FD  ARTIST-LEDGER
+           RECORDING MODE IS F.
+       01 ARTIST-LEDGER-LINE.
+          05 ALL-ARTIST-ACCT-NO         PIC X(08).
+          05 FILLER                     PIC X(01).
+          05 ALL-RUN-DATE               PIC X(08).
+          05 FILLER                     PIC X(01).
+          05 ALL-PROPOSAL-AMOUNT        PIC $Z,ZZZ,ZZ9.99-.
+          05 FILLER                     PIC X(90).
+
+       FD  RATE-PARM-FILE RECORDING MODE F.
+       01 RATE-PARM-REC.
+          05 RP-KEYBOARD-PRICE          PIC 9(7)V99.
+          05 RP-VOCALS-PRICE            PIC 9(7)V99.
+          05 RP-BASS-PRICE              PIC 9(7)V99.
+          05 RP-GUITAR-PRICE            PIC 9(7)V99.
+          05 RP-DRUMS-PRICE             PIC 9(7)V99.
+          05 RP-PERCUSSION-PRICE        PIC 9(7)V99.
+          05 RP-TAX-RATE                PIC 9(3)V99.
+          05 RP-QUALITY-UPLIFT          PIC SV99.
+          05 RP-QUALITY-DISCOUNT        PIC SV99.
+          05 RP-SHIP-NAT                PIC SV99.
+          05 RP-SHIP-OFFSHOR            PIC SV99.
+          05 FILLER                     PIC X(13).
+
+       FD  GENRE-PARM-FILE RECORDING MODE F.
+       01 GENRE-PARM-REC.
+          05 GP-GENRE-NAME               PIC X(09).
+          05 FILLER                      PIC X(71).
+
 
        WORKING-STORAGE SECTION.
       * EOF indicator
        77 RFPIN-STATUS                  PIC X(01)      VALUE SPACE.
        88 RFPIN-EOF                                    VALUE 'Y'.
+       77 GENRE-PARM-FILE-STATUS        PIC X(01)      VALUE SPACE.
+       88 GENRE-PARM-FILE-EOF                          VALUE 'Y'.
       * Valid data indicator
        77 VALID-DATA-IND                PIC X(01)      VALUE SPACE.
        88 VALID-INPUT-DATA                             VALUE 'Y'.
 
        77 WS-INSTRUMENT-PRICE           PIC S9(5)V99.
-      * TERMS & CONDITIONS   for maintenance  *      ******************
-       77 KEYBOARD-PRICE                PIC 9(7)V99    VALUE 3017.89.
-       77 VOCALS-PRICE                  PIC 9(7)V99    VALUE 599.05.
-       77 BASS-PRICE                    PIC 9(7)V99    VALUE 18761.00.
-       77 GUITAR-PRICE                  PIC 9(7)V99    VALUE 2648.99.
-       77 DRUMS-PRICE                   PIC 9(7)V99    VALUE 3087.22.
-       77 PERCUSSION-PRICE              PIC 9(7)V99    VALUE 799.99.
-
-       77 TAX-RATE                      PIC 9(3)V99    VALUE 0.08.
-       77 QUALITY-UPLIFT                PIC SV99       VALUE 0.20.
-       77 QUALITY-DISCOUNT              PIC SV99       VALUE -0.20.
-       77 SHIP-NAT                      PIC SV99       VALUE 0.10.
-       77 SHIP-OFFSHOR                  PIC SV99       VALUE 0.20.
+      * TERMS & CONDITIONS for maintenance  *      *******************
+      * R.S. these are now loaded from RATETABL by 060-LOAD-RATES
+      * instead of being compiled in, since they change with every
+      * new supplier contract.
+       77 KEYBOARD-PRICE                PIC 9(7)V99    VALUE ZERO.
+       77 VOCALS-PRICE                  PIC 9(7)V99    VALUE ZERO.
+       77 BASS-PRICE                    PIC 9(7)V99    VALUE ZERO.
+       77 GUITAR-PRICE                  PIC 9(7)V99    VALUE ZERO.
+       77 DRUMS-PRICE                   PIC 9(7)V99    VALUE ZERO.
+       77 PERCUSSION-PRICE              PIC 9(7)V99    VALUE ZERO.
+
+       77 TAX-RATE                      PIC 9(3)V99    VALUE ZERO.
+       77 QUALITY-UPLIFT                PIC SV99       VALUE ZERO.
+       77 QUALITY-DISCOUNT              PIC SV99       VALUE ZERO.
+       77 SHIP-NAT                      PIC SV99       VALUE ZERO.
+       77 SHIP-OFFSHOR                  PIC SV99       VALUE ZERO.
       *****************************************************************
        77 WS-INST-PRICE-BEFORE-TAX      PIC S9(7)V99   VALUE ZERO.
        77 WS-INST-PRICE-FINAL           PIC S9(7)V99   VALUE ZERO.
        77 WS-PRICE-ADJUSTMT             PIC S9(5)V99   VALUE ZERO.
        77 WS-SHIPPING-COSTS             PIC 9(4)V99    VALUE ZERO.
        77 WS-TAX                        PIC 9(4)V99    VALUE ZERO.
+      * R.S. count of genres loaded into WS-GENRE-TABLE at runtime
+       77 WS-GENRE-SUB-MAX              PIC 99         VALUE ZERO.
+       77 WS-GENRE-SUB-MAX-LIMIT        PIC 99         VALUE 20.
        77 WS-REC-KTR                    PIC 99         VALUE ZERO.
        77 WS-REC-KTR-VALID              PIC 99         VALUE ZERO.
        77 WS-REC-KTR-BAD                PIC 99         VALUE ZERO.
        77 WS-GROSS-AMOUNT               PIC 9(7)V99    VALUE ZERO.
+      * R.S. page-break counters, same scheme as TEMPLAT2
+       77 CTR-LINES                     PIC 99         VALUE 0.
+       77 CTR-LINES-MAX                 PIC 99         VALUE 40.
+       77 CTR-PAGES                     PIC 999        VALUE 0.
+
+      * R.S. rejection counts by validation failure category, for the
+      * end-of-run diagnostic summary
+       01 WS-REJECT-COUNTS.
+          05 WS-REJ-ACCT-NO             PIC 99         VALUE 0.
+          05 WS-REJ-GENRE               PIC 99         VALUE 0.
+          05 WS-REJ-LNAME               PIC 99         VALUE 0.
+          05 WS-REJ-FNAME               PIC 99         VALUE 0.
+          05 WS-REJ-INSTRUMENT          PIC 99         VALUE 0.
+          05 WS-REJ-QUALITY             PIC 99         VALUE 0.
+          05 WS-REJ-BUDGET              PIC 99         VALUE 0.
+          05 WS-REJ-SHIP-TO             PIC 99         VALUE 0.
 
 
 
@@ -157,6 +223,12 @@
           05 REM-LIT                    PIC X(11)      VALUE "Remarks".
           05 FILLER                     PIC X(22).
 
+      * Page footing, same PAGE NO. treatment as TEMPLAT2's FOOT-LINE
+       01 FOOT-LINE.
+          05 FILLER                     PIC X(40)      VALUE SPACES.
+          05 FILLER                     PIC X(12)     VALUE 'PAGE NO. '.
+          05 PAGE-NUM                   PIC ZZ9       VALUE ZERO.
+
        01 WS-SUMMARY-REPORT.
           05 FILLER                     PIC X(15)
                                                        VALUE
@@ -183,6 +255,35 @@
           05 FILLER                     PIC X(1).
           05 WS-GROSS-AMOUNT-O          PIC $Z,ZZZ,ZZZ.ZZ.
 
+      * R.S. end-of-run rejected-record diagnostic, one line per
+      * validation failure category
+       01 WS-REJECT-LINE-1.
+          05 FILLER                     PIC X(22)      VALUE
+                "Rejects - Acct#: ".
+          05 RL-REJ-ACCT-NO             PIC Z9.
+          05 FILLER                     PIC X(10)      VALUE
+                " Genre: ".
+          05 RL-REJ-GENRE               PIC Z9.
+          05 FILLER                     PIC X(13)      VALUE
+                " Lastname: ".
+          05 RL-REJ-LNAME               PIC Z9.
+          05 FILLER                     PIC X(14)      VALUE
+                " Firstname: ".
+          05 RL-REJ-FNAME               PIC Z9.
+       01 WS-REJECT-LINE-2.
+          05 FILLER                     PIC X(22)      VALUE
+                "Rejects - Instr: ".
+          05 RL-REJ-INSTRUMENT          PIC Z9.
+          05 FILLER                     PIC X(13)      VALUE
+                " Quality: ".
+          05 RL-REJ-QUALITY             PIC Z9.
+          05 FILLER                     PIC X(12)      VALUE
+                " Budget: ".
+          05 RL-REJ-BUDGET              PIC Z9.
+          05 FILLER                     PIC X(13)      VALUE
+                " Ship To: ".
+          05 RL-REJ-SHIP-TO             PIC Z9.
+
       * Tables with valid content and Output Content Xlation
 
        01 WS-INSTRUMENT-TABLE.
@@ -203,22 +304,12 @@
              10 WS-INSTRUMENT-SHORTNAME PIC X(6).
              10 WS-INSTRUMENT-LONGNAME  PIC X(10).
 
+      * R.S. valid genres are now loaded from GENRTABL by
+      * 065-LOAD-GENRE-TABLE instead of being compiled in, since the
+      * catalog's genre list grows over time.
        01 WS-GENRE-TABLE.
-          05 FILLER                     PIC X(9)       VALUE
-                "ROCK  ".
-          05 FILLER                     PIC X(9)       VALUE
-                "JAZZ  ".
-          05 FILLER                     PIC X(9)       VALUE
-                "FUSION".
-          05 FILLER                     PIC X(9)       VALUE
-                "FOLK  ".
-          05 FILLER                     PIC X(9)       VALUE
-                "CLASSICAL".
-          05 FILLER                     PIC X(9)       VALUE
-                "COUNTRY".
-       01 GENRE-TABLE-REDEF REDEFINES WS-GENRE-TABLE.
-          05 WS-GENRE                   PIC X(9) OCCURS 6 TIMES INDEXED
-                BY J.
+          05 WS-GENRE                   PIC X(9) OCCURS 1 TO 20 TIMES
+                DEPENDING ON WS-GENRE-SUB-MAX INDEXED BY J.
 
        01 WS-INST-QUALITY-TABLE.
           05 FILLER                     PIC X(8)       VALUE
@@ -246,10 +337,65 @@
        000-HOUSEKEEPING.
            DISPLAY '000-HOUSEKEEPING'.
            PERFORM 300-OPEN-FILES.
+           PERFORM 060-LOAD-RATES.
+           PERFORM 065-LOAD-GENRE-TABLE.
            INITIALIZE RFP-REC PROP-LINE.
+           MOVE 41 TO CTR-LINES. *> Force Pagebreak at Start
       * Priming Read
 
            PERFORM 400-READ-RFPIN.
+       060-LOAD-RATES.
+      ****************************************************************
+      ***  Loading instrument prices and quality/shipping rates      *
+      ***  from RATETABL                                              *
+      ****************************************************************
+           DISPLAY '060-LOAD-RATES'.
+           OPEN INPUT RATE-PARM-FILE.
+           READ RATE-PARM-FILE
+           AT END
+              DISPLAY "Rate Parameter File Empty - Problem!"
+              GOBACK
+           END-READ.
+           MOVE RP-KEYBOARD-PRICE   TO KEYBOARD-PRICE.
+           MOVE RP-VOCALS-PRICE     TO VOCALS-PRICE.
+           MOVE RP-BASS-PRICE       TO BASS-PRICE.
+           MOVE RP-GUITAR-PRICE     TO GUITAR-PRICE.
+           MOVE RP-DRUMS-PRICE      TO DRUMS-PRICE.
+           MOVE RP-PERCUSSION-PRICE TO PERCUSSION-PRICE.
+           MOVE RP-TAX-RATE         TO TAX-RATE.
+           MOVE RP-QUALITY-UPLIFT   TO QUALITY-UPLIFT.
+           MOVE RP-QUALITY-DISCOUNT TO QUALITY-DISCOUNT.
+           MOVE RP-SHIP-NAT         TO SHIP-NAT.
+           MOVE RP-SHIP-OFFSHOR     TO SHIP-OFFSHOR.
+           CLOSE RATE-PARM-FILE.
+       065-LOAD-GENRE-TABLE.
+      ****************************************************************
+      ***  Loading valid musical genres from GENRTABL                *
+      ****************************************************************
+           DISPLAY '065-LOAD-GENRE-TABLE'.
+           MOVE ZERO TO WS-GENRE-SUB-MAX.
+           OPEN INPUT GENRE-PARM-FILE.
+           PERFORM 066-READ-GENRE-TABLE
+              UNTIL GENRE-PARM-FILE-EOF
+              OR WS-GENRE-SUB-MAX = WS-GENRE-SUB-MAX-LIMIT.
+
+           IF WS-GENRE-SUB-MAX = WS-GENRE-SUB-MAX-LIMIT AND
+              NOT GENRE-PARM-FILE-EOF
+              THEN
+              DISPLAY "WARNING: GENRE TABLE FULL AT "
+                      WS-GENRE-SUB-MAX-LIMIT
+                      " ENTRIES - REMAINING GENRE RECORDS IGNORED"
+           END-IF.
+
+           CLOSE GENRE-PARM-FILE.
+       066-READ-GENRE-TABLE.
+           READ GENRE-PARM-FILE
+           AT END
+              MOVE "Y" TO GENRE-PARM-FILE-STATUS
+           NOT AT END
+              ADD 1 TO WS-GENRE-SUB-MAX
+              MOVE GP-GENRE-NAME TO WS-GENRE(WS-GENRE-SUB-MAX)
+           END-READ.
        100-MAIN.
            DISPLAY '100-MAIN'.
            DISPLAY "RFP-REC: " RFP-REC.
@@ -277,6 +423,7 @@
            IF NOT ARTIST-ACCT-NO NUMERIC THEN
               MOVE "<-Acct# not numeric **" TO ERROR-LINE(9:22)
               WRITE ERROR-LINE
+              ADD 1 TO WS-REJ-ACCT-NO
               EXIT PARAGRAPH
            END-IF.
 
@@ -288,6 +435,7 @@
               MOVE
                  "<-Genre not valid**" TO ERROR-LINE(18:19)
               WRITE ERROR-LINE
+              ADD 1 TO WS-REJ-GENRE
               EXIT PARAGRAPH
            WHEN WS-GENRE(J) = ARTIST-MUSICAL-GENRE
                 CONTINUE
@@ -298,6 +446,7 @@
               MOVE
                  "<- Lastname empty**" TO ERROR-LINE(33:19)
               WRITE ERROR-LINE
+              ADD 1 TO WS-REJ-LNAME
               EXIT PARAGRAPH
            END-IF.
 
@@ -306,6 +455,7 @@
               MOVE
                  "**Firstname empty  ->" TO ERROR-LINE(12:21)
               WRITE ERROR-LINE
+              ADD 1 TO WS-REJ-FNAME
               EXIT PARAGRAPH
            END-IF.
 
@@ -316,6 +466,7 @@
               MOVE
                  "**Instr.Type not valid ->" TO ERROR-LINE(23:25)
               WRITE ERROR-LINE
+              ADD 1 TO WS-REJ-INSTRUMENT
               EXIT PARAGRAPH
            WHEN WS-INSTRUMENT-SHORTNAME(I) = MUSICIAN-INSTRUMENT-TYPE
                 MOVE WS-INSTRUMENT-LONGNAME(I) TO
@@ -329,6 +480,7 @@
               MOVE
                  "**Instr.Qual not valid ->" TO ERROR-LINE(29:25)
               WRITE ERROR-LINE
+              ADD 1 TO WS-REJ-QUALITY
               EXIT PARAGRAPH
            WHEN WS-QUALITY-SHORTNAME(K) = INSTRUMENT-QUALITY
                 MOVE WS-QUALITY-LONGNAME(K) TO
@@ -341,6 +493,7 @@
               MOVE
                  "**Max. Budget not valid ->" TO ERROR-LINE(29:26)
               WRITE ERROR-LINE
+              ADD 1 TO WS-REJ-BUDGET
               EXIT PARAGRAPH
            END-IF.
 
@@ -350,6 +503,7 @@
               MOVE
                  "**ShipTo not valid ->" TO ERROR-LINE(41:21)
               WRITE ERROR-LINE
+              ADD 1 TO WS-REJ-SHIP-TO
               EXIT PARAGRAPH
            END-IF.
 
@@ -463,10 +617,19 @@
 
            MOVE WS-SHIPPING-COSTS TO SHIPPING-COSTS-O.
            MOVE WS-TAX TO TAX-O.
+
+           PERFORM 510-WRITE-LEDGER-ENTRY.
+       510-WRITE-LEDGER-ENTRY.
+      * R.S. append this proposal's final price to the running ledger
+           MOVE ARTIST-ACCT-NO TO ALL-ARTIST-ACCT-NO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ALL-RUN-DATE.
+           MOVE WS-INST-PRICE-FINAL TO ALL-PROPOSAL-AMOUNT.
+           WRITE ARTIST-LEDGER-LINE.
        300-OPEN-FILES.
            DISPLAY '300-OPEN-FILES'.
            OPEN INPUT RFPIN.
            OPEN OUTPUT PROPOSAL ERROR-REPORT.
+           OPEN EXTEND ARTIST-LEDGER.
        400-READ-RFPIN.
            DISPLAY '400-READ-RFPIN'.
            READ RFPIN
@@ -477,12 +640,28 @@
        500-WRITE-REPORT.
            DISPLAY '500-WRITE-REPORT'.
 
-           IF WS-REC-KTR-VALID = 1 THEN
-              WRITE PROP-LINE FROM WS-HEADLINE
+           IF CTR-LINES IS GREATER THAN CTR-LINES-MAX
+              THEN
+              PERFORM 530-PAGE-CHANGE-RTN
            END-IF.
 
            WRITE PROP-LINE FROM WS-PROP-LINE.
-
+           ADD 1 TO CTR-LINES. *> only detail lines are counted
+       530-PAGE-CHANGE-RTN.
+           DISPLAY '530-PAGE-CHANGE-RTN'.
+           IF CTR-PAGES GREATER ZERO *> not before 1st heading printed
+              THEN
+              PERFORM 540-PAGE-FOOTING
+           END-IF.
+           WRITE PROP-LINE FROM WS-HEADLINE
+              AFTER ADVANCING PAGE.
+           MOVE ZERO TO CTR-LINES.
+           ADD 1 TO CTR-PAGES.
+       540-PAGE-FOOTING.
+           DISPLAY '540-PAGE-FOOTING'.
+           MOVE CTR-PAGES TO PAGE-NUM.
+           WRITE PROP-LINE FROM FOOT-LINE
+              AFTER ADVANCING 5.
 
        700-WRITE-SUMMARY-REPORT.
 
@@ -501,9 +680,25 @@
            WRITE PROP-LINE FROM WS-SUMMARY-REPORT
               AFTER ADVANCING 5 LINES.
 
+           MOVE WS-REJ-ACCT-NO    TO RL-REJ-ACCT-NO.
+           MOVE WS-REJ-GENRE      TO RL-REJ-GENRE.
+           MOVE WS-REJ-LNAME      TO RL-REJ-LNAME.
+           MOVE WS-REJ-FNAME      TO RL-REJ-FNAME.
+           WRITE PROP-LINE FROM WS-REJECT-LINE-1
+              AFTER ADVANCING 2 LINES.
+
+           MOVE WS-REJ-INSTRUMENT TO RL-REJ-INSTRUMENT.
+           MOVE WS-REJ-QUALITY    TO RL-REJ-QUALITY.
+           MOVE WS-REJ-BUDGET     TO RL-REJ-BUDGET.
+           MOVE WS-REJ-SHIP-TO    TO RL-REJ-SHIP-TO.
+           WRITE PROP-LINE FROM WS-REJECT-LINE-2
+              AFTER ADVANCING 1 LINE.
+
+           PERFORM 540-PAGE-FOOTING.
+
        800-CLOSE-FILES.
            DISPLAY '800-CLOSE-FILES'.
-           CLOSE RFPIN, PROPOSAL, ERROR-REPORT.
+           CLOSE RFPIN, PROPOSAL, ERROR-REPORT, ARTIST-LEDGER.
 
 
 
