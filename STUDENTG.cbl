@@ -25,6 +25,15 @@
       * ***     Report output and data validation left unchanged!
       * ***     Ralf Straube 07/21/2020
       * ***
+      * ***     Page footing with page number added, matching
+      * ***     TEMPLAT2's PAGE-CHANGE/PAGE-FOOTING pattern.
+      * ***     Ralf Straube 08/03/2020
+      * ***
+      * ***     Orphan Type '2' course records (no preceding Type
+      * ***     '1' header) are now logged to a new exception report
+      * ***     and skipped instead of aborting the run.
+      * ***     Ralf Straube 08/03/2020
+      * ***
       * ***************************************************
       * **************************************************
        INSTALLATION.  IBM.
@@ -41,6 +50,8 @@
                   ORGANIZATION IS SEQUENTIAL.
            SELECT CREDITS-REPORT ASSIGN TO UT-S-PRTLINE
                   ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-REPORT ASSIGN TO UT-S-EXCPTRPT
+                  ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -68,6 +79,9 @@
        FD  CREDITS-REPORT
            LABEL RECORDS ARE STANDARD.
        01 REPORT-LINE-OUT       PIC X(60).
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01 EXCEPTION-LINE-OUT    PIC X(60).
        WORKING-STORAGE SECTION.
        01 SWITCHES-IN-PROGRAM.
           05 SW-END-OF-DATA     PIC X     VALUE 'N'.
@@ -82,6 +96,7 @@
           05 CTR-COURSES        PIC 999   VALUE 0.
           05 CTR-STUDENTS       PIC 9(5)  VALUE 0.
           05 CTR-LINES          PIC 99    VALUE 0.
+          05 CTR-PAGES          PIC 999   VALUE 0.
        01 SAVE-AREAS.
           05 SAVE-NAME          PIC X(19).
        01 GRAND-TOTAL-LINE.
@@ -105,6 +120,19 @@
           05 FILLER             PIC X(25) VALUE 'STUDENT NAME'.
           05 FILLER             PIC X(15) VALUE 'COURSES'.
           05 FILLER             PIC X(7)  VALUE 'CREDITS'.
+      * Exception line for orphan course records (no student header)
+       01 EXCEPTION-DETAIL-LINE.
+          05 FILLER             PIC X(5)  VALUE SPACE.
+          05 FILLER             PIC X(15) VALUE 'COURSE NUMBER:'.
+          05 EDL-COURSE-NUMBER  PIC X(5).
+          05 FILLER             PIC X(5)  VALUE SPACE.
+          05 FILLER             PIC X(30) VALUE
+                'ORPHANED - NO STUDENT HEADER'.
+      * Page footing, same PAGE NO. treatment as TEMPLAT2's FOOT-LINE
+       01 FOOT-LINE.
+          05 FILLER             PIC X(40) VALUE SPACES.
+          05 FILLER             PIC X(12) VALUE 'PAGE NO. '.
+          05 PAGE-NUM           PIC ZZ9   VALUE ZERO.
       *
        PROCEDURE DIVISION.
        000-TOP-LEVEL.
@@ -115,22 +143,33 @@
        100-INITIALIZATION.
            OPEN INPUT STUDENT-FILE.
            OPEN OUTPUT CREDITS-REPORT.
+           OPEN OUTPUT EXCEPTION-REPORT.
            PERFORM 230-READ-A-RECORD.
-      * First Record always has to be a Type 1 (student) record
-           IF SR-RECORD-TYPE IS NOT EQUAL TO '1'
-              THEN
-              DISPLAY STUDENT-RECORD
-              DISPLAY "** Bad Data - Processing stopped **"
-              MOVE 'Y' TO SW-END-OF-DATA
-           END-IF.
            MOVE 31 TO CTR-LINES.   *> Force Pagebreak at Start
        200-PROCESS-RECORDS.
            DISPLAY "200-PROCESS_RECORDS" SW-END-OF-DATA.
-           PERFORM 210-PREPROC-GRP1.
+      * A Type '2' record with no preceding Type '1' header is an
+      * orphan - log it and keep reading until the next Type '1'
+      * record instead of aborting the whole run.
+           PERFORM 215-SKIP-ORPHAN-RECORDS UNTIL
+              SR-RECORD-TYPE IS EQUAL TO '1' OR END-OF-DATA.
+           IF NOT END-OF-DATA
+              THEN
+              PERFORM 210-PREPROC-GRP1
       * Group Processing
-           PERFORM 250-GRP1-PROCESSING UNTIL CTRLBRK-IND OR
-              END-OF-DATA.
-           PERFORM 280-POSTPROC-GRP1.
+              PERFORM 250-GRP1-PROCESSING UNTIL CTRLBRK-IND OR
+                 END-OF-DATA
+              PERFORM 280-POSTPROC-GRP1
+           END-IF.
+       215-SKIP-ORPHAN-RECORDS.
+           DISPLAY "** ORPHAN COURSE RECORD - NO STUDENT HEADER **".
+           DISPLAY COURSE-RECORD.
+           PERFORM 216-WRITE-EXCEPTION-RECORD.
+           PERFORM 230-READ-A-RECORD.
+       216-WRITE-EXCEPTION-RECORD.
+           MOVE CR-COURSE-NUMBER TO EDL-COURSE-NUMBER.
+           WRITE EXCEPTION-LINE-OUT FROM EXCEPTION-DETAIL-LINE
+              AFTER ADVANCING 1.
        210-PREPROC-GRP1.
            DISPLAY '210-PREPROC-GRP1'.
       * Group control only with type '1' records
@@ -160,15 +199,24 @@
            DISPLAY STUDENT-RECORD.
            ADD 1 TO CTR-STUDENTS.
        211-PAGE-CHANGE-RTN.
+           IF CTR-PAGES GREATER ZERO *> not before 1st heading printed
+              THEN
+              PERFORM 213-PAGE-FOOTING
+           END-IF.
            WRITE REPORT-LINE-OUT FROM HEADING-1
               AFTER ADVANCING PAGE.
            WRITE REPORT-LINE-OUT FROM HEADING-2
               AFTER ADVANCING 2.
            MOVE ZERO TO CTR-LINES.
+           ADD 1 TO CTR-PAGES.
        212-BUILD-DETAIL-LINE.
            MOVE SAVE-NAME TO DL-NAME.
            MOVE CTR-COURSES TO DL-COURSES.
            MOVE ACCUM-CREDITS TO DL-CREDITS.
+       213-PAGE-FOOTING.
+           MOVE CTR-PAGES TO PAGE-NUM.
+           WRITE REPORT-LINE-OUT FROM FOOT-LINE
+              AFTER ADVANCING 5.
        220-PROCESS-2-RECORDS.
            DISPLAY "220-PROCESS_2-RECORDS".
            DISPLAY COURSE-RECORD.
@@ -199,5 +247,6 @@
            MOVE CTR-STUDENTS TO GTL-STUDENT-COUNT.
            WRITE REPORT-LINE-OUT FROM GRAND-TOTAL-LINE
               AFTER ADVANCING 2.
-           CLOSE CREDITS-REPORT STUDENT-FILE.
+           PERFORM 213-PAGE-FOOTING.
+           CLOSE CREDITS-REPORT STUDENT-FILE EXCEPTION-REPORT.
 
