@@ -38,6 +38,21 @@
              ASSIGN TO CLAIMRPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS PRINTFILE-ST.
+           SELECT ERRFILE
+             ASSIGN TO ERRFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ERRFILE-ST.
+           SELECT RATE-FILE
+             ASSIGN TO RATECARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RATE-FILE-ST.
+      * Running weekly claims accumulator - one record, rewritten
+      * after every run, so 5 consecutive daily CLAIMFILE runs can
+      * roll their grand totals up into one weekly summary report.
+           SELECT WEEKLY-ACCUM-FILE
+             ASSIGN TO WEEKACC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WEEKLY-ACCUM-FILE-ST.
 
        DATA DIVISION.
        FILE SECTION.
@@ -49,9 +64,41 @@
            RECORDING MODE IS F.
        01 PRINT-LINE                    PIC X(132).
 
+       FD  ERRFILE
+           RECORDING MODE IS F.
+       01 ERR-RECORD                    PIC X(112).
+
+      * One parameter record per policy type (PRIVATE/MEDICARE/
+      * AFFORDABLE-CARE), holding that policy type's deductible and
+      * coinsurance rates, read once at startup so Billing can adjust
+      * the rates from run to run without a recompile.
+       FD  RATE-FILE
+           RECORDING MODE IS F.
+       01 RATE-CARD-REC.
+          05 RC-POLICY-TYPE             PIC 9.
+          05 RC-DEDUCTIBLE-PERC         PIC V999.
+          05 RC-COINSURANCE-PERC        PIC V999.
+          05 FILLER                     PIC X(73).
+
+       FD  WEEKLY-ACCUM-FILE
+           RECORDING MODE IS F.
+       01 WEEKLY-ACCUM-REC.
+          05 WA-DAY-COUNT               PIC 9(1).
+          05 WA-CLAIMS-PROCESSED        PIC 9(7).
+          05 WA-DEDUCTIBLE-PAID         PIC S9(9)V99.
+          05 WA-CLAIM-AMOUNT-PAID       PIC S9(9)V99.
+          05 FILLER                     PIC X(50).
+
        WORKING-STORAGE SECTION.
        77 ALLOWED-AMT                   PIC S9(7)V99   VALUE 9999999.99.
-       77 DEDUCTIBLE-PERC               PIC V999       VALUE .002.
+
+      * Deductible/coinsurance rates by policy type, loaded from the
+      * RATECARD file in 060-LOAD-RATES; subscripted directly by
+      * POLICY-TYPE (1 = PRIVATE, 2 = MEDICARE, 3 = AFFORDABLE-CARE)
+       01 RATE-TABLE.
+          05 RATE-TAB-ENTRY OCCURS 3 TIMES.
+             10 RATE-DEDUCTIBLE-PERC    PIC V999       VALUE .002.
+             10 RATE-COINSURANCE-PERC   PIC V999       VALUE .800.
 
            COPY CLAIMREC.
 
@@ -63,12 +110,26 @@
              88 CLAIMFILE-OK                           VALUE '00'.
           05 PRINTFILE-ST               PIC X(2).
              88 PRINTFILE-OK                           VALUE '00'.
+          05 ERRFILE-ST                 PIC X(2).
+             88 ERRFILE-OK                             VALUE '00'.
+          05 RATE-FILE-ST               PIC X(2).
+             88 RATE-FILE-OK                           VALUE '00'.
+          05 RATE-FILE-EOF-WS           PIC X(1)       VALUE 'N'.
+             88 RATE-FILE-EOF                           VALUE 'Y'.
+          05 WEEKLY-ACCUM-FILE-ST       PIC X(2).
+             88 WEEKLY-ACCUM-FILE-OK                   VALUE '00'.
           05 POLICY-DEDUCTIBLE-MET-WS   PIC X(1).
              88 DEDUCTIBLE-MET                         VALUE 'Y'.
           05 CLAIMFILE-ST-WS            PIC X(2).
           05 VALID-DATA-INDICATOR.
              10 VALID-DATA-STATUS       PIC X(01)      VALUE SPACE.      .
                 88 VALID-DATA-IND                      VALUE 'Y'.
+             10 WS-REJECT-REASON        PIC X(30)      VALUE SPACES.
+
+       01 ERR-RECORD-WS.
+          05 ERR-CLAIM-DATA             PIC X(80).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 ERR-REASON                 PIC X(30).
 
 
        01 COUNTERS-AND-ACCUMULATORS-WS.
@@ -195,6 +256,13 @@
           05 DET-CLAIM-PAID             PIC $$,$$$,$$9.99.
           05 FILLER                     PIC X(1)       VALUE SPACES.
       *
+       01 FOOT-LINE.
+          05 FILLER                     PIC X(50)      VALUE SPACES.
+          05 FILLER                     PIC X(9)       VALUE 'END PAGE '.
+          05 FOOT-PAGE-NUM              PIC ZZ9        VALUE ZERO.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FOOT-CONTINUED             PIC X(9)       VALUE SPACES.
+
        01 TOTAL-DASH-LINE.
           05 FILLER                     PIC X(91)      VALUE SPACE.
           05 FILLER                     PIC X(09)      VALUE ALL '='.
@@ -213,6 +281,44 @@
        01 ACCUMS-AND-COUNTERS.
           05 WS-REC-KTR                 PIC 9(7)       VALUE 0.
           05 WS-REC-KTR-VALID           PIC 9(7)       VALUE 0.
+          05 WS-REC-KTR-REJECTED        PIC 9(7)       VALUE 0.
+
+      * Running weekly accumulator, loaded from WEEKLY-ACCUM-FILE at
+      * startup and rewritten back to it at end of run; once 5 daily
+      * runs have rolled in, 740-WRITE-WEEKLY-SUMMARY prints the
+      * weekly totals and the accumulator starts over at zero.
+       01 WS-WEEKLY-ACCUM.
+          05 WS-WA-DAY-COUNT            PIC 9(1)       VALUE 0.
+          05 WS-WA-CLAIMS-PROCESSED     PIC 9(7)       VALUE 0.
+          05 WS-WA-DEDUCTIBLE-PAID      PIC S9(9)V99   VALUE 0.
+          05 WS-WA-CLAIM-AMOUNT-PAID    PIC S9(9)V99   VALUE 0.
+
+       01 WEEKLY-SUMMARY-HDG1.
+          05 FILLER                     PIC X(40)      VALUE SPACES.
+          05 FILLER                     PIC X(30)      VALUE
+                'WEEKLY CLAIMS SUMMARY REPORT'.
+          05 FILLER                     PIC X(62)      VALUE SPACES.
+
+       01 WEEKLY-SUMMARY-HDG2.
+          05 FILLER                     PIC X(132)     VALUE ALL '='.
+
+       01 WEEKLY-SUMMARY-LINE1.
+          05 FILLER                     PIC X(35)      VALUE
+                'Total Claims Processed (5 days)  :'.
+          05 WK-CLAIMS-OUT              PIC ZZZ,ZZ9.
+          05 FILLER                     PIC X(90)      VALUE SPACES.
+
+       01 WEEKLY-SUMMARY-LINE2.
+          05 FILLER                     PIC X(35)      VALUE
+                'Total Deductibles Withheld       :'.
+          05 WK-DEDUCTIBLE-OUT          PIC $$$,$$$,$$9.99.
+          05 FILLER                     PIC X(84)      VALUE SPACES.
+
+       01 WEEKLY-SUMMARY-LINE3.
+          05 FILLER                     PIC X(35)      VALUE
+                'Total Claim Amount Paid          :'.
+          05 WK-CLAIM-PAID-OUT          PIC $$$,$$$,$$9.99.
+          05 FILLER                     PIC X(84)      VALUE SPACES.
 
 
 
@@ -221,14 +327,69 @@
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-MAIN UNTIL CLAIMFILE-EOF.
            PERFORM 700-WRITE-SUMMARY-REPORT.
+           PERFORM 730-UPDATE-WEEKLY-ACCUM.
            PERFORM 800-CLOSE-FILES.
            GOBACK.
        000-HOUSEKEEPING.
            DISPLAY '000-HOUSEKEEPING'.
            PERFORM 300-OPEN-FILES.
            PERFORM 050-SET-DATE.
+           PERFORM 060-LOAD-RATES.
+           PERFORM 065-LOAD-WEEKLY-ACCUM.
       * Priming Read:
            PERFORM 400-READ-INPUT-FILE.
+       065-LOAD-WEEKLY-ACCUM.
+      ************************************************************
+      * Load the running weekly claims accumulator so today's      *
+      * totals keep rolling up with the prior days' runs. A        *
+      * missing/empty file just means a new week is starting - not *
+      * an error.                                                  *
+      ************************************************************
+           DISPLAY '065-LOAD-WEEKLY-ACCUM'.
+           OPEN INPUT WEEKLY-ACCUM-FILE.
+           IF WEEKLY-ACCUM-FILE-OK
+              THEN
+              READ WEEKLY-ACCUM-FILE
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE WEEKLY-ACCUM-REC TO WS-WEEKLY-ACCUM
+              END-READ
+              CLOSE WEEKLY-ACCUM-FILE
+           END-IF.
+       060-LOAD-RATES.
+      ************************************************************
+      * Load per-policy-type deductible / coinsurance rates from  *
+      * the rate card so they can be changed without recompiling  *
+      * the program - one record per policy type, keyed by        *
+      * RC-POLICY-TYPE (1 = PRIVATE, 2 = MEDICARE,                 *
+      * 3 = AFFORDABLE-CARE)                                       *
+      ************************************************************
+           DISPLAY '060-LOAD-RATES'.
+
+           MOVE 'N' TO RATE-FILE-EOF-WS.
+           READ RATE-FILE
+           AT END
+              DISPLAY 'Rate Card File Empty - Problem!'
+              GOBACK
+           END-READ.
+
+           PERFORM UNTIL RATE-FILE-EOF
+              MOVE RC-DEDUCTIBLE-PERC TO
+                 RATE-DEDUCTIBLE-PERC(RC-POLICY-TYPE)
+              MOVE RC-COINSURANCE-PERC TO
+                 RATE-COINSURANCE-PERC(RC-POLICY-TYPE)
+
+              DISPLAY 'POLICY-TYPE / DEDUCTIBLE-PERC / '
+                      'COINSURANCE-PERC  '
+                      RC-POLICY-TYPE '/'
+                      RC-DEDUCTIBLE-PERC '/' RC-COINSURANCE-PERC
+
+              READ RATE-FILE
+              AT END
+                 MOVE 'Y' TO RATE-FILE-EOF-WS
+              END-READ
+           END-PERFORM.
        050-SET-DATE.
       ************************************************************
       * determine current date and weekday for report header     *
@@ -268,10 +429,30 @@
               PERFORM 500-WRITE-REPORT
               PERFORM 280-INCREMENT-TOTALS
               PERFORM 400-READ-INPUT-FILE
-      * ...else read next input record
+      * ...else write it to the exception file and read next record
            ELSE
+              PERFORM 225-WRITE-ERRORFILE
               PERFORM 400-READ-INPUT-FILE *> Read Next
            END-IF.
+       225-WRITE-ERRORFILE.
+      ***********************************************************
+      * Writes rejected claims (with reject reason) to ERRFILE  *
+      * so the submitting provider can be followed up on        *
+      ***********************************************************
+           DISPLAY '225-WRITE-ERRORFILE'.
+
+           MOVE SPACES TO ERR-RECORD-WS.
+           MOVE CLAIM-RECORD-WS TO ERR-CLAIM-DATA.
+           MOVE WS-REJECT-REASON TO ERR-REASON.
+           MOVE ERR-RECORD-WS TO ERR-RECORD.
+
+           WRITE ERR-RECORD.
+           IF NOT ERRFILE-OK
+              THEN
+              DISPLAY 'Error File Problem!'
+              GOBACK
+           END-IF.
+           ADD 1 TO WS-REC-KTR-REJECTED.
        220-VALIDATE-DATA.
       ***********************************************************
       * Data validation for every input field                   *
@@ -285,6 +466,7 @@
               THEN
               DISPLAY "** Key Field Error! ** " INSURED-POLICY-NO
 
+              MOVE 'INVALID POLICY NUMBER' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -293,6 +475,7 @@
               THEN
               DISPLAY "** Last Name is blank ** " INSURED-LAST-NAME
 
+              MOVE 'LAST NAME BLANK' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -301,6 +484,7 @@
               THEN
               DISPLAY "** First Name is blank ** " INSURED-FIRST-NAME
 
+              MOVE 'FIRST NAME BLANK' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -319,6 +503,7 @@
                    TO DET-POLICY-TYPE
            WHEN OTHER
                 DISPLAY "** Policy Type not valid! ** " DET-POLICY-TYPE
+                MOVE 'INVALID POLICY TYPE' TO WS-REJECT-REASON
                 MOVE "N" TO VALID-DATA-STATUS
                 EXIT PARAGRAPH
            END-EVALUATE.     
@@ -329,6 +514,7 @@
                    THEN
                    DISPLAY "** Policy Date is blank ** "
 
+                   MOVE 'POLICY DATE BLANK' TO WS-REJECT-REASON
                    MOVE "N" TO VALID-DATA-STATUS
                    EXIT PARAGRAPH
                 END-IF.
@@ -338,6 +524,7 @@
               THEN
               DISPLAY "** Policy Year not valid  ** "
                       POLICY-BENEFIT-DATE-X
+              MOVE 'INVALID POLICY YEAR' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -346,6 +533,7 @@
               THEN
               DISPLAY "** Policy Month not valid  ** "
                       POLICY-BENEFIT-DATE-X
+              MOVE 'INVALID POLICY MONTH' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -355,6 +543,7 @@
               DISPLAY "** Policy Day not valid  ** "
                       POLICY-BENEFIT-DATE-X
 
+              MOVE 'INVALID POLICY DAY' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -366,6 +555,7 @@
               THEN
               DISPLAY "** Policy Amount not valid  ** "
                       POLICY-AMOUNT
+              MOVE 'POLICY AMOUNT NOT NUMERIC' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -378,6 +568,7 @@
               THEN
               DISPLAY "** Policy Deductible not valid  ** "
                       POLICY-DEDUCTIBLE-PAID
+              MOVE 'POLICY DEDUCTIBLE NOT NUMERIC' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -389,6 +580,7 @@
               THEN
               DISPLAY "** Policy Coinsurance not valid  ** "
                       POLICY-COINSURANCE
+              MOVE 'POLICY COINSURANCE NOT NUMERIC' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -402,6 +594,7 @@
               DISPLAY "** Coinsurance Data inconsistent ** "
                       POLICY-COINSURANCE
                       POLICY-DEDUCTIBLE-PAID
+              MOVE 'COINSURANCE DATA INCONSISTENT' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -415,6 +608,7 @@
               THEN
               DISPLAY "** Claim Amount not valid  ** "
                       CLAIM-AMOUNT
+              MOVE 'INVALID CLAIM AMOUNT' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -424,6 +618,7 @@
               THEN
               DISPLAY "** Claim Amount Paid not valid  ** "
                       CLAIM-AMOUNT-PAID
+              MOVE 'CLAIM AMOUNT PAID NOT NUMERIC' TO WS-REJECT-REASON
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
@@ -466,13 +661,19 @@
            COMPUTE DEDUCTIBLE-POLICY-WS ROUNDED =
               POLICY-COINSURANCE * CLAIM-AMOUNT.
 
-      * computing companys deductible, testing if applicable
+      * computing companys deductible, testing if applicable -
+      * rate varies by policy type (PRIVATE/MEDICARE/
+      * AFFORDABLE-CARE), looked up from RATE-TABLE
 
            COMPUTE DEDUCTIBLE-WS ROUNDED =
-              CLAIM-AMOUNT * DEDUCTIBLE-PERC.
+              CLAIM-AMOUNT * RATE-DEDUCTIBLE-PERC(POLICY-TYPE).
 
-           COMPUTE CLAIM-PAID-WS = CLAIM-AMOUNT
-              - DEDUCTIBLE-WS.
+      * amount remaining after the deductible is split by the
+      * company's coinsurance rate - the rest is the client's share
+
+           COMPUTE CLAIM-PAID-WS ROUNDED =
+              (CLAIM-AMOUNT - DEDUCTIBLE-WS) *
+                 RATE-COINSURANCE-PERC(POLICY-TYPE).
 
            IF POLICY-DEDUCTIBLE-PAID >= DEDUCTIBLE-WS
               MOVE "Y" TO POLICY-DEDUCTIBLE-MET-WS
@@ -515,6 +716,16 @@
               DISPLAY 'Print Report Problem!'
               GOBACK
            END-IF.
+           OPEN OUTPUT ERRFILE.
+           IF NOT ERRFILE-OK
+              DISPLAY 'Error File Problem!'
+              GOBACK
+           END-IF.
+           OPEN INPUT RATE-FILE.
+           IF NOT RATE-FILE-OK
+              DISPLAY 'Rate Card File Problem!'
+              GOBACK
+           END-IF.
        400-READ-INPUT-FILE.
       ************************************************************
       * Read Input record                                        *
@@ -563,6 +774,8 @@
            DISPLAY '510-PAGE-CHANGE-RTN'.
            IF PAGE-COUNT GREATER ZERO *> not before 1st heading printed
               THEN
+      *       another heading follows, so this page is not the last
+              MOVE 'CONTINUED' TO FOOT-CONTINUED
               PERFORM 520-PAGE-FOOTING
            END-IF.
            MOVE +1 TO LINE-COUNT.
@@ -580,7 +793,9 @@
       * Page Footing                                            *
       ***********************************************************
            DISPLAY '520-PAGE-FOOTING'.
-      * no page footing in this report
+           MOVE PAGE-COUNT TO FOOT-PAGE-NUM.
+           WRITE PRINT-LINE FROM FOOT-LINE
+              AFTER ADVANCING 3 LINES.
 
        700-WRITE-SUMMARY-REPORT.
       ***********************************************************
@@ -594,9 +809,72 @@
            MOVE TOT-CLAIM-AMOUNT-PAID TO TOT-CLAIM-AMOUNT-PAID-OUT
            WRITE PRINT-LINE FROM TOTAL-LINE-OUT.
 
-           DISPLAY "Records read / valid  "
-           DISPLAY WS-REC-KTR WS-REC-KTR-VALID.
+           DISPLAY "Records read / valid / rejected "
+           DISPLAY WS-REC-KTR WS-REC-KTR-VALID WS-REC-KTR-REJECTED.
+      *    last page of the report - no continuation follows
+           MOVE SPACES TO FOOT-CONTINUED.
            PERFORM 520-PAGE-FOOTING.
+
+       730-UPDATE-WEEKLY-ACCUM.
+      ***********************************************************
+      * Roll today's grand totals into the running weekly         *
+      * accumulator; once 5 days have accumulated, print a weekly *
+      * summary section and start a new week.                     *
+      ***********************************************************
+           DISPLAY '730-UPDATE-WEEKLY-ACCUM'.
+           ADD WS-REC-KTR-VALID TO WS-WA-CLAIMS-PROCESSED.
+           ADD TOT-DEDUCTIBLE-PAID TO WS-WA-DEDUCTIBLE-PAID.
+           ADD TOT-CLAIM-AMOUNT-PAID TO WS-WA-CLAIM-AMOUNT-PAID.
+           ADD 1 TO WS-WA-DAY-COUNT.
+
+           IF WS-WA-DAY-COUNT >= 5
+              THEN
+              PERFORM 740-WRITE-WEEKLY-SUMMARY
+              MOVE ZERO TO WS-WEEKLY-ACCUM
+           END-IF.
+
+           PERFORM 750-SAVE-WEEKLY-ACCUM.
+
+       740-WRITE-WEEKLY-SUMMARY.
+      ***********************************************************
+      * Weekly rollup - claims processed, deductibles withheld    *
+      * and total paid across the 5 daily runs just completed.    *
+      ***********************************************************
+           DISPLAY '740-WRITE-WEEKLY-SUMMARY'.
+           WRITE PRINT-LINE FROM WEEKLY-SUMMARY-HDG1
+              AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM WEEKLY-SUMMARY-HDG2
+              AFTER ADVANCING 1.
+
+           MOVE WS-WA-CLAIMS-PROCESSED TO WK-CLAIMS-OUT.
+           WRITE PRINT-LINE FROM WEEKLY-SUMMARY-LINE1
+              AFTER ADVANCING 2.
+
+           MOVE WS-WA-DEDUCTIBLE-PAID TO WK-DEDUCTIBLE-OUT.
+           WRITE PRINT-LINE FROM WEEKLY-SUMMARY-LINE2
+              AFTER ADVANCING 1.
+
+           MOVE WS-WA-CLAIM-AMOUNT-PAID TO WK-CLAIM-PAID-OUT.
+           WRITE PRINT-LINE FROM WEEKLY-SUMMARY-LINE3
+              AFTER ADVANCING 1.
+
+       750-SAVE-WEEKLY-ACCUM.
+      ***********************************************************
+      * Persist the (possibly just-reset) weekly accumulator so   *
+      * tomorrow's run picks up where today left off.             *
+      ***********************************************************
+           DISPLAY '750-SAVE-WEEKLY-ACCUM'.
+           MOVE WS-WEEKLY-ACCUM TO WEEKLY-ACCUM-REC.
+           OPEN OUTPUT WEEKLY-ACCUM-FILE.
+           IF NOT WEEKLY-ACCUM-FILE-OK
+              THEN
+              DISPLAY 'WEEKLY-ACCUM-FILE Problem: '
+                      WEEKLY-ACCUM-FILE-ST
+              GOBACK
+           END-IF.
+           WRITE WEEKLY-ACCUM-REC.
+           CLOSE WEEKLY-ACCUM-FILE.
+
        800-CLOSE-FILES.
       ***********************************************************
       * Close all Files                                         *
@@ -615,6 +893,18 @@
               GOBACK
            END-IF.
 
+           CLOSE ERRFILE.
+           IF NOT ERRFILE-OK
+              DISPLAY 'Error File Problem!'
+              GOBACK
+           END-IF.
+
+           CLOSE RATE-FILE.
+           IF NOT RATE-FILE-OK
+              DISPLAY 'Rate Card File Problem!'
+              GOBACK
+           END-IF.
+
 
 
 
