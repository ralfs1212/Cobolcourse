@@ -142,6 +142,28 @@
           05 SALARY-ACCUM-SUB-TOT-OUT   PIC $$,$$$,$$$,$$$,$$$.99.
           05 FILLER                     PIC X(02)      VALUE SPACE.
 
+      * R.S. Per-state high/low/average salary breakout, printed
+      * right under the subtotal line at every state control break.
+       01 WS-STATE-STATS-LINE-1.
+          05 FILLER                     PIC X(05)      VALUE SPACES.
+          05 FILLER                     PIC X(33)      VALUE
+                'State President, highest Salary: '.
+          05 STATE-PRESIDENT-HI-O       PIC X(35).
+          05 FILLER                     PIC X(46)      VALUE SPACES.
+
+       01 WS-STATE-STATS-LINE-2.
+          05 FILLER                     PIC X(05)      VALUE SPACES.
+          05 FILLER                     PIC X(33)      VALUE
+                'State President, lowest Salary : '.
+          05 STATE-PRESIDENT-LO-O       PIC X(35).
+          05 FILLER                     PIC X(47)      VALUE SPACES.
+
+       01 WS-STATE-STATS-LINE-3.
+          05 FILLER                     PIC X(05)      VALUE SPACES.
+          05 FILLER                     PIC X(33)      VALUE
+                'State Average Salary (Acc)     : '.
+          05 STATE-SALARY-AVG-O         PIC $$,$$$,$$$,$$$,$$$.99.
+
        01 WS-TOTALS-REC-1.
           05 FILLER                     PIC X(2)       VALUE SPACES.
           05 FILLER                     PIC X(60)      VALUE ALL "-".
@@ -196,15 +218,25 @@
           05 WS-PRESIDENTN-SALARY-HI    PIC X(35)      VALUE SPACES.
           05 WS-PRESIDENTN-SALARY-LO    PIC X(35)      VALUE SPACES.
           05 WS-SALARY-AVG              PIC 9(11)V99   VALUE 0.
-          05 WS-INPUT-REC-CTR           PIC 9(3) COMP  VALUE 0.
+      * R.S. table widened past 100 entries to keep pace with growth
+          05 WS-INPUT-REC-CTR           PIC 9(4) COMP  VALUE 0.
+          05 WS-INPUT-REC-CTR-LIMIT     PIC 9(4) COMP  VALUE 2000.
+      * R.S. added per-state salary breakout fields
+          05 WS-CURRENT-PRESIDENT-NAME  PIC X(35)      VALUE SPACES.
+          05 WS-STATE-REC-CTR           PIC 9(3) COMP  VALUE 0.
+          05 WS-STATE-SALARY-HI         PIC 9(13)V99   VALUE 0.
+          05 WS-STATE-SALARY-LO         PIC 9(13)V99   VALUE 0.
+          05 WS-STATE-PRESIDENT-HI      PIC X(35)      VALUE SPACES.
+          05 WS-STATE-PRESIDENT-LO      PIC X(35)      VALUE SPACES.
+          05 WS-STATE-SALARY-AVG        PIC 9(11)V99   VALUE 0.
 
 
        01 PRESIDENT-TABLE.
-          05 PRESIDENT-ITEM OCCURS 100 TIMES
+          05 PRESIDENT-ITEM OCCURS 1 TO 2000 TIMES
                 DEPENDING ON WS-INPUT-REC-CTR INDEXED BY TAB-IDX.
              10 TAB-PRESIDENT-NAME      PIC X(35).
              10 TAB-PRESIDENT-SALARY    PIC 9(13)V99.
-       01 ALT-IDX                       PIC 9(3) COMP.
+       01 ALT-IDX                       PIC 9(4) COMP.
                                  *> alternate index
 
 
@@ -234,6 +266,7 @@
        300-PROCESS-RECORDS.
            IF NOT EOF-INPUT   *> No duplicating last record
               IF WS-CONTROL-KEY = USA-STATE  *> Control Break Conditional
+                 PERFORM 350-VALIDATE-TERM-LENGTH
                  PERFORM 400-MOVE-DATA
                  PERFORM 600-WRITE-DATA
                  PERFORM 700-READ-RECORD
@@ -242,6 +275,19 @@
               END-IF
            END-IF
            .
+      * R.S. flag a last-year that precedes the inaugural year; this
+      * signals corrupted/mis-keyed source data rather than a
+      * genuinely short term, which FUNCTION MAX alone would mask
+      * by simply flooring the computed term length at 1 year.
+       350-VALIDATE-TERM-LENGTH.
+           IF FUNCTION NUMVAL(ACCT-NO(5:4)) <
+              FUNCTION NUMVAL(ACCT-NO(1:4))
+              DISPLAY "WARNING: LAST YEAR " ACCT-NO(5:4)
+                      " PRECEDES INAUGURAL YEAR " ACCT-NO(1:4)
+                      " FOR " FIRST-NAME " " LAST-NAME
+                      " - CHECK SOURCE DATA"
+           END-IF
+           .
        400-MOVE-DATA.
            DISPLAY "400-MOVE-DATA"
            MOVE SPACES TO PRINT-REC
@@ -279,17 +325,49 @@
            ADD WS-SALARY-ACCUM TO WS-SALARY-ACCUM-SUB-TOT
       * R.S. loading table for overall statistics
 
-           ADD 1 TO WS-INPUT-REC-CTR
-
            STRING FIRST-NAME DELIMITED BY SIZE
                   LAST-NAME DELIMITED BY SIZE
 
-              INTO TAB-PRESIDENT-NAME(WS-INPUT-REC-CTR)
+              INTO WS-CURRENT-PRESIDENT-NAME
            END-STRING
 
-           MOVE WS-SALARY-ACCUM TO
-              TAB-PRESIDENT-SALARY(WS-INPUT-REC-CTR)
+      * R.S. table capacity guard so a population larger than the
+      * table no longer silently stops loading; the extra records
+      * still print and feed the per-state statistics below, they
+      * just aren't available for the 900-WRAP-UP table stats.
+           ADD 1 TO WS-INPUT-REC-CTR
+           IF WS-INPUT-REC-CTR > WS-INPUT-REC-CTR-LIMIT
+              DISPLAY "WARNING: PRESIDENT TABLE FULL AT "
+                      WS-INPUT-REC-CTR-LIMIT
+                      " ENTRIES - RECORD EXCLUDED FROM TABLE STATS"
+              MOVE WS-INPUT-REC-CTR-LIMIT TO WS-INPUT-REC-CTR
+           ELSE
+              MOVE WS-CURRENT-PRESIDENT-NAME TO
+                 TAB-PRESIDENT-NAME(WS-INPUT-REC-CTR)
+              MOVE WS-SALARY-ACCUM TO
+                 TAB-PRESIDENT-SALARY(WS-INPUT-REC-CTR)
+           END-IF
+
+      * R.S. accumulating per-state high/low salary
 
+           ADD 1 TO WS-STATE-REC-CTR
+           IF WS-STATE-REC-CTR = 1
+              MOVE WS-SALARY-ACCUM TO WS-STATE-SALARY-HI,
+                                       WS-STATE-SALARY-LO
+              MOVE WS-CURRENT-PRESIDENT-NAME TO WS-STATE-PRESIDENT-HI,
+                                                 WS-STATE-PRESIDENT-LO
+           ELSE
+              IF WS-SALARY-ACCUM > WS-STATE-SALARY-HI
+                 MOVE WS-SALARY-ACCUM TO WS-STATE-SALARY-HI
+                 MOVE WS-CURRENT-PRESIDENT-NAME TO
+                    WS-STATE-PRESIDENT-HI
+              END-IF
+              IF WS-SALARY-ACCUM < WS-STATE-SALARY-LO
+                 MOVE WS-SALARY-ACCUM TO WS-STATE-SALARY-LO
+                 MOVE WS-CURRENT-PRESIDENT-NAME TO
+                    WS-STATE-PRESIDENT-LO
+              END-IF
+           END-IF
            .
        500-CONTROL-BREAK.
            IF WS-LINE-KTR > 0  *> Check for first time (beginning of program)
@@ -301,6 +379,19 @@
 
               WRITE PRINT-REC FROM WS-BLANK-LINE
               WRITE PRINT-REC FROM WS-TRLR-LINE-1
+
+      * R.S. per-state highest/lowest/average salary
+              COMPUTE WS-STATE-SALARY-AVG ROUNDED =
+                 WS-SALARY-ACCUM-SUB-TOT / WS-STATE-REC-CTR
+
+              MOVE WS-STATE-PRESIDENT-HI TO STATE-PRESIDENT-HI-O
+              MOVE WS-STATE-PRESIDENT-LO TO STATE-PRESIDENT-LO-O
+              MOVE WS-STATE-SALARY-AVG TO STATE-SALARY-AVG-O
+
+              WRITE PRINT-REC FROM WS-STATE-STATS-LINE-1
+              WRITE PRINT-REC FROM WS-STATE-STATS-LINE-2
+              WRITE PRINT-REC FROM WS-STATE-STATS-LINE-3
+
               WRITE PRINT-REC FROM WS-BLANK-LINE
               WRITE PRINT-REC FROM WS-BLANK-LINE
            END-IF
@@ -310,6 +401,12 @@
       * R.S. initializing  WS-SALARY-ACCUM
               MOVE ZERO TO WS-SALARY-ACCUM-SUB-TOT
 
+      * R.S. resetting per-state breakout fields for the new state
+              MOVE ZERO TO WS-STATE-REC-CTR, WS-STATE-SALARY-HI,
+                           WS-STATE-SALARY-LO
+              MOVE SPACES TO WS-STATE-PRESIDENT-HI,
+                              WS-STATE-PRESIDENT-LO
+
               MOVE WS-LINE-KTR TO RPT-PAGE-NO
               MOVE USA-STATE TO WS-CONTROL-KEY   *> SET NEW CONTROL KEY
               WRITE PRINT-REC FROM WS-BLANK-LINE
