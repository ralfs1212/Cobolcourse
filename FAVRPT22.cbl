@@ -65,6 +65,39 @@
        77 MIN-COST-OUT                  PIC $999.99.
        77 MAX-COST                      PIC 999V99    VALUE ZERO.
        77 MAX-COST-OUT                  PIC $999.99.
+      * Extensions Workshop 7.3 - band-status breakdown
+       77 REC-KTR-TOGETHER               PIC 99        VALUE ZERO.
+       77 REC-KTR-TOGETHER-OUT           PIC Z9.
+       77 COST-TOTAL-TOGETHER            PIC 9(5)V99   VALUE ZERO.
+       77 AVG-COST-TOGETHER              PIC 9(3)V99   VALUE ZERO.
+       77 AVG-COST-TOGETHER-OUT          PIC $999.99.
+       77 REC-KTR-DIVORCED               PIC 99        VALUE ZERO.
+       77 REC-KTR-DIVORCED-OUT           PIC Z9.
+       77 COST-TOTAL-DIVORCED            PIC 9(5)V99   VALUE ZERO.
+       77 AVG-COST-DIVORCED              PIC 9(3)V99   VALUE ZERO.
+       77 AVG-COST-DIVORCED-OUT          PIC $999.99.
+
+      * Extensions Workshop 7.4 - genre cost breakdown
+       77 GENRE-BRK-SUB                  PIC 99        VALUE 0 COMP.
+       77 GENRE-BRK-MAX                  PIC 99        VALUE 0 COMP.
+       77 GENRE-BRK-MAX-LIMIT            PIC 99        VALUE 20 COMP.
+       77 SW-GENRE-BRK-FOUND             PIC X         VALUE 'N'.
+          88 GENRE-BRK-FOUND                           VALUE 'Y'.
+       77 GENRE-AVG-COST                 PIC 9(3)V99   VALUE ZERO.
+       77 GENRE-AVG-COST-OUT             PIC $999.99.
+       77 GENRE-COUNT-OUT                PIC Z9.
+       77 GENRE-COST-TOTAL-OUT           PIC $99999.99.
+       77 GENRE-MIN-COST-OUT             PIC $999.99.
+       77 GENRE-MAX-COST-OUT             PIC $999.99.
+
+       01 GENRE-BREAKOUT-TABLE.
+          05 GENRE-BRK-ENTRY OCCURS 1 TO 20 TIMES
+                DEPENDING ON GENRE-BRK-MAX.
+             10 GENRE-BRK-NAME          PIC X(12).
+             10 GENRE-BRK-COUNT         PIC 999        COMP.
+             10 GENRE-BRK-COST-TOTAL    PIC 9(5)V99    COMP.
+             10 GENRE-BRK-MIN-COST      PIC 999V99     COMP.
+             10 GENRE-BRK-MAX-COST      PIC 999V99     COMP.
 
        PROCEDURE DIVISION.
        MAIN.
@@ -103,6 +136,19 @@
            IF CD-COST GREATER THAN MAX-COST THEN
               MOVE CD-COST TO MAX-COST.
 
+      * Extensions Workshop 7.3 - band-status breakdown
+           IF BAND-IS-STILL-TOGETHER THEN
+              COMPUTE REC-KTR-TOGETHER = REC-KTR-TOGETHER + 1
+              COMPUTE COST-TOTAL-TOGETHER =
+                 COST-TOTAL-TOGETHER + CD-COST
+           ELSE
+              IF BAND-IS-DIVORCED THEN
+                 COMPUTE REC-KTR-DIVORCED = REC-KTR-DIVORCED + 1
+                 COMPUTE COST-TOTAL-DIVORCED =
+                    COST-TOTAL-DIVORCED + CD-COST.
+
+           PERFORM 250-ACCUMULATE-GENRE-BRK.
+
       *  assigning field by field for numeric editing
            MOVE ARTIST-NAME TO ARTIST-NAME-OUT.
            MOVE NUMBER-OF-MUSICIANS TO NUMBER-OF-MUSICIANS-OUT.
@@ -116,6 +162,53 @@
            MOVE REC-KTR TO REC-KTR-OUT.
 
 
+       250-ACCUMULATE-GENRE-BRK.
+      ***********************************************************
+      * Find (or add) the Genre-Breakout entry for the current  *
+      * Musical Genre and accumulate its cost statistics        *
+      ***********************************************************
+           MOVE 'N' TO SW-GENRE-BRK-FOUND.
+
+           PERFORM VARYING GENRE-BRK-SUB FROM 1 BY 1
+              UNTIL GENRE-BRK-SUB > GENRE-BRK-MAX
+                   IF GENRE-BRK-NAME(GENRE-BRK-SUB) EQUAL TO
+                      MUSICAL-GENRE
+                      THEN
+                      MOVE 'Y' TO SW-GENRE-BRK-FOUND
+                      EXIT PERFORM
+                   END-IF
+           END-PERFORM.
+
+           IF NOT GENRE-BRK-FOUND
+              THEN
+              IF GENRE-BRK-MAX < GENRE-BRK-MAX-LIMIT
+                 THEN
+                 ADD 1 TO GENRE-BRK-MAX
+                 MOVE GENRE-BRK-MAX TO GENRE-BRK-SUB
+                 MOVE MUSICAL-GENRE TO GENRE-BRK-NAME(GENRE-BRK-SUB)
+                 MOVE 0 TO GENRE-BRK-COUNT(GENRE-BRK-SUB)
+                 MOVE 0 TO GENRE-BRK-COST-TOTAL(GENRE-BRK-SUB)
+                 MOVE 999.99 TO GENRE-BRK-MIN-COST(GENRE-BRK-SUB)
+                 MOVE 0 TO GENRE-BRK-MAX-COST(GENRE-BRK-SUB)
+              ELSE
+                 DISPLAY "WARNING: GENRE-BREAKOUT TABLE FULL AT "
+                         GENRE-BRK-MAX-LIMIT
+                         " ENTRIES - GENRE IGNORED: " MUSICAL-GENRE
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF.
+
+           ADD 1 TO GENRE-BRK-COUNT(GENRE-BRK-SUB).
+           COMPUTE GENRE-BRK-COST-TOTAL(GENRE-BRK-SUB) =
+              GENRE-BRK-COST-TOTAL(GENRE-BRK-SUB) + CD-COST.
+
+           IF CD-COST LESS THAN GENRE-BRK-MIN-COST(GENRE-BRK-SUB) THEN
+              MOVE CD-COST TO GENRE-BRK-MIN-COST(GENRE-BRK-SUB).
+
+           IF CD-COST GREATER THAN GENRE-BRK-MAX-COST(GENRE-BRK-SUB)
+              THEN
+              MOVE CD-COST TO GENRE-BRK-MAX-COST(GENRE-BRK-SUB).
+
        300-OPEN-FILES.
            OPEN INPUT FAVIN.
            OPEN OUTPUT FAVOUT.
@@ -149,3 +242,52 @@
            DISPLAY "Avg. Cost: " AVG-COST-OUT.
            DISPLAY "Min. Cost: " MIN-COST-OUT.
            DISPLAY "Max. Cost: " MAX-COST-OUT.
+
+      * Extensions Workshop 7.3 - band-status breakdown
+           MOVE REC-KTR-TOGETHER TO REC-KTR-TOGETHER-OUT.
+           MOVE REC-KTR-DIVORCED TO REC-KTR-DIVORCED-OUT.
+
+           IF REC-KTR-TOGETHER GREATER ZERO THEN
+              DIVIDE COST-TOTAL-TOGETHER BY REC-KTR-TOGETHER
+                 GIVING AVG-COST-TOGETHER.
+
+           IF REC-KTR-DIVORCED GREATER ZERO THEN
+              DIVIDE COST-TOTAL-DIVORCED BY REC-KTR-DIVORCED
+                 GIVING AVG-COST-DIVORCED.
+
+           MOVE AVG-COST-TOGETHER TO AVG-COST-TOGETHER-OUT.
+           MOVE AVG-COST-DIVORCED TO AVG-COST-DIVORCED-OUT.
+
+           DISPLAY "Still-Together Bands: " REC-KTR-TOGETHER-OUT
+              " Avg. Cost: " AVG-COST-TOGETHER-OUT.
+           DISPLAY "Divorced Bands: " REC-KTR-DIVORCED-OUT
+              " Avg. Cost: " AVG-COST-DIVORCED-OUT.
+
+           PERFORM 750-WRITE-GENRE-BRK-REPORT.
+
+       750-WRITE-GENRE-BRK-REPORT.
+      ***********************************************************
+      * Write the per-Genre cost breakdown section               *
+      ***********************************************************
+           DISPLAY "Genre Breakdown - Count / Total / Avg / "
+                   "Min / Max:".
+
+           PERFORM VARYING GENRE-BRK-SUB FROM 1 BY 1
+              UNTIL GENRE-BRK-SUB > GENRE-BRK-MAX
+                   MOVE GENRE-BRK-COUNT(GENRE-BRK-SUB)
+                      TO GENRE-COUNT-OUT
+                   MOVE GENRE-BRK-COST-TOTAL(GENRE-BRK-SUB)
+                      TO GENRE-COST-TOTAL-OUT
+                   MOVE GENRE-BRK-MIN-COST(GENRE-BRK-SUB)
+                      TO GENRE-MIN-COST-OUT
+                   MOVE GENRE-BRK-MAX-COST(GENRE-BRK-SUB)
+                      TO GENRE-MAX-COST-OUT
+                   DIVIDE GENRE-BRK-COST-TOTAL(GENRE-BRK-SUB) BY
+                      GENRE-BRK-COUNT(GENRE-BRK-SUB)
+                      GIVING GENRE-AVG-COST
+                   MOVE GENRE-AVG-COST TO GENRE-AVG-COST-OUT
+                   DISPLAY GENRE-BRK-NAME(GENRE-BRK-SUB) " "
+                      GENRE-COUNT-OUT " " GENRE-COST-TOTAL-OUT " "
+                      GENRE-AVG-COST-OUT " " GENRE-MIN-COST-OUT " "
+                      GENRE-MAX-COST-OUT
+           END-PERFORM.
