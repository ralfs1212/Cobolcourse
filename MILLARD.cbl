@@ -1,53 +1,90 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MILLARD.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PERSONNEL-REC.
-          05 NAME        PIC X(20).
-          05 ADDR        PIC X(40).
-          05 DATE-WS     PIC X(30).
-          05 RATE        PIC 9(3)V99.
-          05 BONUS-RATE  PIC V99.
-          05 HOURS       PIC 9(3).
-          05 GROSS-PAY   PIC 9(6)V99.
-          05 JOB         PIC X(12).
-
-       77 VP             PIC X(20).
-
-       PROCEDURE DIVISION.
-           PERFORM ASSIGNMENT-PARAGRAPH.
-           PERFORM CONDITIONAL-SELECTION.
-           PERFORM DISPLY-DATA-PARAGRAPH.
-       ASSIGNMENT-PARAGRAPH.
-      ****** COBOL MOVE statements - Literals assigned to variables
-           MOVE "Millard Fillmore" TO NAME.
-           MOVE "61 Brigham Tavern Lane, Duxbury MA" TO ADDR.
-           MOVE "Week of: February 24th, 2020" TO DATE-WS.
-           MOVE 19 TO HOURS.
-           MOVE 23.50 TO RATE.
-           MOVE "PRESIDENT" TO JOB.
-           MOVE "Abigail Fillmore" TO VP.
-       CONDITIONAL-SELECTION.
-      ****** Conditional expressions
-           IF RATE > 18
-              MOVE .25 TO BONUS-RATE
-           ELSE
-              MOVE ZERO TO BONUS-RATE.
-           IF JOB = "PRESIDENT"
-              MOVE .33 TO BONUS-RATE.
-           MOVE "Week of: February 24th, 2020" TO DATE-WS.
-       DISPLY-DATA-PARAGRAPH.
-      ****** COBOL DISPLAY statements - Literals assigned to variables
-           COMPUTE GROSS-PAY =(HOURS * RATE) *(1 + BONUS-RATE).
-           DISPLAY "Name: " NAME.
-           DISPLAY "Job: " JOB.
-           DISPLAY "Address: " ADDR.
-           DISPLAY "Today's Date: " DATE-WS.
-           DISPLAY "Hours Worked: " HOURS.
-           DISPLAY "Hourly Rate: " RATE.
-           DISPLAY "Bonus-Rate: " BONUS-RATE.
-           DISPLAY "Gross Pay: " GROSS-PAY.
-           DISPLAY NAME " " ADDR.
-           DISPLAY "Vice President: " VP.
-           GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MILLARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSFILE ASSIGN TO PERSFILE.
+           SELECT MPAYREG  ASSIGN TO MPAYREG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSFILE
+           RECORDING MODE IS F
+           DATA RECORD IS PERSONNEL-REC.
+       01 PERSONNEL-REC.
+          05 NAME        PIC X(20).
+          05 ADDR        PIC X(40).
+          05 DATE-WS     PIC X(30).
+          05 RATE        PIC 9(3)V99.
+          05 BONUS-RATE  PIC V99.
+          05 HOURS       PIC 9(3).
+          05 GROSS-PAY   PIC 9(6)V99.
+          05 JOB         PIC X(12).
+
+       FD  MPAYREG
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REGISTER-LINE.
+      *   inserted R.S. - batch payroll register detail line
+       01 PAYROLL-REGISTER-LINE.
+          05 PR-NAME                    PIC X(20).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 PR-JOB                     PIC X(12).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 PR-GROSS-PAY               PIC $ZZZ,ZZ9.99.
+          05 FILLER                     PIC X(42)      VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      * EOF indicator
+       01 PERSFILE-STATUS               PIC X(01)      VALUE SPACE.
+          88 PERSFILE-EOF                              VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           PERFORM HOUSEKEEPING-PARAGRAPH.
+           PERFORM MAIN-PROCESS-PARAGRAPH UNTIL PERSFILE-EOF.
+           PERFORM CLOSE-FILES-PARAGRAPH.
+           GOBACK.
+       HOUSEKEEPING-PARAGRAPH.
+           PERFORM OPEN-FILES-PARAGRAPH.
+      * Priming Read
+           PERFORM READ-PERSONNEL-PARAGRAPH.
+       MAIN-PROCESS-PARAGRAPH.
+           PERFORM CONDITIONAL-SELECTION.
+           PERFORM DISPLY-DATA-PARAGRAPH.
+           PERFORM WRITE-PAYREG-PARAGRAPH.
+           PERFORM READ-PERSONNEL-PARAGRAPH.
+       OPEN-FILES-PARAGRAPH.
+           OPEN INPUT PERSFILE.
+           OPEN OUTPUT MPAYREG.
+       READ-PERSONNEL-PARAGRAPH.
+           READ PERSFILE
+      * Set AT END Switch
+           AT END
+              MOVE "Y" TO PERSFILE-STATUS
+           END-READ.
+       CONDITIONAL-SELECTION.
+      ****** Conditional expressions
+           IF RATE > 18
+              MOVE .25 TO BONUS-RATE
+           ELSE
+              MOVE ZERO TO BONUS-RATE.
+           IF JOB = "PRESIDENT"
+              MOVE .33 TO BONUS-RATE.
+       DISPLY-DATA-PARAGRAPH.
+      ****** COBOL DISPLAY statements - Literals assigned to variables
+           COMPUTE GROSS-PAY =(HOURS * RATE) *(1 + BONUS-RATE).
+           DISPLAY "Name: " NAME.
+           DISPLAY "Job: " JOB.
+           DISPLAY "Address: " ADDR.
+           DISPLAY "Today's Date: " DATE-WS.
+           DISPLAY "Hours Worked: " HOURS.
+           DISPLAY "Hourly Rate: " RATE.
+           DISPLAY "Bonus-Rate: " BONUS-RATE.
+           DISPLAY "Gross Pay: " GROSS-PAY.
+           DISPLAY NAME " " ADDR.
+      *   inserted R.S. - write one payroll register line per employee
+       WRITE-PAYREG-PARAGRAPH.
+           MOVE NAME      TO PR-NAME.
+           MOVE JOB       TO PR-JOB.
+           MOVE GROSS-PAY TO PR-GROSS-PAY.
+           WRITE PAYROLL-REGISTER-LINE.
+       CLOSE-FILES-PARAGRAPH.
+           CLOSE PERSFILE, MPAYREG.
