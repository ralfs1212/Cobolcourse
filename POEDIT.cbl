@@ -62,6 +62,14 @@
       *   variable for data from MAIN-PGM
        01 PO-SUB                  PIC 9(01) COMP.
 
+      *   integer form (days since epoch) of ORDER-DATE/DELIVERY-DATE
+      *   as returned by CEEDAYS, kept per PO entry for the
+      *   cross-field check in 550-CHECK-DATE-SEQUENCE
+       01 W-ORDER-DATE-INT-TAB.
+          05 W-ORDER-DATE-INT  OCCURS 3 TIMES PIC 9(9) COMP VALUE 0.
+       01 W-DELIV-DATE-INT-TAB.
+          05 W-DELIV-DATE-INT  OCCURS 3 TIMES PIC 9(9) COMP VALUE 0.
+
        LINKAGE SECTION.
 
        COPY PURCHL.
@@ -71,7 +79,12 @@
                  PO-SUB-MAX,
                  ERROR-SUB,
                  ERROR-SUB-MAX,
-                 ERROR-STRUCTURE.
+                 ERROR-STRUCTURE,
+                 PO-QTY-THRESHOLD,
+                 PO-PRICE-THRESHOLD,
+                 OUTLIER-SUB,
+                 OUTLIER-SUB-MAX,
+                 OUTLIER-STRUCTURE.
       ***--------------------------------------------------------------
       *** MAIN - ROUTINE
       ***--------------------------------------------------------------
@@ -79,12 +92,25 @@
       D    DISPLAY 'ERROR-SUB     : '    ERROR-SUB.
       D    DISPLAY 'PURCHORD-STRUCTURE ' PURCHORD-STRUCTURE.
 
+      *   OUTLIER-SUB/OUTLIER-STRUCTURE are shared with PARTEDIT in
+      *   the same PARTSUPX call cycle and are reset once by the
+      *   caller (PARTSUPX 220-VALIDATE-DATA), not here.
+
+      *   WORKING-STORAGE persists across CALLs - reset the
+      *   CEEDAYS integer-date tables every entry so 550-CHECK-
+      *   DATE-SEQUENCE never compares against a prior call's dates
+           MOVE ZERO TO W-ORDER-DATE-INT-TAB.
+           MOVE ZERO TO W-DELIV-DATE-INT-TAB.
+
            PERFORM 000-CHECK-PO-NUMBER.
            PERFORM 100-CHECK-BUYER-CODE.
            PERFORM 200-CHECK-QUANTITY.
            PERFORM 300-CHECK-UNIT-PRICE.
            PERFORM 400-CHECK-ORDER-DATE
-           PERFORM 500-CHECK-DEILVERY-DATE.
+           PERFORM 500-CHECK-DEILVERY-DATE
+           PERFORM 550-CHECK-DATE-SEQUENCE.
+           PERFORM 560-CHECK-QUANTITY-OUTLIER.
+           PERFORM 570-CHECK-PRICE-OUTLIER.
 
            GOBACK.                         *> Control returned to MAIN
       ***---------------------------------------------------------------
@@ -232,6 +258,8 @@
                   MOVE 'ORDER-DATE ' TO WS-ERROR-FIELD
                   MOVE 'bad date'    TO WS-ERROR-MESSAGE
                   PERFORM 700-ERROR-MESSAGE
+               ELSE
+                  MOVE W-INPUT-DATE-INT TO W-ORDER-DATE-INT(PO-SUB)
                END-IF
                ADD +1 TO PO-SUB
            END-PERFORM.
@@ -263,6 +291,80 @@
                   MOVE 'DEILVERY-DATE ' TO WS-ERROR-FIELD
                   MOVE 'bad date'       TO WS-ERROR-MESSAGE
                   PERFORM 700-ERROR-MESSAGE
+               ELSE
+                  MOVE W-INPUT-DATE-INT TO W-DELIV-DATE-INT(PO-SUB)
+               END-IF
+               ADD +1 TO PO-SUB
+           END-PERFORM.
+      ***---------------------------------------------------------------
+      *** DATE-SEQUENCE: once both ORDER-DATE and DELIVERY-DATE have
+      *** been confirmed to be valid calendar dates, DELIVERY-DATE
+      *** must not precede ORDER-DATE. Compared via the CEEDAYS
+      *** integer form already captured above.
+      ***---------------------------------------------------------------
+       550-CHECK-DATE-SEQUENCE.
+      D    DISPLAY '550-CHECK-DATE-SEQUENCE'.
+
+           IF ERROR-SUB >= ERROR-SUB-MAX
+              THEN GOBACK
+           END-IF.
+
+           MOVE 1 TO PO-SUB.
+           PERFORM UNTIL PO-SUB > PO-SUB-MAX
+               IF W-ORDER-DATE-INT(PO-SUB) > 0
+                  AND W-DELIV-DATE-INT(PO-SUB) > 0
+                  AND W-DELIV-DATE-INT(PO-SUB) < W-ORDER-DATE-INT
+                     (PO-SUB)
+                  MOVE 'DEILVERY-DATE ' TO WS-ERROR-FIELD
+                  MOVE 'before order dt'  TO WS-ERROR-MESSAGE
+                  PERFORM 700-ERROR-MESSAGE
+               END-IF
+               ADD +1 TO PO-SUB
+           END-PERFORM.
+      ***---------------------------------------------------------------
+      *** QUANTITY OUTLIER: a QUANTITY exceeding PO-QTY-THRESHOLD is
+      *** probably a fat-fingered extra digit. This does not reject
+      *** the record - it is only recorded in OUTLIER-STRUCTURE so
+      *** the calling program can log it as a soft warning.
+      ***---------------------------------------------------------------
+       560-CHECK-QUANTITY-OUTLIER.
+      D    DISPLAY '560-CHECK-QUANTITY-OUTLIER'.
+
+           IF OUTLIER-SUB >= OUTLIER-SUB-MAX
+              THEN GOBACK
+           END-IF.
+
+           MOVE 1 TO PO-SUB.
+           PERFORM UNTIL PO-SUB > PO-SUB-MAX
+               IF QUANTITY(PO-SUB) NUMERIC
+                  AND QUANTITY(PO-SUB) > PO-QTY-THRESHOLD
+                  MOVE 'QUANTITY '         TO WS-ERROR-FIELD
+                  MOVE 'exceeds threshold' TO WS-ERROR-MESSAGE
+                  PERFORM 720-OUTLIER-MESSAGE
+               END-IF
+               ADD +1 TO PO-SUB
+           END-PERFORM.
+      ***---------------------------------------------------------------
+      *** UNIT-PRICE OUTLIER: a UNIT-PRICE exceeding PO-PRICE-
+      *** THRESHOLD is probably a fat-fingered extra digit. This
+      *** does not reject the record - it is only recorded in
+      *** OUTLIER-STRUCTURE so the calling program can log it as a
+      *** soft warning.
+      ***---------------------------------------------------------------
+       570-CHECK-PRICE-OUTLIER.
+      D    DISPLAY '570-CHECK-PRICE-OUTLIER'.
+
+           IF OUTLIER-SUB >= OUTLIER-SUB-MAX
+              THEN GOBACK
+           END-IF.
+
+           MOVE 1 TO PO-SUB.
+           PERFORM UNTIL PO-SUB > PO-SUB-MAX
+               IF UNIT-PRICE(PO-SUB) NUMERIC
+                  AND UNIT-PRICE(PO-SUB) > PO-PRICE-THRESHOLD
+                  MOVE 'UNIT-PRICE '       TO WS-ERROR-FIELD
+                  MOVE 'exceeds threshold' TO WS-ERROR-MESSAGE
+                  PERFORM 720-OUTLIER-MESSAGE
                END-IF
                ADD +1 TO PO-SUB
            END-PERFORM.
@@ -313,4 +415,21 @@
                THEN MOVE 8 TO RETURN-CODE
                     GOBACK                    *> out of the loop  05.09.
                ELSE MOVE 0 TO RETURN-CODE
-           END-IF.
\ No newline at end of file
+           END-IF.
+      ***---------------------------------------------------------------
+      *** WS-ERROR-FIELD and WS-ERROR-MESSAGE filled in the subroutine.
+      *** Unlike 700-ERROR-MESSAGE, this does not set RETURN-CODE and
+      *** does not count against ERROR-SUB-MAX - outliers are soft
+      *** warnings, not validation failures.
+      ***---------------------------------------------------------------
+       720-OUTLIER-MESSAGE.
+      D    DISPLAY '720-OUTLIER-MESSAGE'.
+
+           COMPUTE OUTLIER-SUB = OUTLIER-SUB + 1.
+
+           MOVE WS-ERROR-FIELD     TO OUTLIER-FLD(OUTLIER-SUB).
+           MOVE WS-ERROR-MESSAGE   TO OUTLIER-MSG(OUTLIER-SUB).
+
+      D    DISPLAY 'OUTLIER-SUB    = ' OUTLIER-SUB.
+      D    DISPLAY 'outlier-fld    = ' OUTLIER-FLD(OUTLIER-SUB).
+      D    DISPLAY 'outlier-msg    = ' OUTLIER-MSG(OUTLIER-SUB).
