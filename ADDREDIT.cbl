@@ -57,6 +57,12 @@
           88 ZS-COMBI-VALID                     VALUE 'Y'.
           88 ZS-COMBI-INVALID                   VALUE 'N'.
 
+      * check ZIP-CODE is numeric and non-zero before it is used as
+      * a table search argument in 300-CHECK-ZS-COMBI
+       01 WS-ZIP-FORMAT-VALID-IND   PIC X(1).
+          88 ZIP-FORMAT-VALID                   VALUE 'Y'.
+          88 ZIP-FORMAT-INVALID                 VALUE 'N'.
+
        LINKAGE SECTION.
 
        COPY ADDRL.
@@ -270,6 +276,23 @@
       *** move STATE/ZIP Combination to ERROR-FLD(ERROR-SUB)
       *** and not valid to ERROR-MSG(ERROR-SUB)
       *** and call PERFORM 800-ERROR-MESSAGE
+      ***---------------------------------------------------------------
+      *** CHECK-ZIP-FORMAT: ZIP-CODE must be numeric and non-zero.
+      *** Called from inside the 300-CHECK-ZS-COMBI loop, ahead of
+      *** the ZIP-STATE-TABLE lookup, so a malformed ZIP-CODE gets
+      *** its own distinct error instead of just falling through
+      *** the range search as a generic STATE/ZIP mismatch.
+      ***---------------------------------------------------------------
+       295-CHECK-ZIP-FORMAT.
+      D    DISPLAY '295-CHECK-ZIP-FORMAT'.
+
+           MOVE 'Y' TO WS-ZIP-FORMAT-VALID-IND.        *> init
+
+           IF ZIP-CODE(A-SUB) NOT NUMERIC
+              OR ZIP-CODE(A-SUB) = ZERO
+              THEN
+              MOVE 'N' TO WS-ZIP-FORMAT-VALID-IND
+           END-IF.
       ***---------------------------------------------------------------
        300-CHECK-ZS-COMBI.
       D    DISPLAY '300-CHECK-ADDR-STATE'.
@@ -278,8 +301,25 @@
               THEN GOBACK
            END-IF.
 
+      *   WORKING-STORAGE persists across CALLs - init every entry
+      *   so a record whose address-table entries all fail the zip-
+      *   format check isn't judged against a prior record's result
+           MOVE 'N' TO WS-ZS-COMBI-VALID-IND.
+
            PERFORM VARYING A-SUB FROM 1 BY 1
               UNTIL A-SUB > ADDR-TABLE-SUB-MAX
+                   PERFORM 295-CHECK-ZIP-FORMAT
+                   IF ZIP-FORMAT-INVALID
+                      THEN
+      *                  fill the error field, skip the table lookup -
+      *                  this entry already has its own distinct
+      *                  error, so it must not also drive the generic
+      *                  ADDR-STATE/ZIP-CODE combination check below
+                         MOVE 'ZIP-CODE '          TO WS-ERROR-FIELD
+                         MOVE 'invalid format    ' TO WS-ERROR-MESSAGE
+                         PERFORM 800-ERROR-MESSAGE
+                         MOVE 'Y' TO WS-ZS-COMBI-VALID-IND
+                      ELSE
                    SET ZIP-STATE-IDX TO 1
       D            DISPLAY "Search Argument: "
       D                     ZIP-CODE(A-SUB) '/' ADDR-STATE(A-SUB)
@@ -299,6 +339,7 @@
                          ZIP-STATE-TABLE(ZIP-STATE-IDX)
                             MOVE 'Y' TO WS-ZS-COMBI-VALID-IND
                    END-SEARCH
+                   END-IF
 
       D            DISPLAY "Loop: " A-SUB
       D            SET WS-WORKNUM TO ZIP-STATE-IDX
