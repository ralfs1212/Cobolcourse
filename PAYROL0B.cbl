@@ -1,112 +1,185 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROL0B.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WS-SPACE                      PIC X(1)       VALUE SPACE.
-       01 PAYSTUB-V20.
-          05 REPORT-DATE                PIC XX/XX/XXXX.
-          05 FULLNAME.
-      *                                         changed R.S.
-             10 WS-FNAME                PIC X(20).
-             10 WS-LNAME                PIC X(20).
-      *                                         ************
-          05 WS-ADDRESS.
-             10 WS-CITY                 PIC X(20).
-             10 WS-STREET.
-                15 WS-STREET-NBR        PIC 9(06).
-                15 WS-STREET-NAME       PIC X(40).
-             10 WS-STATE                PIC X(02).
-             10 ZIP.
-                15 WS-ZIP-FIRST-5       PIC X(05).
-                15 FILLER               PIC X(01)      VALUE '-'.
-                15 WS-ZIP-PLUS-4        PIC X(04).
-          05 WS-PAYROLL.
-             10 WS-EMP-TYPE             PIC X(01).
-                88 FULL-TIME                           VALUE 'F'.
-      *                                       changed R.S.
-                88 PART-TIME                           VALUE 'P'.
-      *                                       ************
-             10 WS-FULL-TIME.
-      *                                               changed R.S.
-                15 WS-FULL-TIME-SALARY  PIC 9(7)V99    VALUE 0.
-                15 WS-FULL-TIME-BONUS   PIC 99V99      VALUE 0.
-             10 WS-HOURLY.
-                15 WS-HOURS-WORKED      PIC 9(02)      VALUE 0.
-                15 WS-RATE              PIC 9(3)       VALUE 0.
-                15 WS-OT-COMP           PIC V99        VALUE 0.
-                15 WS-40-DIFF           PIC 9(2)       VALUE 0.
-                15 WS-PART-TIME-SALARY  PIC 9(6)V99    VALUE 0.
-      *                                 **************************
-      *   inserted R.S.
-       77 SALARY-OUT-FLD                PIC $ZZZ,ZZ9.99.
-      *   ******************************************************
-
-       PROCEDURE DIVISION.
-           PERFORM ASSIGNMENT-PARAGRAPH.
-      *            inserted R.S.
-           PERFORM CONDITIONAL-SELECTION.
-      *            ************
-           PERFORM DISPLAY-DATA-PARAGRAPH.
-           GOBACK.
-       ASSIGNMENT-PARAGRAPH.
-           MOVE 'P' TO WS-EMP-TYPE.
-           MOVE "Millard Fillmore" TO FULLNAME.
-           MOVE 61 TO WS-STREET-NBR.
-           MOVE 'BRIGHAM TAVERN LANE' TO WS-STREET-NAME.
-           MOVE FUNCTION CURRENT-DATE TO REPORT-DATE.
-           MOVE 'NC' TO WS-STATE.
-           MOVE '90210' TO WS-ZIP-FIRST-5.
-           MOVE '1111' TO WS-ZIP-PLUS-4.
-      *     Deleted R.S. , really bad!
-      *     PERFORM CONDITIONAL-SELECTION.
-      *     **********************************
-       CONDITIONAL-SELECTION.
-           IF FULL-TIME
-              PERFORM FULL-TIME-PARA
-           ELSE
-              IF PART-TIME
-                 PERFORM PART-TIME-PARA
-              ELSE
-                 DISPLAY 'BAD DATA'
-              END-IF.
-       FULL-TIME-PARA.
-           MOVE 500000 TO WS-FULL-TIME-SALARY.
-           MOVE .10 TO WS-FULL-TIME-BONUS.
-           COMPUTE WS-FULL-TIME-SALARY =
-      *                             changed R.S.
-              WS-FULL-TIME-SALARY *(1 + WS-FULL-TIME-BONUS).
-      *                             *************
-      * inserted R.S.
-           MOVE WS-FULL-TIME-SALARY TO SALARY-OUT-FLD.
-
-       PART-TIME-PARA.
-           MOVE 45 TO WS-HOURS-WORKED.
-           MOVE 15 TO WS-RATE.
-           MOVE .2 TO WS-OT-COMP.
-
-
-      * calculating overtime  (5 h)
-           COMPUTE WS-40-DIFF = WS-HOURS-WORKED - 40.
-      * calculating regular salary (45 * 15 = 675)
-           COMPUTE WS-PART-TIME-SALARY =
-              (WS-HOURS-WORKED * WS-RATE).
-      * inserted R.S.
-           IF WS-40-DIFF > 0
-
-      * ************   675 + 6 (5h * 0.2)  = 681 ****
-              COMPUTE WS-PART-TIME-SALARY = WS-PART-TIME-SALARY +
-      *                                changed R.S.
-                 WS-40-DIFF * (1 + WS-OT-COMP).
-      *                                ***************
-
-
-           MOVE WS-PART-TIME-SALARY TO SALARY-OUT-FLD.
-      **************
-       DISPLAY-DATA-PARAGRAPH.
-           DISPLAY "FULL-NAME:" FULLNAME.
-           DISPLAY "ADDRESS: " WS-ADDRESS.
-           DISPLAY "PAY-STUB:" WS-PAYROLL.
-      * inserted R.S.
-           DISPLAY "Salary: " SALARY-OUT-FLD.
-      **************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROL0B.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO EMPFILE.
+           SELECT PAYREG  ASSIGN TO PAYREG.
+      *   inserted R.S. - externalized rate parameters
+           SELECT RATE-PARM-FILE ASSIGN TO PAYRATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPFILE
+           RECORDING MODE IS F
+           DATA RECORD IS PAYSTUB-V20.
+       01 PAYSTUB-V20.
+          05 REPORT-DATE                PIC XX/XX/XXXX.
+          05 FULLNAME.
+      *                                         changed R.S.
+             10 WS-FNAME                PIC X(20).
+             10 WS-LNAME                PIC X(20).
+      *                                         ************
+          05 WS-ADDRESS.
+             10 WS-CITY                 PIC X(20).
+             10 WS-STREET.
+                15 WS-STREET-NBR        PIC 9(06).
+                15 WS-STREET-NAME       PIC X(40).
+             10 WS-STATE                PIC X(02).
+             10 ZIP.
+                15 WS-ZIP-FIRST-5       PIC X(05).
+                15 FILLER               PIC X(01)      VALUE '-'.
+                15 WS-ZIP-PLUS-4        PIC X(04).
+          05 WS-PAYROLL.
+             10 WS-EMP-TYPE             PIC X(01).
+                88 FULL-TIME                           VALUE 'F'.
+      *                                       changed R.S.
+                88 PART-TIME                           VALUE 'P'.
+      *                                       ************
+             10 WS-FULL-TIME.
+      *                                               changed R.S.
+                15 WS-FULL-TIME-SALARY  PIC 9(7)V99    VALUE 0.
+                15 WS-FULL-TIME-BONUS   PIC 99V99      VALUE 0.
+             10 WS-HOURLY.
+                15 WS-HOURS-WORKED      PIC 9(02)      VALUE 0.
+                15 WS-RATE              PIC 9(3)       VALUE 0.
+                15 WS-OT-COMP           PIC V99        VALUE 0.
+                15 WS-40-DIFF           PIC 9(2)       VALUE 0.
+                15 WS-PART-TIME-SALARY  PIC 9(6)V99    VALUE 0.
+      *                                 **************************
+
+       FD  PAYREG
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REGISTER-LINE.
+      *   inserted R.S. - batch payroll register detail line
+       01 PAYROLL-REGISTER-LINE.
+          05 PR-LNAME                   PIC X(20).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 PR-FNAME                   PIC X(20).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 PR-EMP-TYPE                PIC X(01).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 PR-SALARY                  PIC $ZZZ,ZZ9.99.
+          05 FILLER                     PIC X(30)      VALUE SPACES.
+
+      *   inserted R.S. - compensation-committee rate parameters
+       FD  RATE-PARM-FILE
+           RECORDING MODE F.
+       01 RATE-PARM-REC.
+          05 RP-FULL-TIME-BONUS-RATE    PIC V99.
+          05 RP-OT-THRESHOLD-HOURS      PIC 99.
+          05 RP-OT-PREMIUM-RATE         PIC V99.
+          05 FILLER                     PIC X(75).
+
+       WORKING-STORAGE SECTION.
+       77 WS-SPACE                      PIC X(1)       VALUE SPACE.
+      * EOF indicator
+       01 EMPFILE-STATUS                PIC X(01)      VALUE SPACE.
+          88 EMPFILE-EOF                               VALUE 'Y'.
+      *   inserted R.S. - rate parameters loaded from RATE-PARM-FILE
+       77 WS-FULL-TIME-BONUS-RATE       PIC V99        VALUE 0.
+       77 WS-OT-THRESHOLD-HOURS         PIC 99         VALUE 0.
+       77 WS-OT-PREMIUM-RATE            PIC V99        VALUE 0.
+      *   inserted R.S.
+       77 SALARY-OUT-FLD                PIC $ZZZ,ZZ9.99.
+      *   ******************************************************
+
+       PROCEDURE DIVISION.
+           PERFORM HOUSEKEEPING-PARAGRAPH.
+           PERFORM MAIN-PROCESS-PARAGRAPH UNTIL EMPFILE-EOF.
+           PERFORM CLOSE-FILES-PARAGRAPH.
+           GOBACK.
+       HOUSEKEEPING-PARAGRAPH.
+           PERFORM OPEN-FILES-PARAGRAPH.
+           PERFORM LOAD-RATES-PARAGRAPH.
+      * Priming Read
+           PERFORM READ-EMPLOYEE-PARAGRAPH.
+       MAIN-PROCESS-PARAGRAPH.
+           PERFORM CONDITIONAL-SELECTION.
+           PERFORM DISPLAY-DATA-PARAGRAPH.
+           PERFORM WRITE-PAYREG-PARAGRAPH.
+           PERFORM READ-EMPLOYEE-PARAGRAPH.
+       OPEN-FILES-PARAGRAPH.
+           OPEN INPUT EMPFILE.
+           OPEN OUTPUT PAYREG.
+      *   inserted R.S. - load compensation-committee rate parameters
+       LOAD-RATES-PARAGRAPH.
+           OPEN INPUT RATE-PARM-FILE.
+           READ RATE-PARM-FILE
+              AT END
+                 DISPLAY "Rate Parameter File Empty - Problem!"
+                 GOBACK
+           END-READ.
+           MOVE RP-FULL-TIME-BONUS-RATE TO WS-FULL-TIME-BONUS-RATE.
+           MOVE RP-OT-THRESHOLD-HOURS   TO WS-OT-THRESHOLD-HOURS.
+           MOVE RP-OT-PREMIUM-RATE      TO WS-OT-PREMIUM-RATE.
+           CLOSE RATE-PARM-FILE.
+       READ-EMPLOYEE-PARAGRAPH.
+           READ EMPFILE
+      * Set AT END Switch
+           AT END
+              MOVE "Y" TO EMPFILE-STATUS
+           END-READ.
+       CONDITIONAL-SELECTION.
+           IF FULL-TIME
+              PERFORM FULL-TIME-PARA
+           ELSE
+              IF PART-TIME
+                 PERFORM PART-TIME-PARA
+              ELSE
+                 DISPLAY 'BAD DATA'
+              END-IF.
+       FULL-TIME-PARA.
+      *   inserted R.S. - bonus rate now comes from RATE-PARM-FILE
+           MOVE WS-FULL-TIME-BONUS-RATE TO WS-FULL-TIME-BONUS.
+           COMPUTE WS-FULL-TIME-SALARY =
+      *                             changed R.S.
+              WS-FULL-TIME-SALARY *(1 + WS-FULL-TIME-BONUS).
+      *                             *************
+      * inserted R.S.
+           MOVE WS-FULL-TIME-SALARY TO SALARY-OUT-FLD.
+
+       PART-TIME-PARA.
+      *   inserted R.S. - OT premium now comes from RATE-PARM-FILE
+           MOVE WS-OT-PREMIUM-RATE TO WS-OT-COMP.
+
+      * calculating overtime
+      *   inserted R.S. - OT threshold now comes from RATE-PARM-FILE
+      *   guard added R.S. - WS-40-DIFF is unsigned, so a part-timer
+      *   whose hours fall below threshold must not reach the COMPUTE
+           IF WS-HOURS-WORKED > WS-OT-THRESHOLD-HOURS
+              COMPUTE WS-40-DIFF =
+                 WS-HOURS-WORKED - WS-OT-THRESHOLD-HOURS
+           ELSE
+              MOVE 0 TO WS-40-DIFF
+           END-IF.
+      * calculating regular salary
+           COMPUTE WS-PART-TIME-SALARY =
+              (WS-HOURS-WORKED * WS-RATE).
+      * inserted R.S.
+           IF WS-40-DIFF > 0
+
+      * ***********   regular pay + OT-hours * (1 + OT premium) ****
+              COMPUTE WS-PART-TIME-SALARY = WS-PART-TIME-SALARY +
+      *                                changed R.S.
+                 WS-40-DIFF * (1 + WS-OT-COMP).
+      *                                ***************
+
+
+           MOVE WS-PART-TIME-SALARY TO SALARY-OUT-FLD.
+      **************
+       DISPLAY-DATA-PARAGRAPH.
+           DISPLAY "FULL-NAME:" FULLNAME.
+           DISPLAY "ADDRESS: " WS-ADDRESS.
+           DISPLAY "PAY-STUB:" WS-PAYROLL.
+      * inserted R.S.
+           DISPLAY "Salary: " SALARY-OUT-FLD.
+      **************
+      *   inserted R.S. - write one payroll register line per employee
+       WRITE-PAYREG-PARAGRAPH.
+           MOVE WS-LNAME    TO PR-LNAME.
+           MOVE WS-FNAME    TO PR-FNAME.
+           MOVE WS-EMP-TYPE TO PR-EMP-TYPE.
+           MOVE SALARY-OUT-FLD TO PR-SALARY.
+           WRITE PAYROLL-REGISTER-LINE.
+       CLOSE-FILES-PARAGRAPH.
+           CLOSE EMPFILE, PAYREG.
