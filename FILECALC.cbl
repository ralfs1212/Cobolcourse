@@ -8,6 +8,17 @@
            SELECT INVALS
            ASSIGN TO UT-S-INVALS
              ORGANIZATION IS SEQUENTIAL.
+      * R.S. persistent echo of every record's operation/operands/
+      * result, so runs can be captured and diffed between runs
+      * instead of scraping the console DISPLAY.
+           SELECT OUTVALS
+           ASSIGN TO UT-S-OUTVALS
+             ORGANIZATION IS SEQUENTIAL.
+      * R.S. descriptive error record for a bad operand combination
+      * (divide by zero, negative square root) instead of abending.
+           SELECT ERRFILE
+           ASSIGN TO UT-S-ERRFILE
+             ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  INVALS
@@ -17,6 +28,20 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS INVALS-REC.
        01 INVALS-REC                   PIC X(80).
+       FD  OUTVALS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS OUTVALS-REC.
+       01 OUTVALS-REC                  PIC X(80).
+       FD  ERRFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ERR-REC.
+       01 ERR-REC                      PIC X(80).
        WORKING-STORAGE SECTION.
       * End of File switch
        01 INVALS-EOF                   PIC X(01)     VALUE SPACE.
@@ -33,6 +58,27 @@
           05 INVALS-RESULT             PIC S99999V99.
           05 RESULT-FLD-EDIT           PIC 99999.99-.
 
+      * R.S. output detail line, one per input record
+       01 OUTVALS-WS.
+          05 OPERATION-OUT             PIC X(01).
+          05 FILLER                    PIC X(03)     VALUE SPACES.
+          05 INVALS-1-OUT              PIC 99.99-.
+          05 FILLER                    PIC X(03)     VALUE SPACES.
+          05 INVALS-2-OUT              PIC 99-.
+          05 FILLER                    PIC X(03)     VALUE SPACES.
+          05 RESULT-FLD-EDIT-OUT       PIC 99999.99-.
+          05 FILLER                    PIC X(49)     VALUE SPACES.
+
+      * R.S. error detail line for a guarded bad-operand record
+       01 ERR-REC-WS.
+          05 OPERATION-ERR             PIC X(01).
+          05 FILLER                    PIC X(03)     VALUE SPACES.
+          05 INVALS-1-ERR              PIC 99.99-.
+          05 FILLER                    PIC X(03)     VALUE SPACES.
+          05 INVALS-2-ERR              PIC 99-.
+          05 FILLER                    PIC X(03)     VALUE SPACES.
+          05 ERR-MESSAGE               PIC X(40).
+
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-MAIN UNTIL INVALS-EOF = 'Y'.
@@ -66,9 +112,12 @@
 
            MOVE INVALS-RESULT TO RESULT-FLD-EDIT.
            DISPLAY RESULT-FLD-EDIT.
+           PERFORM 850-WRITE-OUTVALS.
            PERFORM 400-READ-INVALS.
        300-OPEN-FILES.
            OPEN INPUT INVALS.
+           OPEN OUTPUT OUTVALS.
+           OPEN OUTPUT ERRFILE.
        400-READ-INVALS.
            READ INVALS INTO INVALS-WS
       * Set AT END Switch
@@ -83,8 +132,38 @@
            MULTIPLY INVALS-1 BY INVALS-2 GIVING INVALS-RESULT.
       * Procedure 750-SQUARE-ROOT added R.S.
        750-SQUARE-ROOT.
-           COMPUTE INVALS-RESULT = FUNCTION SQRT(INVALS-2).
+      * R.S. guard against a negative square root (would abend)
+           IF INVALS-2 IS LESS THAN ZERO
+              THEN
+              MOVE "NEGATIVE OPERAND FOR SQUARE ROOT" TO ERR-MESSAGE
+              PERFORM 775-WRITE-ERRFILE
+              MOVE ZERO TO INVALS-RESULT
+           ELSE
+              COMPUTE INVALS-RESULT = FUNCTION SQRT(INVALS-2)
+           END-IF.
+       775-WRITE-ERRFILE.
+           MOVE OPERATION TO OPERATION-ERR.
+           MOVE INVALS-1 TO INVALS-1-ERR.
+           MOVE INVALS-2 TO INVALS-2-ERR.
+           WRITE ERR-REC FROM ERR-REC-WS.
        800-DIVIDE.
-           DIVIDE INVALS-2 BY INVALS-1 GIVING INVALS-RESULT.
+      * R.S. guard against divide by zero (would abend)
+           IF INVALS-1 IS EQUAL TO ZERO
+              THEN
+              MOVE "DIVIDE BY ZERO" TO ERR-MESSAGE
+              PERFORM 775-WRITE-ERRFILE
+              MOVE ZERO TO INVALS-RESULT
+           ELSE
+              DIVIDE INVALS-2 BY INVALS-1 GIVING INVALS-RESULT
+           END-IF.
+      * R.S. echo OPERATION, both operands and the result to OUTVALS
+       850-WRITE-OUTVALS.
+           MOVE OPERATION TO OPERATION-OUT.
+           MOVE INVALS-1 TO INVALS-1-OUT.
+           MOVE INVALS-2 TO INVALS-2-OUT.
+           MOVE RESULT-FLD-EDIT TO RESULT-FLD-EDIT-OUT.
+           WRITE OUTVALS-REC FROM OUTVALS-WS.
        900-CLOSE-FILES.
-           CLOSE INVALS.
\ No newline at end of file
+           CLOSE INVALS.
+           CLOSE OUTVALS.
+           CLOSE ERRFILE.
