@@ -76,29 +76,39 @@
 
 
        01 SUBSCRIPTS-AND-COUNTERS.
-          05 CTR-STUDENTS               PIC 99         VALUE 0.
+          05 CTR-STUDENTS               PIC 999        VALUE 0.
           05 STUDENTN-QPA-HI            PIC X(20). *> Name w/ Hi QPA
           05 STUDENTN-QPA-LO            PIC X(20). *> Name w/ Lo QPA
           05 STUDENTS-QPA-AVG           PIC 99V9       VALUE 0.
           05 STUDENTS-QPA-MAX           PIC 99V9       VALUE 0.
           05 STUDENTS-QPA-MIN           PIC 99V9       VALUE 0.
 
-          05 STUDENT-SUB                PIC 99         VALUE 0 COMP.
-      * Max. 5 Student records can be processed,
-      * to enable program for more then that, the STUDENT-TABLE would
-      * have to be defined OCCURS DEPENDING ON
+          05 STUDENT-SUB                PIC 999        VALUE 0 COMP.
+      * STUDENT-SUB-MAX holds the actual number of Student records
+      * loaded into the table (set in 100-PHASE-ONE); the table's
+      * physical capacity is STUDENT-SUB-MAX-LIMIT.
       * R.S.
-          05 STUDENT-SUB-MAX            PIC 99         VALUE 5 COMP.
+          05 STUDENT-SUB-MAX            PIC 999        VALUE 0 COMP.
+          05 STUDENT-SUB-MAX-LIMIT      PIC 999        VALUE 200 COMP.
           05 GRADE-ACCUM-ST             PIC 99         VALUE 0 COMP.
-          05 GRADE-ACCUM-ALL            PIC 999        VALUE 0 COMP.
+          05 GRADE-ACCUM-ALL            PIC 9(5)       VALUE 0 COMP.
           05 QPA-ACCUM-ST               PIC 99V9       VALUE 0 COMP.
-          05 CTR-COURSES-ALL            PIC 999        VALUE 0 COMP.
+          05 CTR-COURSES-ALL            PIC 9(5)       VALUE 0 COMP.
           05 COURSES-SUB                PIC 99         VALUE 0 COMP.
       * 6 (not 5) Course Segments found in Input File
       * R.S.
           05 COURSES-SUB-MAX            PIC 99         VALUE 6 COMP.
+      * Course-breakout table: one entry per distinct COURSE-NBR seen
+      * across all students, used for the per-course breakdown report.
+      * R.S.
+          05 COURSE-BRK-SUB             PIC 999        VALUE 0 COMP.
+          05 COURSE-BRK-MAX             PIC 999        VALUE 0 COMP.
+          05 COURSE-BRK-MAX-LIMIT       PIC 999        VALUE 200 COMP.
+          05 SW-COURSE-BRK-FOUND        PIC X          VALUE 'N'.
+             88 COURSE-BRK-FOUND                       VALUE 'Y'.
        01 WS-STUDENT-RECORD.
-          02 WS-STUDENT-TABLE OCCURS 5 TIMES.
+          02 WS-STUDENT-TABLE OCCURS 1 TO 200 TIMES
+                DEPENDING ON STUDENT-SUB-MAX.
              05 WS-STUDENT-NAME         PIC X(20).
              05 WS-STUDENT-COURSES.
                 10 WS-STUDENT-COURSE-TAB OCCURS 6 TIMES.
@@ -110,6 +120,13 @@
                       88 D-GRADE-T                     VALUE "D".
                       88 F-GRADE-T                     VALUE "F".
 
+       01 COURSE-BREAKOUT-TABLE.
+          05 COURSE-BRK-ENTRY OCCURS 1 TO 200 TIMES
+                DEPENDING ON COURSE-BRK-MAX.
+             10 COURSE-BRK-NBR          PIC X(7).
+             10 COURSE-BRK-COUNT        PIC 999        COMP.
+             10 COURSE-BRK-GRADE-SUM    PIC 9(5)        COMP.
+
 
 
        01 ACCUMS-AND-COUNTERS.
@@ -165,8 +182,8 @@
           05 FILLER                     PIC X(2)       VALUE SPACES.
           05 FILLER                     PIC X(26)      VALUE
                 "Total Number of Students: ".
-          05 CTR-STUDENTS-O             PIC Z9.
-          05 FILLER                     PIC X(102)     VALUE SPACES.
+          05 CTR-STUDENTS-O             PIC ZZ9.
+          05 FILLER                     PIC X(101)     VALUE SPACES.
 
        01 WS-TOTALS-REC-3.
           05 FILLER                     PIC X(2)       VALUE SPACES.
@@ -189,6 +206,35 @@
           05 STUDENTS-QPA-AVG-O         PIC Z9.9.
           05 FILLER                     PIC X(98)      VALUE SPACES.
 
+       01 WS-COURSE-BRK-HDG-1.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(30)      VALUE ALL "-".
+          05 FILLER                     PIC X(100)     VALUE SPACES.
+
+       01 WS-COURSE-BRK-HDG-2.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(28)      VALUE
+                "Course Number Breakdown".
+          05 FILLER                     PIC X(102)     VALUE SPACES.
+
+       01 WS-COURSE-BRK-HDG-3.
+          05 FILLER                     PIC X(6)       VALUE SPACES.
+          05 FILLER                     PIC X(7)       VALUE "COURSE".
+          05 FILLER                     PIC X(10)      VALUE SPACES.
+          05 FILLER                     PIC X(7)       VALUE "GRADES".
+          05 FILLER                     PIC X(9)       VALUE SPACES.
+          05 FILLER                     PIC X(7)       VALUE "AVERAGE".
+          05 FILLER                     PIC X(85)      VALUE SPACES.
+
+       01 WS-COURSE-BRK-LINE.
+          05 FILLER                     PIC X(6)       VALUE SPACES.
+          05 COURSE-BRK-NBR-O           PIC X(7).
+          05 FILLER                     PIC X(10)      VALUE SPACES.
+          05 COURSE-BRK-COUNT-O         PIC ZZ9.
+          05 FILLER                     PIC X(13)      VALUE SPACES.
+          05 COURSE-BRK-QPA-O           PIC Z9.9.
+          05 FILLER                     PIC X(82)      VALUE SPACES.
+
 
 
        PROCEDURE DIVISION.
@@ -222,16 +268,22 @@
 
            PERFORM 200-PROCESS-RECORDS VARYING STUDENT-SUB
               FROM 1 BY 1 UNTIL STUDENT-FILE-EOF
-              OR STUDENT-SUB > STUDENT-SUB-MAX.
+              OR STUDENT-SUB > STUDENT-SUB-MAX-LIMIT.
 
+           IF STUDENT-SUB > STUDENT-SUB-MAX-LIMIT AND
+              NOT STUDENT-FILE-EOF
+              THEN
+              DISPLAY "WARNING: STUDENT TABLE FULL AT "
+                      STUDENT-SUB-MAX-LIMIT
+                      " ENTRIES - REMAINING STUDENT RECORDS IGNORED"
+           END-IF.
 
            DISPLAY "Student Table loaded from Input file:".
-           DISPLAY STUDENT-SUB.
-           DISPLAY WS-STUDENT-TABLE(1).
-           DISPLAY WS-STUDENT-TABLE(2).
-           DISPLAY WS-STUDENT-TABLE(3).
-           DISPLAY WS-STUDENT-TABLE(4).
-           DISPLAY WS-STUDENT-TABLE(5).
+           DISPLAY STUDENT-SUB-MAX.
+           PERFORM VARYING STUDENT-SUB FROM 1 BY 1
+              UNTIL STUDENT-SUB > STUDENT-SUB-MAX
+                   DISPLAY WS-STUDENT-TABLE(STUDENT-SUB)
+           END-PERFORM.
 
 
        110-PHASE-TWO.
@@ -274,6 +326,7 @@
                  MOVE SPACE TO COURSE-GRADE(COURSES-SUB)
               END-IF
               MOVE STUDENT-RECORD TO WS-STUDENT-TABLE(STUDENT-SUB)
+              MOVE STUDENT-SUB TO STUDENT-SUB-MAX
               PERFORM VARYING COURSES-SUB FROM 1 BY 1
                  UNTIL COURSES-SUB > COURSES-SUB-MAX
 
@@ -470,6 +523,8 @@
 
                               ADD +1 TO CTR-COURSES-ALL
 
+                              PERFORM 620-ACCUMULATE-COURSE-BRK
+
                               COMPUTE GRADE-ACCUM-ST = GRADE-ACCUM-ST +
                                  FUNCTION NUMVAL(
                                  WS-COURSE-GRADE(STUDENT-SUB COURSES-SUB
@@ -540,7 +595,48 @@
 
            DISPLAY "End Accumulating".
 
+       620-ACCUMULATE-COURSE-BRK.
+      ***********************************************************
+      * Find (or add) the Course-Breakout entry for the current *
+      * Course Number and accumulate its grade count/sum        *
+      ***********************************************************
+           DISPLAY '620-ACCUMULATE-COURSE-BRK'.
+
+           MOVE 'N' TO SW-COURSE-BRK-FOUND.
+
+           PERFORM VARYING COURSE-BRK-SUB FROM 1 BY 1
+              UNTIL COURSE-BRK-SUB > COURSE-BRK-MAX
+                   IF COURSE-BRK-NBR(COURSE-BRK-SUB) EQUAL TO
+                      WS-COURSE-NBR(STUDENT-SUB COURSES-SUB)
+                      THEN
+                      MOVE 'Y' TO SW-COURSE-BRK-FOUND
+                      EXIT PERFORM
+                   END-IF
+           END-PERFORM.
+
+           IF NOT COURSE-BRK-FOUND
+              THEN
+              IF COURSE-BRK-MAX < COURSE-BRK-MAX-LIMIT
+                 THEN
+                 ADD 1 TO COURSE-BRK-MAX
+                 MOVE COURSE-BRK-MAX TO COURSE-BRK-SUB
+                 MOVE WS-COURSE-NBR(STUDENT-SUB COURSES-SUB)
+                    TO COURSE-BRK-NBR(COURSE-BRK-SUB)
+                 MOVE 0 TO COURSE-BRK-COUNT(COURSE-BRK-SUB)
+                 MOVE 0 TO COURSE-BRK-GRADE-SUM(COURSE-BRK-SUB)
+              ELSE
+                 DISPLAY "WARNING: COURSE-BREAKOUT TABLE FULL AT "
+                         COURSE-BRK-MAX-LIMIT
+                         " ENTRIES - COURSE IGNORED: "
+                         WS-COURSE-NBR(STUDENT-SUB COURSES-SUB)
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF.
 
+           ADD 1 TO COURSE-BRK-COUNT(COURSE-BRK-SUB).
+           COMPUTE COURSE-BRK-GRADE-SUM(COURSE-BRK-SUB) =
+              COURSE-BRK-GRADE-SUM(COURSE-BRK-SUB) +
+              FUNCTION NUMVAL(WS-COURSE-GRADE(STUDENT-SUB COURSES-SUB)).
 
        700-WRITE-SUMMARY-REPORT.
       ***********************************************************
@@ -572,6 +668,7 @@
            WRITE REPORT-LINE-OUT FROM WS-TOTALS-REC-5
               AFTER ADVANCING 2 LINES.
 
+           PERFORM 750-WRITE-COURSE-BRK-REPORT.
 
       * Statistics
            DISPLAY "Records read / valid  / Total:".
@@ -579,6 +676,31 @@
            DISPLAY WS-REC-KTR " / " WS-REC-KTR-VALID " / "
       -    WS-ACCUM-FLD-NUMERIC.
 
+       750-WRITE-COURSE-BRK-REPORT.
+      ***********************************************************
+      * Write the per-Course-Number breakdown section           *
+      ***********************************************************
+           DISPLAY '750-WRITE-COURSE-BRK-REPORT'.
+
+           WRITE REPORT-LINE-OUT FROM WS-COURSE-BRK-HDG-1
+              AFTER ADVANCING 5 LINES.
+           WRITE REPORT-LINE-OUT FROM WS-COURSE-BRK-HDG-2
+              AFTER ADVANCING 2 LINES.
+           WRITE REPORT-LINE-OUT FROM WS-COURSE-BRK-HDG-3
+              AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING COURSE-BRK-SUB FROM 1 BY 1
+              UNTIL COURSE-BRK-SUB > COURSE-BRK-MAX
+                   MOVE COURSE-BRK-NBR(COURSE-BRK-SUB) TO
+                      COURSE-BRK-NBR-O
+                   MOVE COURSE-BRK-COUNT(COURSE-BRK-SUB) TO
+                      COURSE-BRK-COUNT-O
+                   COMPUTE COURSE-BRK-QPA-O ROUNDED =
+                      COURSE-BRK-GRADE-SUM(COURSE-BRK-SUB) /
+                      COURSE-BRK-COUNT(COURSE-BRK-SUB)
+                   WRITE REPORT-LINE-OUT FROM WS-COURSE-BRK-LINE
+                      AFTER ADVANCING 2 LINES
+           END-PERFORM.
 
       ***********************************************************
       * Close all Files                                         *
