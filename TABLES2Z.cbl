@@ -9,40 +9,60 @@
       * Workshop 17.2 b (Second Part)                                *
       * Initial Version  08/19/2020                                  *
       *                                                              *
+      * Table now loaded at runtime from the STDNTCRS input file     *
+      * (same record layout as TABLES2X) instead of five literal     *
+      * VALUE rows, so the searches below run against a real         *
+      * current-term roster.                                         *
+      * R.S.                                                         *
       ****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE   ASSIGN TO STDNTCRS
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS STUDENT-FILE-ST.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01 STUDENT-RECORD-IN.
+          05 STUDENT-NAME-IN            PIC X(20).
+          05 STUDENT-COURSES-IN OCCURS 6 TIMES.
+             10 COURSE-NBR-IN           PIC X(7).
+             10 COURSE-GRADE-IN         PIC X(1).
+          05 FILLER                    PIC X(12).
 
        WORKING-STORAGE SECTION.
 
+       01 PROGRAM-SWITCHES.
+          05 STUDENT-FILE-ST            PIC X(2).
+             88 STUDENT-FILE-OK                        VALUE '00'.
+          05 STUDENT-FILE-STATUS        PIC X(01)      VALUE SPACE.
+             88 STUDENT-FILE-EOF                       VALUE 'Y'.
+
        01 SUBSCRIPTS-AND-COUNTERS.
 
           05 STUDENT-SUB                PIC 99    VALUE 0 COMP.
-          05 STUDENT-SUB-MAX            PIC 99    VALUE 5 COMP.
+      * STUDENT-SUB-MAX holds the actual number of Student records
+      * loaded into the table (set in 100-LOAD-STUDENT-TABLE); the
+      * table's physical capacity is STUDENT-SUB-MAX-LIMIT.
+      * R.S.
+          05 STUDENT-SUB-MAX            PIC 99    VALUE 0 COMP.
+          05 STUDENT-SUB-MAX-LIMIT      PIC 99    VALUE 50 COMP.
           05 COURSES-SUB                PIC 99    VALUE 0 COMP.
           05 COURSES-SUB-MAX            PIC 99    VALUE 6 COMP.
 
-      * R.S. Exam for practicing coninuation lines :-)
+      * Student/course roster table, loaded at runtime from the
+      * STDNTCRS input file by 100-LOAD-STUDENT-TABLE
+      * R.S.
        01 WS-STUDENT-RECORD.
-            05 ROW1  PIC X(68) VALUE
-           'ROBERT K KAHN       ANTH101BCALC687ASOCS200CALGB12BAPHYS002A
-      -    'FLUT140C'.
-           05 ROW2  PIC X(68) VALUE
-           'LISA CRUDUP         BIOL201ATRIG551DSHAK213APSYC23ABBIOL002C
-      -    'DRUM310C'.
-           05 ROW3  PIC X(68) VALUE
-           'RICHARD HILDEBRAND  POLY555CGEOM231ARLIT560DBIOL13DBMECH002A
-      -    'ACCO140B'.
-           05 ROW4  PIC X(68) VALUE
-           'LORETTA PANTOLINE   TUBA567ASTAT043CSHOP980ACHEM534HASTR002B
-      -    'VIOL610B'.
-           05 ROW5  PIC X(68) VALUE
-           'SALLY HARRIS        MEDC522CPIAN003BSPAN760AEART164BRUSS002B
-      -    'PIAN170A'.
-       01 WS-STUDENT-RECORD-RDF REDEFINES WS-STUDENT-RECORD.
-          05 WS-STUDENT-TABLE-RDF OCCURS 5 TIMES INDEXED BY STD-IDX.
+          05 WS-STUDENT-TABLE-RDF OCCURS 1 TO 50 TIMES
+                DEPENDING ON STUDENT-SUB-MAX
+                INDEXED BY STD-IDX.
              10 WS-STUDENT-NAME-RDF     PIC X(20).
-             10 WS-STUDENT-COURSE-TAB-RDF OCCURS 6 TIMES
+             10 WS-STUDENT-COURSE-TAB-RDF OCCURS 6 TIMES
                    INDEXED BY CRS-IDX.
                 15 WS-COURSE-NBR-RDF    PIC X(7).
                 15 WS-COURSE-GRADE-RDF  PIC X(1).
@@ -56,11 +76,80 @@
        PROCEDURE DIVISION.
        MAIN.
 
+           PERFORM 000-HOUSEKEEPING.
+
+           PERFORM 100-LOAD-STUDENT-TABLE.
 
            PERFORM 250-PROCESS-SEARCHES.
 
+           PERFORM 800-CLOSE-FILES.
+
            GOBACK.
 
+       000-HOUSEKEEPING.
+      ************************************************************
+      * Open Student File, priming read                          *
+      ************************************************************
+           DISPLAY '000-HOUSEKEEPING'.
+
+           OPEN INPUT STUDENT-FILE.
+           IF NOT STUDENT-FILE-OK
+              THEN
+              DISPLAY 'Student File Problem!'
+              GOBACK
+           END-IF.
+
+           PERFORM 400-READ-STUDENT-FILE.
+
+       400-READ-STUDENT-FILE.
+      ************************************************************
+      * Read Input record                                        *
+      ************************************************************
+           DISPLAY '400-READ-STUDENT-FILE'.
+           READ STUDENT-FILE
+           AT END
+              MOVE "Y" TO STUDENT-FILE-STATUS
+           END-READ.
+
+       100-LOAD-STUDENT-TABLE.
+      ************************************************************
+      * Load WS-STUDENT-TABLE-RDF from the STDNTCRS input file,   *
+      * one entry per student record, until EOF or table capacity *
+      ************************************************************
+           DISPLAY '100-LOAD-STUDENT-TABLE'.
+
+           PERFORM VARYING STUDENT-SUB FROM 1 BY 1
+              UNTIL STUDENT-FILE-EOF
+              OR STUDENT-SUB > STUDENT-SUB-MAX-LIMIT
+                   MOVE STUDENT-RECORD-IN TO
+                      WS-STUDENT-TABLE-RDF(STUDENT-SUB)
+                   MOVE STUDENT-SUB TO STUDENT-SUB-MAX
+                   PERFORM 400-READ-STUDENT-FILE
+           END-PERFORM.
+
+           IF STUDENT-SUB > STUDENT-SUB-MAX-LIMIT AND
+              NOT STUDENT-FILE-EOF
+              THEN
+              DISPLAY "WARNING: STUDENT TABLE FULL AT "
+                      STUDENT-SUB-MAX-LIMIT
+                      " ENTRIES - REMAINING STUDENT RECORDS IGNORED"
+           END-IF.
+
+           DISPLAY "Student Table loaded from Input file:".
+           DISPLAY STUDENT-SUB-MAX.
+
+       800-CLOSE-FILES.
+      ************************************************************
+      * Close Student File                                       *
+      ************************************************************
+           DISPLAY '800-CLOSE-FILES'.
+
+           CLOSE STUDENT-FILE.
+           IF NOT STUDENT-FILE-OK
+              THEN
+              DISPLAY 'Student File Problem!'
+              GOBACK
+           END-IF.
 
        250-PROCESS-SEARCHES.
       ************************************************************
@@ -71,11 +160,10 @@
 
            DISPLAY "Student TABLE-RDF:".
 
-           DISPLAY WS-STUDENT-TABLE-RDF(1).
-           DISPLAY WS-STUDENT-TABLE-RDF(2).
-           DISPLAY WS-STUDENT-TABLE-RDF(3).
-           DISPLAY WS-STUDENT-TABLE-RDF(4).
-           DISPLAY WS-STUDENT-TABLE-RDF(5).
+           PERFORM VARYING STD-IDX FROM 1 BY 1 UNTIL STD-IDX >
+              STUDENT-SUB-MAX
+                   DISPLAY WS-STUDENT-TABLE-RDF(STD-IDX)
+           END-PERFORM.
 
       * Find anyone who's studied TRIG551 or DRUM310
 
@@ -85,17 +173,17 @@
       * one index - every index for
       * table elements of higher order has to be set explicity
 
-           PERFORM VARYING STD-IDX FROM 1 BY 1 UNTIL STD-IDX >
+           PERFORM VARYING STD-IDX FROM 1 BY 1 UNTIL STD-IDX >
               STUDENT-SUB-MAX
                    SET CRS-IDX TO 1   *>R.S. Index Reset is important!
                    SEARCH WS-STUDENT-COURSE-TAB-RDF VARYING CRS-IDX
 
                    AT END
                       DISPLAY "Search1: No TRIG551 or DRUM310 found"
-                   WHEN WS-COURSE-NBR-RDF(STD-IDX CRS-IDX) = "TRIG551"
+                   WHEN WS-COURSE-NBR-RDF(STD-IDX CRS-IDX) = "TRIG551"
                       OR WS-COURSE-NBR-RDF(STD-IDX CRS-IDX) = "DRUM3101"
 
-                        DISPLAY "Search1 - Found: "
+                        DISPLAY "Search1 - Found: "
                                 WS-COURSE-NBR-RDF(STD-IDX CRS-IDX)
                         DISPLAY WS-STUDENT-NAME-RDF(STD-IDX)
                    END-SEARCH
@@ -109,17 +197,17 @@
            SEARCH WS-STUDENT-TABLE-RDF
            AT END
               DISPLAY "Search2: No SALLY Harris found"
-           WHEN WS-STUDENT-NAME-RDF(STD-IDX) =
+           WHEN WS-STUDENT-NAME-RDF(STD-IDX) =
               "SALLY HARRIS"
-                DISPLAY "Search2 - Found: "
+                DISPLAY "Search2 - Found: "
                         WS-STUDENT-NAME-RDF(STD-IDX)
 
                 SEARCH WS-STUDENT-COURSE-TAB-RDF
                 AT END
                    DISPLAY "Search2: No EART164 found"
-                WHEN WS-COURSE-NBR-RDF(STD-IDX CRS-IDX) =
+                WHEN WS-COURSE-NBR-RDF(STD-IDX CRS-IDX) =
                    "EART164"
-                     DISPLAY "Search2 - Found: "
+                     DISPLAY "Search2 - Found: "
                              WS-COURSE-NBR-RDF(STD-IDX CRS-IDX)
                 END-SEARCH
            END-SEARCH.
@@ -133,19 +221,19 @@
            SEARCH WS-STUDENT-TABLE-RDF
            AT END
               DISPLAY "Search3: No LISA CRUDUP found"
-           WHEN WS-STUDENT-NAME-RDF(STD-IDX) =
+           WHEN WS-STUDENT-NAME-RDF(STD-IDX) =
               "LISA CRUDUP"
-                DISPLAY "Search3 - Found: "
+                DISPLAY "Search3 - Found: "
                         WS-STUDENT-NAME-RDF(STD-IDX)
 
                 SEARCH WS-STUDENT-COURSE-TAB-RDF
                 AT END
                    DISPLAY "Search3: No PSYC23A found"
-                WHEN WS-COURSE-NBR-RDF(STD-IDX CRS-IDX) =
+                WHEN WS-COURSE-NBR-RDF(STD-IDX CRS-IDX) =
                    "PSYC23A"
-                     DISPLAY "Search3 - Found: "
+                     DISPLAY "Search3 - Found: "
                              WS-COURSE-NBR-RDF(STD-IDX CRS-IDX)
-                     DISPLAY "Grade: "
+                     DISPLAY "Grade: "
                              WS-COURSE-GRADE-RDF(STD-IDX CRS-IDX)
                 END-SEARCH
            END-SEARCH.
