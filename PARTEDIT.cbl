@@ -42,6 +42,11 @@
        01 CHAR-FOUND         PIC X(01)    VALUE 'Y'.
        01 IDX                PIC 99       COMP.
 
+      *   variable for table-driven VEHICLE-MAKE check
+       01 SW-MAKE-VALID      PIC X(01)    VALUE 'N'.
+          88 MAKE-VALID                   VALUE 'Y'.
+       01 VM-SUB             PIC 99       COMP.
+
       *   for ANUM check of the inputfields
        01 CHAR               PIC X(1).
           88 ANUM-VALID      VALUE "A" THRU "Z" , "0" THRU "9".
@@ -55,6 +60,16 @@
 
        COPY PARTSL.
 
+      *   Vehicle-Make validation table, loaded by the calling
+      *   program from a configuration file - keeps the list of
+      *   valid makes out of this subprogram so it does not have
+      *   to be recompiled when a make is added or removed.
+       01 VEHICLE-MAKE-STRUCTURE  PIC X(60).
+       01 VM-ITEMS REDEFINES VEHICLE-MAKE-STRUCTURE.
+          05 VM-TABLE OCCURS 20 TIMES.
+             10 VM-CODE           PIC X(3).
+       01 VM-TABLE-SUB-MAX        PIC 9(02) COMP.
+
        PROCEDURE DIVISION USING
            PART-NUMBER,
            BLUEPRINT-NUMBER,
@@ -63,9 +78,14 @@
            VEHICLE-MAKE,
            VEHICLE-MODEL,
            VEHICLE-YEAR,
+           VEHICLE-MAKE-STRUCTURE,
+           VM-TABLE-SUB-MAX,
            ERROR-SUB,
            ERROR-SUB-MAX,
-           ERROR-STRUCTURE.
+           ERROR-STRUCTURE,
+           OUTLIER-SUB,
+           OUTLIER-SUB-MAX,
+           OUTLIER-STRUCTURE.
 
       ***--------------------------------------------------------------
       *** Main Routine
@@ -209,7 +229,17 @@
               THEN GOBACK
            END-IF.
 
-           IF NOT VALID-MAKE THEN
+           MOVE 'N' TO SW-MAKE-VALID.
+           PERFORM VARYING VM-SUB FROM 1 BY 1
+              UNTIL VM-SUB > VM-TABLE-SUB-MAX
+                   IF VM-CODE(VM-SUB) EQUAL TO VEHICLE-MAKE
+                      THEN
+                      MOVE 'Y' TO SW-MAKE-VALID
+                      EXIT PERFORM
+                   END-IF
+           END-PERFORM.
+
+           IF NOT MAKE-VALID THEN
       *       fill the error field
               MOVE 'VEHICLE-MAKE '   TO WS-ERROR-FIELD
               MOVE 'does not exist'  TO WS-ERROR-MESSAGE
@@ -232,12 +262,24 @@
            END-IF.
 
            MOVE 0 TO WS-LEN.                             *> init
-           COMPUTE WS-LEN = LENGTH OF VEHICLE-MODEL.
+           INSPECT FUNCTION REVERSE(VEHICLE-MODEL)
+           TALLYING WS-LEN FOR LEADING SPACES.
+
+           COMPUTE WS-LEN = LENGTH OF VEHICLE-MODEL - WS-LEN.
       ***  If WS-LEN greater than five, the field has to be truncated
       ***  DCL of WS-VEHICLE-MODEL PIC X(05)
            IF WS-LEN > 5
-              THEN MOVE VEHICLE-MODEL    TO WS-VEHICLE-MODEL
-                   MOVE WS-VEHICLE-MODEL TO VEHICLE-MODEL
+              THEN
+                 DISPLAY 'WARNING: VEHICLE-MODEL "' VEHICLE-MODEL
+                         '" TRUNCATED TO 5 CHARACTERS'
+                 MOVE VEHICLE-MODEL    TO WS-VEHICLE-MODEL
+                 MOVE WS-VEHICLE-MODEL TO VEHICLE-MODEL
+      *          cosmetic truncation only - log it as a soft outlier
+      *          warning so it reaches PARTSUPX's BADRECS report
+      *          without failing the record
+                 MOVE 'VEHICLE-MODEL '  TO WS-ERROR-FIELD
+                 MOVE 'truncated'       TO WS-ERROR-MESSAGE
+                 PERFORM 810-OUTLIER-MESSAGE
               END-IF.
       ***---------------------------------------------------------------
       *** VEHICLE-YEAR:
@@ -309,3 +351,23 @@
                THEN MOVE 8 TO RETURN-CODE
                ELSE MOVE 0 TO RETURN-CODE
            END-IF.
+      ***---------------------------------------------------------------
+      *** WS-ERROR-FIELD and WS-ERROR-MESSAGE filled in the subroutine -
+      *** soft/cosmetic warnings only, logged to OUTLIER-TABLE instead
+      *** of ERROR-TABLE so they do not fail the record
+      ***---------------------------------------------------------------
+       810-OUTLIER-MESSAGE.
+      D    DISPLAY '810-OUTLIER-MESSAGE'.
+
+           IF OUTLIER-SUB >= OUTLIER-SUB-MAX
+              THEN GOBACK
+           END-IF.
+
+           COMPUTE OUTLIER-SUB = OUTLIER-SUB + 1.
+
+           MOVE WS-ERROR-FIELD     TO OUTLIER-FLD(OUTLIER-SUB).
+           MOVE WS-ERROR-MESSAGE   TO OUTLIER-MSG(OUTLIER-SUB).
+
+           DISPLAY 'OUTLIER-SUB    = ' OUTLIER-SUB.
+           DISPLAY 'outlier-fld    = ' OUTLIER-FLD(OUTLIER-SUB).
+           DISPLAY 'outlier-msg    = ' OUTLIER-MSG(OUTLIER-SUB).
