@@ -12,8 +12,9 @@
       *                                                              *
       * RALF STRAUBE                                                 *
       *                                                              *
-      * future additions: report header written                      *
-      * although input file is empty                                 *
+      * 08/09/2026 R.S. header write deferred until the first valid  *
+      * detail line prints; a zero-valid-record run now prints a     *
+      * "NO RECORDS FOUND" line instead of an unheaded blank report  *
       *                                                              *
       ****************************************************************
        ENVIRONMENT DIVISION.
@@ -64,13 +65,24 @@
           05 CTR-PAGES             PIC 999     VALUE 0.
           05 CTR-LINES-MAX         PIC 99      VALUE 3.
 
+      * inserted R.S. - validation control table for 220-VALIDATE-DATA
+      * adapting this template to a new interface only requires
+      * changing these VALUE clauses, not the procedure logic below
+       01 VALIDATION-RULES.
+          05 VR-KEY-BLANK-ALLOWED  PIC X(01)   VALUE 'N'.
+             88 VR-KEY-BLANK-OK                VALUE 'Y'.
+          05 VR-ALPHA-BLANK-ALLOWED PIC X(01)  VALUE 'N'.
+             88 VR-ALPHA-BLANK-OK               VALUE 'Y'.
+          05 VR-NUMERIC-LOW-LIMIT  PIC 9(05)   VALUE 00001.
+          05 VR-NUMERIC-HIGH-LIMIT PIC 9(05)   VALUE 99999.
+
 
       * Print lines (Example Report)                            *
 
 
        01 HEADING-1.
           05 FILLER                PIC X(10)   VALUE SPACE.
-          05 FILLER                PIC X(80)   VALUE
+          05 FILLER                PIC X(80)   VALUE
                 '            T E S T    R E P O R T         '.
 
        01 HEADING-2.
@@ -92,6 +104,14 @@
           05 FILLER                PIC X(12)   VALUE 'PAGE NO. '.
           05 PAGE-NUM              PIC ZZ9     VALUE ZERO.
 
+      * inserted R.S. - printed instead of a detail section when the
+      * input file turns out to have no valid records at all
+       01 NO-RECORDS-LINE.
+          05 FILLER                PIC X(40)   VALUE SPACES.
+          05 FILLER                PIC X(16)   VALUE
+                'NO RECORDS FOUND'.
+          05 FILLER                PIC X(76)   VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM 000-HOUSEKEEPING.
@@ -105,7 +125,10 @@
       ************************************************************
            DISPLAY '000-HOUSEKEEPING'.
            PERFORM 300-OPEN-FILES.
-           MOVE 31 TO CTR-LINES. *> Force Pagebreak at Start
+      * inserted R.S. - the page break is no longer forced here;
+      * it is deferred until the first valid record is about to be
+      * printed (see 200-PROCESS-DATA), so an empty input file never
+      * causes HEADING-1/HEADING-2 to be written
       * Priming Read:
            PERFORM 400-READ-INPUT-FILE.
        100-MAIN.
@@ -126,8 +149,15 @@
            ADD 1 TO WS-REC-KTR.
       * Process valid Data
            IF VALID-DATA-IND THEN
+      * inserted R.S. - force the page break on the first valid
+      * record only, so the heading is deferred until there is
+      * actually a detail line to print
+              IF WS-REC-KTR-VALID EQUAL ZERO
+                 THEN
+                 MOVE 31 TO CTR-LINES
+              END-IF
               ADD 1 TO WS-REC-KTR-VALID *> count valid recors
-              COMPUTE WS-ACCUM-FLD-NUMERIC = WS-ACCUM-FLD-NUMERIC +
+              COMPUTE WS-ACCUM-FLD-NUMERIC = WS-ACCUM-FLD-NUMERIC +
                  FLD-NUMERIC OF INPUT-REC *> accumulate input
               PERFORM 500-WRITE-REPORT
       * Read next record
@@ -144,8 +174,9 @@
       ************************************************************
            DISPLAY '220-VALIDATE-DATA'.
 
-      * Validate first field                                     *
-           IF FLD-KEY OF INPUT-REC EQUAL TO SPACES
+      * Validate first field against VALIDATION-RULES              *
+           IF FLD-KEY OF INPUT-REC EQUAL TO SPACES
+              AND NOT VR-KEY-BLANK-OK
               THEN
               DISPLAY "** Key Field Error! **"
 
@@ -153,15 +184,18 @@
               EXIT PARAGRAPH
            END-IF.
 
-      * Validate second  field                                   *
-           IF FLD-ALPHA OF INPUT-REC EQUAL TO SPACES
+      * Validate second field against VALIDATION-RULES             *
+           IF FLD-ALPHA OF INPUT-REC EQUAL TO SPACES
+              AND NOT VR-ALPHA-BLANK-OK
               THEN
               DISPLAY "** Data Field Error: blank Field **"
               MOVE "N" TO VALID-DATA-STATUS
               EXIT PARAGRAPH
            END-IF.
-      * Validate third  field                                    *
-           IF FLD-NUMERIC OF INPUT-REC EQUAL TO ZERO
+      * Validate third field against VALIDATION-RULES              *
+           IF FLD-NUMERIC OF INPUT-REC LESS THAN VR-NUMERIC-LOW-LIMIT
+              OR FLD-NUMERIC OF INPUT-REC GREATER THAN
+                 VR-NUMERIC-HIGH-LIMIT
               THEN
               DISPLAY "** Data Field Error: non numeric Field **"
               MOVE "N" TO VALID-DATA-STATUS
@@ -177,14 +211,14 @@
       *************************************************************
            DISPLAY '300-OPEN-FILES'.
            OPEN INPUT INPUT-FILE.
-           IF NOT INPUT-FILE-OK
+           IF NOT INPUT-FILE-OK
               THEN
               DISPLAY 'Input File Problem: ' INPUT-FILE-ST
               GOBACK
            END-IF.
 
            OPEN OUTPUT OUTPUT-FILE.
-           IF NOT OUTPUT-FILE-OK
+           IF NOT OUTPUT-FILE-OK
               THEN
               DISPLAY 'Output File Problem: ' OUTPUT-FILE-ST
               GOBACK
@@ -203,7 +237,7 @@
       * Filling detail line, writing report file                 *
       ************************************************************
            DISPLAY '500-WRITE-REPORT'.
-           IF CTR-LINES IS GREATER THAN CTR-LINES-MAX
+           IF CTR-LINES IS GREATER THAN CTR-LINES-MAX
               THEN
               PERFORM 510-PAGE-CHANGE-RTN
            END-IF
@@ -219,13 +253,13 @@
       * Page Break Routine                                       *
       ************************************************************
            DISPLAY '510-PAGE-CHANGE-RTN'.
-           IF CTR-PAGES GREATER ZERO *> not before 1st heading printed
+           IF CTR-PAGES GREATER ZERO *> not before 1st heading printed
               THEN
               PERFORM 520-PAGE-FOOTING
            END-IF.
-           WRITE OUTPUT-LINE FROM HEADING-1
+           WRITE OUTPUT-LINE FROM HEADING-1
               AFTER ADVANCING PAGE.
-           WRITE OUTPUT-LINE FROM HEADING-2
+           WRITE OUTPUT-LINE FROM HEADING-2
               AFTER ADVANCING 2.
            MOVE ZERO TO CTR-LINES.
 
@@ -240,13 +274,28 @@
       ***********************************************************
            DISPLAY '520-PAGE-FOOTING'.
            MOVE CTR-PAGES TO PAGE-NUM.
-           WRITE OUTPUT-LINE FROM FOOT-LINE
+           WRITE OUTPUT-LINE FROM FOOT-LINE
               AFTER ADVANCING 5.
        700-WRITE-SUMMARY-REPORT.
       ***********************************************************
       * Write summary at end of report                          *
       ***********************************************************
            DISPLAY '700-WRITE-SUMMARY'.
+
+      * inserted R.S. - no valid records were ever printed, so the
+      * heading never fired above; emit it once here along with a
+      * distinct "no records" line instead of a blank report
+           IF WS-REC-KTR-VALID EQUAL ZERO
+              THEN
+              WRITE OUTPUT-LINE FROM HEADING-1
+                 AFTER ADVANCING PAGE
+              WRITE OUTPUT-LINE FROM HEADING-2
+                 AFTER ADVANCING 2
+              WRITE OUTPUT-LINE FROM NO-RECORDS-LINE
+                 AFTER ADVANCING 2
+              ADD 1 TO CTR-PAGES
+           END-IF.
+
            DISPLAY "Records read / valid  / Total:".
 
            DISPLAY WS-REC-KTR " / " WS-REC-KTR-VALID " / "
@@ -259,13 +308,13 @@
        800-CLOSE-FILES.
            DISPLAY '800-CLOSE-FILES'.
            CLOSE INPUT-FILE.
-           IF NOT INPUT-FILE-OK
+           IF NOT INPUT-FILE-OK
               THEN
               DISPLAY 'Input File Problem: ' INPUT-FILE-ST
               GOBACK
            END-IF.
            CLOSE OUTPUT-FILE.
-           IF NOT OUTPUT-FILE-OK
+           IF NOT OUTPUT-FILE-OK
               THEN
               DISPLAY 'Output File Problem: ' OUTPUT-FILE-ST
               GOBACK
