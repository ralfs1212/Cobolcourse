@@ -0,0 +1,9 @@
+      * Copy Book ADDRZIP - ZIP/State table file record (ZIPSTAT)
+      * Include Copybook in FILE SECTION under 01 ZIP-STATE-REC
+      *
+      * COPY ADDRZIP.
+
+          05 STATE-NAME           PIC X(16) VALUE SPACES.
+          05 STATE-CODE           PIC X(02) VALUE SPACES.
+          05 ZIPCODE-RANGE-LO     PIC X(08) VALUE SPACES.
+          05 ZIPCODE-RANGE-HI     PIC X(08) VALUE SPACES.
