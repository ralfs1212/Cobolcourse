@@ -18,14 +18,15 @@
              10 CITY                PIC X(15).
              10 ADDR-STATE          PIC X(02).
              10 ZIP-CODE            PIC 9(10).
-          01 ZIP-STATE-STRUCTURE PIC X(6800). *> 34 * 200 Records
+          01 ZIP-STATE-STRUCTURE PIC X(34000). *> 34 * 1000 Records
           01 ZIP-STATE-ITEMS REDEFINES ZIP-STATE-STRUCTURE.
-           05 ZIP-STATE-TABLE OCCURS 200 TIMES INDEXED BY ZIP-STATE-IDX.
+           05 ZIP-STATE-TABLE OCCURS 1000 TIMES
+              INDEXED BY ZIP-STATE-IDX.
            10 ZIP-STATE-NAME        PIC X(16).
            10 ZIP-STATE-CODE        PIC X(02).
            10 ZIPCODE-RANGE-LO      PIC 9(08).
            10 ZIPCODE-RANGE-HI      PIC 9(08).
-          01 ZS-TABLE-SUB-MAX       PIC 9(03) COMP VALUE 200.
+          01 ZS-TABLE-SUB-MAX       PIC 9(04) COMP VALUE 1000.
           01 ADDR-TABLE-SUB-MAX     PIC 9(01) COMP VALUE 3.
           01 ERROR-SUB              PIC 9(01) COMP.
           01 ERROR-SUB-MAX          PIC 9(01) COMP VALUE 4.
