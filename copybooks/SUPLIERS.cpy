@@ -0,0 +1,13 @@
+      * Copy Book SUPLIERS - DB2 load file record (SUPLFILE) for the
+      * SUPPLIERS table written by PARTSUPX.
+      *
+      * COPY SUPLIERS.
+
+       01 SUPPLIERS.
+          05 SUPPLIER-CODE        PIC X(05) VALUE SPACES.
+          05 SUPPLIER-TYPE        PIC X(01) VALUE SPACES.
+          05 SUPPLIER-NAME        PIC X(15) VALUE SPACES.
+          05 SUPPLIER-PERF        PIC 9(03) VALUE 0.
+          05 SUPPLIER-RATING      PIC X(01) VALUE SPACES.
+          05 SUPPLIER-STATUS      PIC X(01) VALUE SPACES.
+          05 SUPPLIER-ACT-DATE    PIC 9(08) VALUE 0.
