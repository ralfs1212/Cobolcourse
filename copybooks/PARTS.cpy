@@ -0,0 +1,17 @@
+      * Copy Book PARTS - DB2 load file record (PARTSFIL) for the
+      * PARTS table written by PARTSUPX.
+      *
+      * COPY PARTS.
+
+       01 PARTS.
+          05 SUPPLIER-CODE        PIC X(05) VALUE SPACES.
+          05 PART-NUMBER          PIC X(23) VALUE SPACES.
+          05 PART-NAME            PIC X(14) VALUE SPACES.
+          05 SPEC-NUMBER          PIC X(07) VALUE SPACES.
+          05 GOVT-COMML-CODE      PIC X(01) VALUE SPACES.
+          05 BLUEPRINT-NUMBER     PIC X(05) VALUE SPACES.
+          05 UNIT-OF-MEASURE      PIC X(03) VALUE SPACES.
+          05 WEEKS-LEAD-TIME      PIC 9(03) VALUE 0.
+          05 VEHICLE-MAKE         PIC X(03) VALUE SPACES.
+          05 VEHICLE-MODEL        PIC X(05) VALUE SPACES.
+          05 VEHICLE-YEAR         PIC X(04) VALUE SPACES.
