@@ -20,3 +20,17 @@
             05 ERROR-TABLE OCCURS 4 TIMES.
                10 ERROR-FLD             PIC X(20).
                10 ERROR-MSG             PIC X(20).
+      *   Outlier thresholds, loaded by the calling program from
+      *   POTHRESH so they can be changed without recompiling
+      *   POEDIT, plus an outlier table POEDIT fills when QUANTITY
+      *   or UNIT-PRICE is suspiciously large - these are soft
+      *   warnings only and do not affect ERROR-SUB/RETURN-CODE.
+          01 PO-QTY-THRESHOLD           PIC 9(7)       COMP.
+          01 PO-PRICE-THRESHOLD         PIC 9(7)V99    COMP.
+          01 OUTLIER-SUB                PIC 9(01) COMP.
+          01 OUTLIER-SUB-MAX            PIC 9(01) COMP   VALUE 4.
+          01 OUTLIER-STRUCTURE          PIC X(160).
+          01 OUTLIER-ITEMS REDEFINES OUTLIER-STRUCTURE.
+            05 OUTLIER-TABLE OCCURS 4 TIMES.
+               10 OUTLIER-FLD           PIC X(20).
+               10 OUTLIER-MSG           PIC X(20).
