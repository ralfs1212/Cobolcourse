@@ -32,4 +32,16 @@
             05 ERROR-TABLE OCCURS 4 TIMES.
               10 ERROR-FLD           PIC X(20).
               10 ERROR-MSG           PIC X(20).
+      *   Outlier warnings (e.g. VEHICLE-MODEL truncation) are soft,
+      *   cosmetic notices - they are logged by the calling program
+      *   but must not flip VALID-DATA-STATUS the way ERROR-TABLE
+      *   entries do. Same layout as PURCHL's OUTLIER structure.
+          01 OUTLIER-SUB                PIC 9(01) COMP.
+          01 OUTLIER-SUB-MAX            PIC 9(01) COMP
+                                                VALUE 4.
+          01 OUTLIER-STRUCTURE          PIC X(160).
+          01 OUTLIER-ITEMS REDEFINES OUTLIER-STRUCTURE.
+            05 OUTLIER-TABLE OCCURS 4 TIMES.
+              10 OUTLIER-FLD          PIC X(20).
+              10 OUTLIER-MSG          PIC X(20).
 
